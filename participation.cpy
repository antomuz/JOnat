@@ -28,9 +28,11 @@
                                           DISPLAY
                                           "Genre : "
                                           fe_genre
+                                          PERFORM
+                                          FORMATE_DATE_EPREUVE
                                           DISPLAY
                                           "Date : "
-                                          fe_date
+                                          WS-FORMATTED-DATE-TIME
                                           DISPLAY
                                           "Lieu : "
                                           fe_lieu
@@ -81,7 +83,7 @@
                                           fa_pays
                                           DISPLAY
                                           "Genre : "
-                                          fa_genre
+                                          fa_genre OF tamp_fathletes
                                           DISPLAY " "
                             END-READ
                      END-READ
@@ -102,7 +104,14 @@
 
        DELETE fparticipations RECORD
               INVALID KEY DISPLAY "La participation n existe pas"
-              NOT INVALID KEY DISPLAY "Participation supprimee"
+              NOT INVALID KEY
+                     DISPLAY "Participation supprimee"
+                     MOVE "admin" TO WS-AUDIT-ACTEUR
+                     STRING "Suppression participation athlete "
+                            fp_numA " epreuve " fp_numE
+                            DELIMITED BY SIZE
+                            INTO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
        END-DELETE
 
        CLOSE fparticipations.
@@ -127,10 +136,7 @@
                                           DISPLAY
                                           "Erreur sur la cle (Athletes)"
                                    NOT INVALID KEY
-                                          DISPLAY fp_classement " - "
-                                          fa_nom " - "
-                                          fa_prenom " : temps : "
-                                          fc_temps
+                                      PERFORM AFFICHE_UNE_LIGNE_SCORE
                             END-READ
                      END-READ
               END-PERFORM
@@ -138,10 +144,17 @@
        CLOSE fathletes
        CLOSE fparticipations.
 
-
+       AFFICHE_UNE_LIGNE_SCORE.
+       MOVE fc_temps TO WS-TEMPS-BRUT
+       PERFORM FORMATE_TEMPS
+       DISPLAY fp_classement " - "
+              fa_nom " - "
+              fa_prenom " : temps : "
+              WS-TEMPS-FORMATE.
 
        ADD_PARTICIPATION.
        OPEN I-O fparticipations
+       OPEN INPUT fepreuves
        MOVE 0 TO Wfin
 
        DISPLAY "---------------------------------------"
@@ -150,43 +163,250 @@
 
        PERFORM WITH TEST AFTER UNTIL repUser=0
                PERFORM WITH TEST AFTER UNTIL Wfin=1
-                      DISPLAY "----------------------------------"
-                      DISPLAY
-                      "Veuillez saisir l ID de l athlete participant"
-                      ACCEPT fp_numA
-                      DISPLAY "Veuillez saisir l ID de l epreuve"
-                      ACCEPT fp_numE
-                      DISPLAY
-                      "Veuillez saisir le classement (s'il y en a)"
-                      ACCEPT fp_classement
-                      DISPLAY
-                      "Veuillez saisir le temps realise (s'il y en a)"
-                      ACCEPT fc_temps
-                      WRITE tamp_fparticipation
-                             INVALID KEY
-                                    DISPLAY
-                                    "Cette participation existe deja"
-                             NOT INVALID KEY
-                                    DISPLAY "Participation ajoutee"
-                      END-WRITE
-
-                     PERFORM WITH TEST AFTER UNTIL Wfin>0
-                     DISPLAY "Souhaitez-vous ajouter une nouvelle fois?"
-                     DISPLAY "1-Oui 0-Non"
-                     ACCEPT repUser
-
-
-                     IF repUser=1 OR repUser=0 THEN
-                            MOVE 1 TO Wfin
-                     END-IF
-                     END-PERFORM
-
+                      PERFORM SAISIE_UNE_PARTICIPATION
                END-PERFORM
        END-PERFORM
-       CLOSE fparticipations
+       CLOSE fepreuves
+       CLOSE fparticipations.
 
-       OPEN I-O fparticipations
-       Close fparticipations.
+       SAISIE_UNE_PARTICIPATION.
+       DISPLAY "----------------------------------"
+       DISPLAY "Veuillez saisir l ID de l athlete participant"
+       ACCEPT fp_numA
+       DISPLAY "Veuillez saisir l ID de l epreuve"
+       ACCEPT fp_numE
+
+       MOVE fp_numA TO WS-NV-NUMA-PART
+       MOVE fp_numE TO WS-NV-NUME-PART
+
+       PERFORM VERIFIE_CAPACITE_EPREUVE
+
+       MOVE WS-NV-NUMA-PART TO fp_numA
+       MOVE WS-NV-NUME-PART TO fp_numE
+
+       IF WS-PLACE-DISPONIBLE NOT = 1 THEN
+              DISPLAY "Cette epreuve est complete"
+       ELSE
+              PERFORM VERIFIE_CONFLIT_ATHLETE
+              MOVE WS-NV-NUMA-PART TO fp_numA
+              MOVE WS-NV-NUME-PART TO fp_numE
+              IF WS-CONFLIT-ATHLETE = 1 THEN
+                     DISPLAY "Cet athlete est deja inscrit a une "
+                            "autre epreuve a cette date/heure"
+              ELSE
+                     PERFORM ENREGISTRE_PARTICIPATION
+              END-IF
+       END-IF
+
+       PERFORM WITH TEST AFTER UNTIL Wfin>0
+              DISPLAY "Ajouter une nouvelle participation ?"
+              DISPLAY "1-Oui 0-Non"
+              ACCEPT repUser
+              IF repUser=1 OR repUser=0 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       END-PERFORM.
+
+       ENREGISTRE_PARTICIPATION.
+       DISPLAY "Classement (DNS=0 DQ=98 DNF=99, s'il y en a)"
+       ACCEPT fp_classement
+       MOVE 0 TO fc_temps
+       IF FP-TERMINE THEN
+              DISPLAY "Veuillez saisir le temps realise"
+              ACCEPT fc_temps
+       END-IF
+       MOVE "admin" TO fp_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fp_maj_date
+       WRITE tamp_fparticipation
+              INVALID KEY
+                     DISPLAY "Cette participation existe deja"
+              NOT INVALID KEY
+                     DISPLAY "Participation ajoutee"
+                     MOVE "admin" TO WS-AUDIT-ACTEUR
+                     STRING "Ajout participation athlete "
+                            fp_numA " epreuve " fp_numE
+                            DELIMITED BY SIZE
+                            INTO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
+                     CLOSE fepreuves
+                     PERFORM VERIFIE_RECORD_PERSO
+                     OPEN INPUT fepreuves
+       END-WRITE.
+
+       VERIFIE_RECORD_PERSO.
+      *Compare le temps de la participation courante au record
+      *personnel de l'athlete pour ce type et cette distance
+      *d'epreuve, et le met a jour s'il est bat (appelee par
+      *ENREGISTRE_PARTICIPATION).
+       IF FP-TERMINE THEN
+              MOVE fp_numE TO fe_numE
+              OPEN INPUT fepreuves
+              READ fepreuves
+                     INVALID KEY CONTINUE
+                     NOT INVALID KEY
+                            MOVE fp_numA TO fpb_numA
+                            MOVE fe_type TO fpb_type
+                            MOVE fe_distance TO fpb_distance
+                            MOVE fe_type TO WS-ARCH-TYPE
+                            MOVE fe_distance TO WS-ARCH-DISTANCE
+                            MOVE fe_genre TO WS-ARCH-GENRE
+              END-READ
+              CLOSE fepreuves
+
+              OPEN I-O fpb
+              READ fpb
+                     INVALID KEY
+                            MOVE fc_temps TO fpb_temps
+                            WRITE tamp_fpb
+                            END-WRITE
+                            DISPLAY "Nouveau record personnel !"
+                     NOT INVALID KEY
+                            IF fc_temps < fpb_temps THEN
+                                   MOVE fc_temps TO fpb_temps
+                                   REWRITE tamp_fpb
+                                   END-REWRITE
+                                   DISPLAY "Nouveau record personnel !"
+                            END-IF
+              END-READ
+              CLOSE fpb
+
+              PERFORM VERIFIE_RECORD_ARCHIVE
+              PERFORM VERIFIE_NORME_QUALIF
+       END-IF.
+
+       VERIFIE_RECORD_ARCHIVE.
+      *Cherche dans farch le meilleur temps or deja archive pour ce
+      *type/distance/genre d'epreuve (toutes annees confondues) et
+      *signale si le temps realise le bat (appelee par
+      *VERIFIE_RECORD_PERSO).
+       MOVE 0 TO WS-ARCHIVE-TROUVE
+       MOVE WS-ARCH-TYPE TO fa_type
+       MOVE WS-ARCH-DISTANCE TO fa_disatnce
+       OPEN INPUT farch
+       MOVE 0 TO Wfin4
+       START farch, KEY IS = fa_type_dist
+              INVALID KEY MOVE 1 TO Wfin4
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin4 = 1
+                            READ farch NEXT
+                            AT END MOVE 1 TO Wfin4
+                            NOT AT END
+                                   PERFORM EXAMINE_RECORD_ARCHIVE
+                     END-PERFORM
+       END-START
+       CLOSE farch
+
+       IF WS-ARCHIVE-TROUVE = 1 AND
+              fc_temps < WS-MEILLEUR-TEMPS-ARCHIVE THEN
+              DISPLAY "NOUVEAU RECORD ! Temps " fc_temps
+                     " meilleur que le record archive "
+                     WS-MEILLEUR-TEMPS-ARCHIVE
+       END-IF.
+
+       EXAMINE_RECORD_ARCHIVE.
+      *Teste un enregistrement farch lu par START/READ NEXT : arrete
+      *le parcours si on sort du type/distance recherche, sinon
+      *retient le meilleur temps or pour le genre recherche
+      *(appelee par VERIFIE_RECORD_ARCHIVE).
+       IF fa_type NOT = WS-ARCH-TYPE OR
+              fa_disatnce NOT = WS-ARCH-DISTANCE THEN
+              MOVE 1 TO Wfin4
+       ELSE
+              IF fa_genre OF tamp_farch = WS-ARCH-GENRE THEN
+                     PERFORM RETIENT_MEILLEUR_TEMPS_OR
+              END-IF
+       END-IF.
+
+       RETIENT_MEILLEUR_TEMPS_OR.
+      *Met a jour le meilleur temps or archive rencontre jusqu'ici
+      *(appelee par EXAMINE_RECORD_ARCHIVE).
+       IF WS-ARCHIVE-TROUVE = 0 THEN
+              MOVE 1 TO WS-ARCHIVE-TROUVE
+              MOVE fa_temps_or TO WS-MEILLEUR-TEMPS-ARCHIVE
+       ELSE
+              IF fa_temps_or < WS-MEILLEUR-TEMPS-ARCHIVE THEN
+                     MOVE fa_temps_or TO WS-MEILLEUR-TEMPS-ARCHIVE
+              END-IF
+       END-IF.
+
+       VERIFIE_CAPACITE_EPREUVE.
+      *Compte les inscrits deja enregistres pour fp_numE et
+      *verifie que la limite fe_nbParticipant n'est pas atteinte.
+       MOVE 0 TO WS-NB-INSCRITS
+       MOVE 0 TO WS-PLACE-DISPONIBLE
+       MOVE fp_numE TO fe_numE
+       READ fepreuves
+              INVALID KEY DISPLAY "Cette epreuve n'existe pas"
+              NOT INVALID KEY
+                     MOVE fe_datetime TO WS-EVT-DATETIME
+                     MOVE 1 TO Wtrouve
+                     MOVE 0 TO Wfin2
+                     START fparticipations, KEY IS = fp_numE
+                            INVALID KEY CONTINUE
+                            NOT INVALID KEY
+                                   PERFORM COMPTE_INSCRIT_EPREUVE
+                                   UNTIL Wfin2 = 1
+                     END-START
+                     IF WS-NB-INSCRITS < fe_nbParticipant THEN
+                            MOVE 1 TO WS-PLACE-DISPONIBLE
+                     END-IF
+       END-READ.
+
+       COMPTE_INSCRIT_EPREUVE.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            ADD 1 TO WS-NB-INSCRITS
+                     END-IF
+       END-READ.
+
+       VERIFIE_CONFLIT_ATHLETE.
+      *Recherche si l'athlete WS-NV-NUMA-PART est deja inscrit a une
+      *autre epreuve prevue a la meme date/heure que WS-EVT-DATETIME
+      *(appelee par SAISIE_UNE_PARTICIPATION, apres
+      *VERIFIE_CAPACITE_EPREUVE qui renseigne WS-EVT-DATETIME).
+       MOVE 0 TO WS-CONFLIT-ATHLETE
+       MOVE WS-NV-NUMA-PART TO fp_numA
+       MOVE 0 TO Wfin3
+       START fparticipations, KEY IS = fp_numA
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM VERIFIE_UNE_PARTICIPATION_ATHLETE
+                            UNTIL Wfin3 = 1 OR WS-CONFLIT-ATHLETE = 1
+       END-START.
+
+       VERIFIE_UNE_PARTICIPATION_ATHLETE.
+      *Examine une participation existante de l'athlete et la
+      *compare a l'heure de la nouvelle inscription (appelee par
+      *VERIFIE_CONFLIT_ATHLETE).
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin3
+              NOT AT END
+                     IF fp_numA NOT = WS-NV-NUMA-PART THEN
+                            MOVE 1 TO Wfin3
+                     ELSE
+                            IF fp_numE NOT = WS-NV-NUME-PART THEN
+                                   PERFORM COMPARE_DATETIME_EPREUVE
+                            END-IF
+                     END-IF
+       END-READ.
+
+       COMPARE_DATETIME_EPREUVE.
+      *Recupere la date/heure d'une epreuve deja suivie par
+      *l'athlete et la compare a celle de la nouvelle inscription
+      *(appelee par VERIFIE_UNE_PARTICIPATION_ATHLETE).
+       MOVE fp_numE TO fe_numE
+       READ fepreuves
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     IF fe_datetime = WS-EVT-DATETIME THEN
+                            MOVE 1 TO WS-CONFLIT-ATHLETE
+                     END-IF
+       END-READ.
 
 
 
@@ -203,7 +423,7 @@
                      READ fparticipations NEXT
                      AT END MOVE 1 TO Wfin
                      NOT AT END
-                            IF fp_classement < 4 THEN
+                            IF FP-TERMINE AND fp_classement < 4 THEN
                                    ADD 1 TO nb_medaille
                             END-IF
                      END-READ
@@ -211,6 +431,30 @@
        END-START
        CLOSE fparticipations.
 
+       FORMATE_TEMPS.
+      *Convertit WS-TEMPS-BRUT (centiemes de seconde, PIC 9(5))
+      *en WS-TEMPS-FORMATE au format mm:ss.hh.
+       COMPUTE WS-TF-MIN = WS-TEMPS-BRUT / 6000
+       COMPUTE WS-TF-SEC =
+              (WS-TEMPS-BRUT - (WS-TF-MIN * 6000)) / 100
+       COMPUTE WS-TF-CENT =
+              WS-TEMPS-BRUT - (WS-TF-MIN * 6000) - (WS-TF-SEC * 100).
+
+       LIBELLE_STATUT_RESULTAT.
+      *Traduit fp_classement en un libelle DNS/DQ/DNF/vide pour
+      *affichage (fc_temps n'a alors pas de sens).
+       IF FP-DNS THEN
+              MOVE "DNS" TO WS-STATUT-RESULTAT
+       ELSE IF FP-DQ THEN
+              MOVE "DQ" TO WS-STATUT-RESULTAT
+       ELSE IF FP-DNF THEN
+              MOVE "DNF" TO WS-STATUT-RESULTAT
+       ELSE
+              MOVE SPACES TO WS-STATUT-RESULTAT
+       END-IF
+       END-IF
+       END-IF.
+
        AFFICHE_TOUT_PARTICIPATION.
        OPEN INPUT fparticipations
        MOVE 1 TO Wfin
@@ -223,12 +467,99 @@
                READ fparticipations
                AT END MOVE 0 TO Wfin
                NOT AT END
+                       PERFORM LIBELLE_STATUT_RESULTAT
                        DISPLAY "iD-part : " fp_cle
                        DISPLAY "iD-eprv : " fp_numE
                        DISPLAY "iD-athlt : " fp_numA
-                       DISPLAY "classement : " fp_classement
-                       DISPLAY "temps : " fc_temps
+                       IF WS-STATUT-RESULTAT = SPACES THEN
+                              MOVE fc_temps TO WS-TEMPS-BRUT
+                              PERFORM FORMATE_TEMPS
+                              DISPLAY "classement : " fp_classement
+                              DISPLAY "temps : " WS-TEMPS-FORMATE
+                       ELSE
+                              DISPLAY "resultat : " WS-STATUT-RESULTAT
+                       END-IF
+                       DISPLAY "maj par : " fp_maj_par
+                              " le " fp_maj_date
                END-READ
        END-PERFORM
 
        CLOSE fparticipations.
+
+       IMPORT_RESULTATS_CHRONO.
+      *Charge en masse les resultats d'une epreuve depuis un fichier
+      *texte delimite par des points-virgules (numA;numE;classement;
+      *temps) produit par le systeme de chronometrage electronique
+      *(plots de touche), et met a jour les fparticipations
+      *correspondantes (appelee par GESTION_PARTICIPATIONS).
+       DISPLAY "---------------------------------------"
+       DISPLAY "    IMPORT RESULTATS CHRONOMETRAGE     "
+       DISPLAY "---------------------------------------"
+
+       OPEN INPUT fimportT
+       IF cr_fimportT = 35 THEN
+              DISPLAY "Fichier import_chrono.dat introuvable"
+       ELSE
+              OPEN I-O fparticipations
+              MOVE 0 TO Wfin
+              MOVE 0 TO WS-IMPT-NB-LUES
+              MOVE 0 TO WS-IMPT-NB-CHARGEES
+              MOVE 0 TO WS-IMPT-NB-REJETEES
+
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ fimportT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            ADD 1 TO WS-IMPT-NB-LUES
+                            PERFORM CHARGE_LIGNE_IMPORT_CHRONO
+              END-PERFORM
+
+              CLOSE fparticipations
+              DISPLAY "Lignes lues : " WS-IMPT-NB-LUES
+              DISPLAY "Resultats mis a jour : " WS-IMPT-NB-CHARGEES
+              DISPLAY "Lignes rejetees : " WS-IMPT-NB-REJETEES
+       END-IF
+       CLOSE fimportT.
+
+       CHARGE_LIGNE_IMPORT_CHRONO.
+      *Decoupe une ligne du fichier de chronometrage puis met a jour
+      *la participation correspondante si elle existe (appelee par
+      *IMPORT_RESULTATS_CHRONO).
+       UNSTRING tamp_fimportT DELIMITED BY ";"
+              INTO WS-IMPT-NUMA, WS-IMPT-NUME, WS-IMPT-CLASSEMENT,
+                     WS-IMPT-TEMPS
+       END-UNSTRING
+
+       MOVE WS-IMPT-NUMA TO fp_numA
+       MOVE WS-IMPT-NUME TO fp_numE
+       READ fparticipations
+              INVALID KEY
+                     DISPLAY "Ligne rejetee (participation inconnue)"
+                            " : " tamp_fimportT
+                     ADD 1 TO WS-IMPT-NB-REJETEES
+              NOT INVALID KEY
+                     PERFORM ECRIT_LIGNE_IMPORT_CHRONO
+       END-READ.
+
+       ECRIT_LIGNE_IMPORT_CHRONO.
+      *Enregistre le classement/temps issus de la ligne de
+      *chronometrage courante dans la participation deja lue
+      *(appelee par CHARGE_LIGNE_IMPORT_CHRONO).
+       MOVE WS-IMPT-CLASSEMENT TO fp_classement
+       IF FP-TERMINE THEN
+              MOVE WS-IMPT-TEMPS TO fc_temps
+       ELSE
+              MOVE 0 TO fc_temps
+       END-IF
+       MOVE "admin" TO fp_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fp_maj_date
+       REWRITE tamp_fparticipation
+              INVALID KEY
+                     DISPLAY "Ligne rejetee (ecriture) : "
+                            tamp_fimportT
+                     ADD 1 TO WS-IMPT-NB-REJETEES
+              NOT INVALID KEY
+                     ADD 1 TO WS-IMPT-NB-CHARGEES
+                     PERFORM VERIFIE_RECORD_PERSO
+       END-REWRITE.
