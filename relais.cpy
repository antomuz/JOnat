@@ -0,0 +1,273 @@
+       ADD_RELAIS.
+      *Enregistre le resultat d'une equipe de relais (4 nageurs) sur
+      *une epreuve : pays/equipe, temps de chaque relayeur et temps
+      *total (appelee par GESTION_PARTICIPATIONS).
+       DISPLAY "---------------------------------------"
+       DISPLAY "          AJOUT RESULTAT RELAIS        "
+       DISPLAY "---------------------------------------"
+
+       OPEN INPUT fepreuves
+       DISPLAY "Veuillez saisir l'id de l'epreuve de relais"
+       ACCEPT fr_numE
+       MOVE fr_numE TO fe_numE
+       MOVE 0 TO Wtrouve
+       READ fepreuves
+              INVALID KEY DISPLAY "Cette epreuve n'existe pas"
+              NOT INVALID KEY MOVE 1 TO Wtrouve
+       END-READ
+       CLOSE fepreuves
+
+       IF Wtrouve NOT = 1 THEN
+              DISPLAY "Relais non enregistre"
+       ELSE
+              MOVE 0 TO WS-PAYS-VALIDE
+              PERFORM WITH TEST AFTER UNTIL WS-PAYS-VALIDE = 1
+                     PERFORM LIST_PAYS
+                     DISPLAY "Saisissez le pays/equipe (nom exact "
+                            "ci-dessus) : "
+                     ACCEPT fr_pays
+                     MOVE fr_pays TO fa_pays OF tamp_fathletes
+                     PERFORM VALIDE_PAYS
+                     IF WS-PAYS-VALIDE NOT = 1 THEN
+                            DISPLAY "Pays inconnu, reessayez"
+                     END-IF
+              END-PERFORM
+
+              DISPLAY "Classement (DNS=0 DQ=98 DNF=99, s'il "
+                     "y en a)"
+              ACCEPT fr_classement
+
+              MOVE 1 TO WS-RELAIS-VALIDE
+              PERFORM VARYING WS-RELAIS-IDX FROM 1 BY 1
+                     UNTIL WS-RELAIS-IDX > 4
+                     PERFORM SAISIE_LEG_RELAIS
+              END-PERFORM
+
+              IF WS-RELAIS-VALIDE NOT = 1 THEN
+                     DISPLAY "Relais non enregistre (relayeur "
+                            "inconnu)"
+              ELSE
+                     PERFORM CALCULE_TEMPS_TOTAL_RELAIS
+
+                     OPEN I-O frelais
+                     WRITE tamp_frelais
+                            INVALID KEY
+                                   DISPLAY "Ce relais existe deja "
+                                          "pour cette epreuve"
+                            NOT INVALID KEY
+                                   DISPLAY "Relais enregistre"
+                                   MOVE "admin" TO WS-AUDIT-ACTEUR
+                                   STRING "Ajout relais epreuve "
+                                          fr_numE " equipe " fr_pays
+                                          DELIMITED BY SIZE
+                                          INTO WS-AUDIT-ACTION
+                                   PERFORM AUDIT_ENREGISTRE
+                     END-WRITE
+                     CLOSE frelais
+              END-IF
+       END-IF.
+
+       SAISIE_LEG_RELAIS.
+      *Saisit l'athlete d'un relayeur, et verifie que cet athlete
+      *existe (appelee par ADD_RELAIS). Le temps realise n'est
+      *demande que si l'equipe a termine la course : un temps de
+      *relayeur n'a pas de sens pour une equipe DNS/DQ/DNF.
+       DISPLAY "Relayeur " WS-RELAIS-IDX " - id de l'athlete : "
+       ACCEPT fr_leg_numA(WS-RELAIS-IDX)
+
+       MOVE fr_leg_numA(WS-RELAIS-IDX) TO fa_numA
+       OPEN INPUT fathletes
+       READ fathletes
+              INVALID KEY
+                     DISPLAY "Cet athlete n'existe pas"
+                     MOVE 0 TO WS-RELAIS-VALIDE
+       END-READ
+       CLOSE fathletes
+
+       IF FR-TERMINE THEN
+              DISPLAY "Relayeur " WS-RELAIS-IDX " - temps realise : "
+              ACCEPT fr_leg_temps(WS-RELAIS-IDX)
+       ELSE
+              MOVE 0 TO fr_leg_temps(WS-RELAIS-IDX)
+       END-IF.
+
+       CALCULE_TEMPS_TOTAL_RELAIS.
+      *Additionne les 4 temps de relayeurs dans fr_temps_total, pour
+      *ne pas laisser ce total saisi a la main et potentiellement
+      *incoherent avec le detail des relayeurs (appelee par
+      *ADD_RELAIS).
+       MOVE 0 TO fr_temps_total
+       PERFORM VARYING WS-RELAIS-IDX FROM 1 BY 1
+              UNTIL WS-RELAIS-IDX > 4
+              ADD fr_leg_temps(WS-RELAIS-IDX) TO fr_temps_total
+       END-PERFORM.
+
+       AFFICHE_RELAIS_EPREUVE.
+      *Affiche tous les resultats de relais enregistres pour une
+      *epreuve donnee (appelee par GESTION_PARTICIPATIONS).
+       DISPLAY "Veuillez choisir une epreuve (indiquer le numero)"
+       PERFORM EPREUVES_PASSEE
+       ACCEPT fe_numE
+
+       OPEN INPUT frelais
+       MOVE fe_numE TO fr_numE
+       MOVE 0 TO Wfin
+       START frelais, KEY IS = fr_numE
+              INVALID KEY DISPLAY "Aucun relais pour cette epreuve"
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                            READ frelais NEXT
+                            AT END MOVE 1 TO Wfin
+                            NOT AT END
+                                   IF fr_numE NOT = fe_numE THEN
+                                          MOVE 1 TO Wfin
+                                   ELSE
+                                          PERFORM AFFICHE_UN_RELAIS
+                                   END-IF
+                     END-PERFORM
+       END-START
+       CLOSE frelais.
+
+       AFFICHE_UN_RELAIS.
+      *Affiche le detail d'un relais (appelee par
+      *AFFICHE_RELAIS_EPREUVE).
+       DISPLAY "-----------------------------------"
+       DISPLAY "Equipe : " fr_pays
+       DISPLAY "Classement : " fr_classement
+       DISPLAY "Temps total : " fr_temps_total
+       PERFORM VARYING WS-RELAIS-IDX FROM 1 BY 1
+              UNTIL WS-RELAIS-IDX > 4
+              DISPLAY "  Relayeur " WS-RELAIS-IDX " - athlete "
+                     fr_leg_numA(WS-RELAIS-IDX) " - temps "
+                     fr_leg_temps(WS-RELAIS-IDX)
+       END-PERFORM.
+
+       DEL_RELAIS.
+      *Supprime le resultat de relais d'une equipe sur une epreuve
+      *(appelee par GESTION_PARTICIPATIONS).
+       OPEN I-O frelais
+       DISPLAY "Veuillez saisir l'id de l'epreuve"
+       ACCEPT fr_numE
+       DISPLAY "Veuillez saisir le pays/equipe"
+       ACCEPT fr_pays
+
+       DELETE frelais RECORD
+              INVALID KEY DISPLAY "Ce relais n'existe pas"
+              NOT INVALID KEY DISPLAY "Relais supprime"
+       END-DELETE
+
+       CLOSE frelais.
+
+       AFFICHE_CLASSEMENT_RELAIS_EPREUVE.
+      *Classe par temps total croissant toutes les equipes de relais
+      *d'une epreuve, afin de comparer les temps d'equipe a equipe
+      *et pas seulement relayeur par relayeur (appelee par
+      *GESTION_PARTICIPATIONS).
+       DISPLAY "Veuillez choisir une epreuve (indiquer le numero)"
+       PERFORM EPREUVES_PASSEE
+       ACCEPT fe_numE
+
+       MOVE 0 TO WS-NB-CLASST-RELAIS
+       OPEN INPUT frelais
+       MOVE fe_numE TO fr_numE
+       MOVE 0 TO Wfin
+       START frelais, KEY IS = fr_numE
+              INVALID KEY DISPLAY "Aucun relais pour cette epreuve"
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                            READ frelais NEXT
+                            AT END MOVE 1 TO Wfin
+                            NOT AT END
+                                   IF fr_numE NOT = fe_numE THEN
+                                          MOVE 1 TO Wfin
+                                   ELSE
+                                          PERFORM
+                                          CHARGE_CLASST_RELAIS
+                                   END-IF
+                     END-PERFORM
+       END-START
+       CLOSE frelais
+
+       IF WS-NB-CLASST-RELAIS = 0 THEN
+              CONTINUE
+       ELSE
+              PERFORM TRIE_CLASST_RELAIS
+              DISPLAY "---------------------------------------"
+              DISPLAY "Classement relais - epreuve " fe_numE
+              DISPLAY "---------------------------------------"
+              PERFORM AFFICHE_UN_CLASST_RELAIS
+                     VARYING WS-CR-IDX FROM 1 BY 1
+                     UNTIL WS-CR-IDX > WS-NB-CLASST-RELAIS
+       END-IF.
+
+       CHARGE_CLASST_RELAIS.
+      *Empile l'equipe de relais courante dans la table a classer
+      *(appelee par AFFICHE_CLASSEMENT_RELAIS_EPREUVE).
+       IF WS-NB-CLASST-RELAIS < 30 THEN
+              ADD 1 TO WS-NB-CLASST-RELAIS
+              MOVE fr_pays TO WS-CR-PAYS(WS-NB-CLASST-RELAIS)
+              MOVE fr_temps_total TO
+                     WS-CR-TEMPS(WS-NB-CLASST-RELAIS)
+              PERFORM LIBELLE_STATUT_RELAIS
+              MOVE WS-STATUT-RESULTAT TO
+                     WS-CR-STATUT(WS-NB-CLASST-RELAIS)
+              IF WS-STATUT-RESULTAT = SPACES THEN
+                     MOVE fr_temps_total TO
+                            WS-CR-RANG(WS-NB-CLASST-RELAIS)
+              ELSE
+      *Une equipe DNS/DQ/DNF ne doit jamais se classer devant une
+      *equipe qui a termine la course (meme principe que le
+      *WS-SC-RANG des classements individuels).
+                     MOVE 99999 TO
+                            WS-CR-RANG(WS-NB-CLASST-RELAIS)
+              END-IF
+       END-IF.
+
+       LIBELLE_STATUT_RELAIS.
+      *Traduit fr_classement en un libelle DNS/DQ/DNF/vide pour
+      *affichage (fr_temps_total n'a alors pas de sens) (appelee
+      *par CHARGE_CLASST_RELAIS).
+       IF FR-DNS THEN
+              MOVE "DNS" TO WS-STATUT-RESULTAT
+       ELSE IF FR-DQ THEN
+              MOVE "DQ" TO WS-STATUT-RESULTAT
+       ELSE IF FR-DNF THEN
+              MOVE "DNF" TO WS-STATUT-RESULTAT
+       ELSE
+              MOVE SPACES TO WS-STATUT-RESULTAT
+       END-IF
+       END-IF
+       END-IF.
+
+       TRIE_CLASST_RELAIS.
+      *Tri a bulles de la table des equipes sur WS-CR-RANG (temps
+      *total croissant, les DNS/DQ/DNF en fin de classement)
+      *(appelee par AFFICHE_CLASSEMENT_RELAIS_EPREUVE).
+       PERFORM VARYING WS-CR-IDX FROM 1 BY 1
+              UNTIL WS-CR-IDX > WS-NB-CLASST-RELAIS
+              PERFORM VARYING WS-CR-J FROM 1 BY 1
+                     UNTIL WS-CR-J > WS-NB-CLASST-RELAIS - WS-CR-IDX
+                     IF WS-CR-RANG(WS-CR-J) >
+                            WS-CR-RANG(WS-CR-J + 1)
+                            PERFORM ECHANGE_CLASST_RELAIS
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
+
+       ECHANGE_CLASST_RELAIS.
+       MOVE WS-CR-EQUIPE(WS-CR-J) TO WS-CR-TMP
+       MOVE WS-CR-EQUIPE(WS-CR-J + 1) TO WS-CR-EQUIPE(WS-CR-J)
+       MOVE WS-CR-TMP TO WS-CR-EQUIPE(WS-CR-J + 1).
+
+       AFFICHE_UN_CLASST_RELAIS.
+      *Affiche une ligne du classement des relais (appelee par
+      *AFFICHE_CLASSEMENT_RELAIS_EPREUVE).
+       IF WS-CR-STATUT(WS-CR-IDX) = SPACES THEN
+              MOVE WS-CR-TEMPS(WS-CR-IDX) TO WS-TEMPS-BRUT
+              PERFORM FORMATE_TEMPS
+              DISPLAY WS-CR-IDX " - " WS-CR-PAYS(WS-CR-IDX) " - "
+                     WS-TEMPS-FORMATE
+       ELSE
+              DISPLAY WS-CR-IDX " - " WS-CR-PAYS(WS-CR-IDX) " - "
+                     WS-CR-STATUT(WS-CR-IDX)
+       END-IF.
