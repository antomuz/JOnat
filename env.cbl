@@ -27,10 +27,86 @@
               file status is cr_fparti.
         
               select farch assign to "archive.dat"
-              organization sequential
-              access mode is sequential
+              organization indexed
+              access mode is dynamic
+              record key is fa_cle
+              alternate record key is fa_type_dist
+                     WITH DUPLICATES
               file status is cr_farch.
-       
+
+              select fpays assign to "pays.dat"
+              organization indexed
+              access mode is dynamic
+              record key is pa_nom
+              file status is cr_fpays.
+
+              select faudit assign to "audit.dat"
+              organization line sequential
+              file status is cr_faudit.
+
+              select fimportA assign to "import_athletes.dat"
+              organization line sequential
+              file status is cr_fimportA.
+
+              select fimportE assign to "import_epreuves.dat"
+              organization line sequential
+              file status is cr_fimportE.
+
+              select frelais assign to "relais.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fr_cle
+              alternate record key is fr_numE WITH DUPLICATES
+              file status is cr_frelais.
+
+              select fpb assign to "meilleurs_temps.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fpb_cle
+              file status is cr_fpb.
+
+              select fexport assign to "resultats_export.csv"
+              organization line sequential
+              file status is cr_fexport.
+
+              select ffeed assign to "flux_resultats_presse.csv"
+              organization line sequential
+              file status is cr_ffeed.
+
+              select fnorme assign to "normes.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fn_cle
+              file status is cr_fnorme.
+
+              select fimportT assign to "import_chrono.dat"
+              organization line sequential
+              file status is cr_fimportT.
+
+              select fdopage assign to "dopage.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fd_cle
+              alternate record key is fd_numE WITH DUPLICATES
+              file status is cr_fdopage.
+
+              select fenc assign to "encadrement.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fen_cle
+              alternate record key is fen_pays WITH DUPLICATES
+              file status is cr_fenc.
+
+              select fcontact assign to "contact_urgence.dat"
+              organization indexed
+              access mode is dynamic
+              record key is fco_numA
+              file status is cr_fcontact.
+
+              select fcheckpoint assign to "batch_checkpoint.dat"
+              organization line sequential
+              file status is cr_fcheckpoint.
+
        DATA DIVISION.
        FILE SECTION.
        FD fathletes.
@@ -42,6 +118,14 @@
                      02 fa_pays PIC A(20).
                      02 fa_genre PIC A(5).
                      02 fa_mdp PIC X(20).
+                     02 fa_nb_essais PIC 9(2).
+                     02 fa_verrouille PIC 9(1).
+                            88 FA-VERROUILLE VALUE 1.
+                     02 fa_doit_changer_mdp PIC 9(1).
+                            88 FA-DOIT-CHANGER-MDP VALUE 1.
+                            88 FA-ACTIF VALUE 0.
+                     02 fa_maj_par PIC X(20).
+                     02 fa_maj_date PIC X(16).
        FD fepreuves.
               01 tamp_fepreuve.
                      02 fe_numE PIC 9(2).
@@ -57,20 +141,34 @@
                                    04 fe_HOUR  PIC  9(2).
                                    04 fe_MIN   PIC  9(2).
                      02 fe_lieu PIC A(20).
-                     02 fe_nbParticipant PIC A(30).
+                     02 fe_nbParticipant PIC 9(3).
+                     02 fe_phase PIC A(8).
+                            88 FE-SERIE VALUE "SERIE".
+                            88 FE-DEMI VALUE "DEMI".
+                            88 FE-FINALE VALUE "FINALE".
+                     02 fe_maj_par PIC X(20).
+                     02 fe_maj_date PIC X(16).
        FD fparticipations.
               01 tamp_fparticipation.
                      02 fp_cle.
                             03 fp_numA PIC 9(2).
                             03 fp_numE PIC 9(2).
                      02 fp_classement PIC 9(2).
+                            88 FP-DNS VALUE 0.
+                            88 FP-DQ VALUE 98.
+                            88 FP-DNF VALUE 99.
+                            88 FP-TERMINE VALUES 1 THRU 97.
                      02 fc_temps PIC 9(5).
+                     02 fp_maj_par PIC X(20).
+                     02 fp_maj_date PIC X(16).
        FD farch.
               01 tamp_farch.
-                     02 fa_annee PIC 9(4).
-                     02 fa_type PIC A(20).
-                     02 fa_disatnce PIC 9(4).
-                     02 fa_genre PIC A(1).
+                     02 fa_cle.
+                            03 fa_annee PIC 9(4).
+                            03 fa_type_dist.
+                                   04 fa_type PIC A(20).
+                                   04 fa_disatnce PIC 9(4).
+                            03 fa_genre PIC A(1).
                      02 fa_prenom_or PIC A(20).
                      02 fa_nom_or PIC A(20).
                      02 fa_temps_or PIC 9(5).
@@ -80,12 +178,182 @@
                      02 fa_prenom_bronze PIC A(20).
                      02 fa_nom_bronze PIC A(20).
                      02 fa_temps_bronze PIC 9(5).
-                               
+       FD fpays.
+              01 tamp_fpays.
+                     02 pa_code PIC X(3).
+                     02 pa_nom PIC A(20).
+       FD faudit.
+              01 tamp_faudit PIC X(100).
+       FD fimportA.
+              01 tamp_fimportA PIC X(100).
+       FD fimportE.
+              01 tamp_fimportE PIC X(150).
+       FD frelais.
+              01 tamp_frelais.
+                     02 fr_cle.
+                            03 fr_numE PIC 9(2).
+                            03 fr_pays PIC A(20).
+                     02 fr_classement PIC 9(2).
+                            88 FR-DNS VALUE 0.
+                            88 FR-DQ VALUE 98.
+                            88 FR-DNF VALUE 99.
+                            88 FR-TERMINE VALUES 1 THRU 97.
+                     02 fr_temps_total PIC 9(5).
+                     02 fr_leg OCCURS 4 TIMES.
+                            03 fr_leg_numA PIC 9(2).
+                            03 fr_leg_temps PIC 9(5).
+       FD fpb.
+              01 tamp_fpb.
+                     02 fpb_cle.
+                            03 fpb_numA PIC 9(2).
+                            03 fpb_type PIC A(20).
+                            03 fpb_distance PIC 9(4).
+                     02 fpb_temps PIC 9(5).
+
+       FD fexport.
+              01 tamp_fexport PIC X(150).
+
+       FD ffeed.
+              01 tamp_ffeed PIC X(150).
+
+       FD fnorme.
+              01 tamp_fnorme.
+                     02 fn_cle.
+                            03 fn_type PIC A(20).
+                            03 fn_distance PIC 9(4).
+                            03 fn_genre PIC A(1).
+                     02 fn_temps_qualif PIC 9(5).
+                     02 fn_libelle PIC A(20).
+       FD fimportT.
+              01 tamp_fimportT PIC X(50).
+       FD fdopage.
+              01 tamp_fdopage.
+                     02 fd_cle.
+                            03 fd_numA PIC 9(2).
+                            03 fd_numE PIC 9(2).
+                     02 fd_teste PIC 9(1).
+                            88 FD-TESTE VALUE 1.
+                     02 fd_resultat PIC A(8).
+                            88 FD-NEGATIF VALUE "NEGATIF".
+                            88 FD-POSITIF VALUE "POSITIF".
+                            88 FD-ATTENTE VALUE "ATTENTE".
+       FD fenc.
+              01 tamp_fenc.
+                     02 fen_cle.
+                            03 fen_pays PIC A(20).
+                            03 fen_numero PIC 9(2).
+                     02 fen_nom PIC A(20).
+                     02 fen_prenom PIC A(20).
+                     02 fen_role PIC A(10).
+                     02 fen_telephone PIC X(15).
+       FD fcontact.
+              01 tamp_fcontact.
+                     02 fco_numA PIC 9(2).
+                     02 fco_nom PIC A(20).
+                     02 fco_prenom PIC A(20).
+                     02 fco_lien PIC A(15).
+                     02 fco_telephone PIC X(15).
+                     02 fco_info_medicale PIC X(40).
+       FD fcheckpoint.
+              01 tamp_fcheckpoint PIC 9(1).
+
        WORKING-STORAGE SECTION.
        77 cr_fep PIC 9(2).
        77 cr_fath PIC 9(2).
        77 cr_farch PIC 9(2).
        77 cr_fparti PIC 9(2).
+       77 cr_fpays PIC 9(2).
+       77 WS-PAYS-VALIDE PIC 9.
+       77 cr_faudit PIC 9(2).
+       77 WS-AUDIT-ACTEUR PIC X(20).
+       77 WS-AUDIT-ACTION PIC X(50).
+       01 WS-AUDIT-LIGNE PIC X(100).
+       77 cr_fimportA PIC 9(2).
+       77 WS-IMP-NUMA PIC 9(2).
+       77 WS-IMP-NOM PIC A(20).
+       77 WS-IMP-PRENOM PIC A(20).
+       77 WS-IMP-AGE PIC 9(2).
+       77 WS-IMP-PAYS PIC A(20).
+       77 WS-IMP-GENRE PIC A(5).
+       77 WS-IMP-NB-LUES PIC 9(5).
+       77 WS-IMP-NB-CHARGEES PIC 9(5).
+       77 WS-IMP-NB-REJETEES PIC 9(5).
+       77 cr_fimportE PIC 9(2).
+       77 WS-IMPE-NUME PIC 9(2).
+       77 WS-IMPE-TYPE PIC A(20).
+       77 WS-IMPE-GENRE PIC A(1).
+       77 WS-IMPE-DISTANCE PIC 9(4).
+       77 WS-IMPE-YEAR PIC 9(4).
+       77 WS-IMPE-MONTH PIC 9(2).
+       77 WS-IMPE-DAY PIC 9(2).
+       77 WS-IMPE-HOUR PIC 9(2).
+       77 WS-IMPE-MIN PIC 9(2).
+       77 WS-IMPE-LIEU PIC A(20).
+       77 WS-IMPE-NBPART PIC 9(3).
+       77 WS-IMPE-NB-LUES PIC 9(5).
+       77 WS-IMPE-NB-CHARGEES PIC 9(5).
+       77 WS-IMPE-NB-REJETEES PIC 9(5).
+       77 WS-NEXT-NUMA PIC 9(2).
+       77 WS-NEXT-NUME PIC 9(2).
+       77 WS-CONFLIT-LIEU PIC 9.
+       77 WS-CONFLIT-ATHLETE PIC 9.
+       77 WS-NV-NUMA-PART PIC 9(2).
+       77 WS-NV-NUME-PART PIC 9(2).
+       01 WS-EVT-DATETIME.
+              02 WS-EVT-DATE.
+                     03 WS-EVT-YEAR  PIC 9(4).
+                     03 WS-EVT-MONTH PIC 9(2).
+                     03 WS-EVT-DAY   PIC 9(2).
+              02 WS-EVT-TIME.
+                     03 WS-EVT-HOUR  PIC 9(2).
+                     03 WS-EVT-MIN   PIC 9(2).
+       77 cr_frelais PIC 9(2).
+       77 WS-RELAIS-IDX PIC 9.
+       77 WS-RELAIS-VALIDE PIC 9.
+       01 WS-CLASST-RELAIS.
+              02 WS-NB-CLASST-RELAIS PIC 9(2).
+              02 WS-CR-EQUIPE OCCURS 30 TIMES.
+                     03 WS-CR-PAYS PIC A(20).
+                     03 WS-CR-TEMPS PIC 9(5).
+                     03 WS-CR-RANG PIC 9(5).
+                     03 WS-CR-STATUT PIC A(4).
+       77 WS-CR-IDX PIC 9(2).
+       77 WS-CR-J PIC 9(2).
+       01 WS-CR-TMP.
+              02 WS-CR-TMP-PAYS PIC A(20).
+              02 WS-CR-TMP-TEMPS PIC 9(5).
+              02 WS-CR-TMP-RANG PIC 9(5).
+              02 WS-CR-TMP-STATUT PIC A(4).
+       01 WS-FEUILLE-DEPART.
+              02 WS-FDD-NB PIC 9(2).
+              02 WS-FDD-ENTRY OCCURS 50 TIMES.
+                     03 WS-FDD-NUME PIC 9(2).
+                     03 WS-FDD-LIEU PIC A(20).
+                     03 WS-FDD-DATETIME.
+                            04 WS-FDD-DATE.
+                                   05 WS-FDD-YEAR  PIC 9(4).
+                                   05 WS-FDD-MONTH PIC 9(2).
+                                   05 WS-FDD-DAY   PIC 9(2).
+                            04 WS-FDD-TIME.
+                                   05 WS-FDD-HOUR  PIC 9(2).
+                                   05 WS-FDD-MIN   PIC 9(2).
+       77 WS-FDD-IDX PIC 9(2).
+       77 WS-FDD-J PIC 9(2).
+       01 WS-FDD-TMP.
+              02 WS-FDD-TMP-NUME PIC 9(2).
+              02 WS-FDD-TMP-LIEU PIC A(20).
+              02 WS-FDD-TMP-DATETIME PIC 9(12).
+       77 cr_fpb PIC 9(2).
+       01 WS-NOUVELLE-SEANCE.
+              02 WS-NV-LIEU PIC A(20).
+              02 WS-NV-DATETIME.
+                     03 WS-NV-DATE.
+                            04 WS-NV-YEAR  PIC 9(4).
+                            04 WS-NV-MONTH PIC 9(2).
+                            04 WS-NV-DAY   PIC 9(2).
+                     03 WS-NV-TIME.
+                            04 WS-NV-HOUR  PIC 9(2).
+                            04 WS-NV-MIN   PIC 9(2).
        77 WIdE PIC 9(2).
        77 Wfin PIC 9(1).
        77 Wchoix2 PIC 9.
@@ -97,6 +365,161 @@
        77 repUser PIC 9.
        77 current_athlete PIC 9(2).
        77 nb_medaille PIC 9(3).
+       77 Wchoix PIC 9.
+       77 Wfin2 PIC 9(1).
+       77 Wfin3 PIC 9(1).
+       77 Wfin4 PIC 9(1).
+       77 WS-NB-AFFICHES PIC 9(3).
+       77 WS-TAILLE-PAGE PIC 9(2) VALUE 5.
+       77 WS-CONTINUE-PAGE PIC 9.
+       77 WS-FILTRE-TYPE PIC A(20).
+       77 WS-FILTRE-DISTANCE PIC 9(4).
+       77 WS-FILTRE-GENRE PIC A(1).
+       77 WS-FILTRE-PAYS PIC A(20).
+       77 WS-CRITERES-OK PIC 9.
+       77 cr_fexport PIC 9(2).
+       01 WS-LIGNE-EXPORT PIC X(150).
+       77 cr_ffeed PIC 9(2).
+       01 WS-LIGNE-FLUX PIC X(150).
+       77 WS-ARCH-TYPE PIC A(20).
+       77 WS-ARCH-DISTANCE PIC 9(4).
+       77 WS-ARCH-GENRE PIC A(1).
+       77 WS-ARCHIVE-TROUVE PIC 9.
+       77 WS-MEILLEUR-TEMPS-ARCHIVE PIC 9(5).
+       77 WS-MDP-CLAIR PIC X(20).
+       77 WS-MDP-HASH PIC X(20).
+       77 WS-HASH-ACC PIC 9(10).
+       77 WS-HASH-IDX PIC 9(2).
+       77 WS-HASH-CHAR PIC 9(3).
+       77 WS-NB-ESSAIS PIC 9(2).
+       01 WS-SCORES.
+              02 WS-NB-SCORES PIC 9(3).
+              02 WS-SCORE OCCURS 100 TIMES.
+                     03 WS-SC-CLASSEMENT PIC 9(2).
+                     03 WS-SC-RANG PIC 9(3).
+                     03 WS-SC-NOM PIC A(20).
+                     03 WS-SC-PRENOM PIC A(20).
+                     03 WS-SC-TEMPS PIC 9(5).
+                     03 WS-SC-STATUT PIC A(4).
+                     03 WS-SC-PAYS PIC A(20).
+       77 WS-SC-IDX PIC 9(3).
+       77 WS-SC-J PIC 9(3).
+       01 WS-SC-TMP.
+              02 WS-SC-TMP-CLASSEMENT PIC 9(2).
+              02 WS-SC-TMP-RANG PIC 9(3).
+              02 WS-SC-TMP-NOM PIC A(20).
+              02 WS-SC-TMP-PRENOM PIC A(20).
+              02 WS-SC-TMP-TEMPS PIC 9(5).
+              02 WS-SC-TMP-STATUT PIC A(4).
+              02 WS-SC-TMP-PAYS PIC A(20).
+       77 WS-NB-INSCRITS PIC 9(3).
+       77 WS-PLACE-DISPONIBLE PIC 9.
+       77 WS-STATUT-RESULTAT PIC A(4).
+       77 WS-ARCH-NB-TRAITEES PIC 9(5).
+       77 WS-ARCH-NB-ARCHIVEES PIC 9(5).
+       77 WS-ARCH-NB-DEJA PIC 9(5).
+       77 WS-ARCH-NB-NONFINALE PIC 9(5).
+       77 WS-RECON-NB-LUES PIC 9(5).
+       77 WS-RECON-NB-ORPHELINES PIC 9(5).
+       77 WS-QUALIMED-NB-MEDAILLES PIC 9(3).
+       77 WS-QUALIMED-NB-INSCRITS PIC 9(3).
+       77 WS-QUALIMED-NB-ANOMALIES PIC 9(5).
+       77 cr_fnorme PIC 9(2).
+       77 WS-NORME-TROUVEE PIC 9.
+       77 WS-FORCER-CHANGEMENT-MDP PIC 9.
+       77 WS-MDP-VALIDE PIC 9.
+       77 WS-MDP-CONFIRM PIC X(20).
+       77 WS-MDP-IDX PIC 9(2).
+       77 WS-MDP-A-CHIFFRE PIC 9.
+       01 WS-RESUME-PAYS.
+              02 WS-RP-NB PIC 9(3).
+              02 WS-RP-ENTRY OCCURS 50 TIMES.
+                     03 WS-RP-PAYS PIC A(20).
+                     03 WS-RP-NB-ATHLETES PIC 9(3).
+       01 WS-RESUME-LIEU.
+              02 WS-RL-NB PIC 9(3).
+              02 WS-RL-ENTRY OCCURS 50 TIMES.
+                     03 WS-RL-LIEU PIC A(20).
+                     03 WS-RL-NB-EPREUVES PIC 9(3).
+       77 WS-RESUME-IDX PIC 9(3).
+       77 WS-RESUME-TROUVE PIC 9.
+       77 WS-STAT-MEILLEUR-TEMPS PIC 9(5).
+       77 WS-STAT-TROUVE PIC 9.
+       77 WS-STAT-NOM PIC A(20).
+       77 WS-STAT-PRENOM PIC A(20).
+       77 cr_fimportT PIC 9(2).
+       77 WS-IMPT-NUMA PIC 9(2).
+       77 WS-IMPT-NUME PIC 9(2).
+       77 WS-IMPT-CLASSEMENT PIC 9(2).
+       77 WS-IMPT-TEMPS PIC 9(5).
+       77 WS-IMPT-NB-LUES PIC 9(5).
+       77 WS-IMPT-NB-CHARGEES PIC 9(5).
+       77 WS-IMPT-NB-REJETEES PIC 9(5).
+       77 WS-CEREM-HEURE PIC 9(2).
+       77 WS-CEREM-MIN PIC 9(2).
+       77 WS-CEREM-TROUVE PIC 9.
+       77 WS-CEREM-OR-NOM PIC A(20).
+       77 WS-CEREM-OR-PRENOM PIC A(20).
+       77 WS-CEREM-ARGENT-NOM PIC A(20).
+       77 WS-CEREM-ARGENT-PRENOM PIC A(20).
+       77 WS-CEREM-BRONZE-NOM PIC A(20).
+       77 WS-CEREM-BRONZE-PRENOM PIC A(20).
+       77 cr_fdopage PIC 9(2).
+       77 WS-DOP-NUME-RECHERCHE PIC 9(2).
+       77 cr_fenc PIC 9(2).
+       77 cr_fcontact PIC 9(2).
+       77 WS-ENC-PAYS-RECHERCHE PIC A(20).
+       77 cr_fcheckpoint PIC 9(2).
+       77 WS-BATCH-ETAPE PIC 9(1).
+       77 WS-HIST-GENRE PIC A(1).
+       77 WS-EPR-JOUR-MAX PIC 9(2).
+       77 WS-EPR-BISSEXTILE PIC 9(1).
+       77 WS-EPR-DATE-VALIDE PIC 9(1).
+       77 WS-EPR-QUOTIENT PIC 9(4).
+       77 WS-EPR-RESTE PIC 9(4).
+       77 WS-CATEGORIE-AGE PIC A(8).
+       77 WS-RESUME-NB-JUNIOR PIC 9(3).
+       77 WS-RESUME-NB-SENIOR PIC 9(3).
+       77 WS-RESUME-NB-VETERAN PIC 9(3).
+       01 WS-HISTOS.
+              02 WS-HISTO-NB PIC 9(3).
+              02 WS-HISTO-ENTRY OCCURS 30 TIMES.
+                     03 WS-HISTO-ANNEE PIC 9(4).
+                     03 WS-HISTO-NOM PIC A(20).
+                     03 WS-HISTO-PRENOM PIC A(20).
+                     03 WS-HISTO-TEMPS PIC 9(5).
+       77 WS-HISTO-IDX PIC 9(3).
+       77 WS-HISTO-J PIC 9(3).
+       01 WS-HISTO-TMP.
+              02 WS-HISTO-TMP-ANNEE PIC 9(4).
+              02 WS-HISTO-TMP-NOM PIC A(20).
+              02 WS-HISTO-TMP-PRENOM PIC A(20).
+              02 WS-HISTO-TMP-TEMPS PIC 9(5).
+       77 WS-TEMPS-BRUT PIC 9(5).
+       01 WS-TEMPS-FORMATE.
+              02 WS-TF-MIN PIC 99.
+              02 FILLER PIC X VALUE ':'.
+              02 WS-TF-SEC PIC 99.
+              02 FILLER PIC X VALUE '.'.
+              02 WS-TF-CENT PIC 99.
+       77 colonne PIC 9(2).
+       77 i PIC 9(2).
+       77 j PIC 9(2).
+       77 choixPays PIC A(20).
+       77 choixType PIC 9.
+       77 choixDistance PIC 9(4).
+       77 chaineType PIC A(20).
+       01 WS-PAYS-MEDAILLES.
+              02 WS-PAYS-ENTRY OCCURS 50 TIMES.
+                     03 listPays PIC A(20).
+                     03 nbMedPaysH PIC 9(3).
+                     03 nbMedPaysF PIC 9(3).
+                     03 nbMedPaysTotal PIC 9(3).
+       01 WS-PAYS-TMP.
+              02 WS-PAYS-TMP-NOM PIC A(20).
+              02 WS-PAYS-TMP-H PIC 9(3).
+              02 WS-PAYS-TMP-F PIC 9(3).
+              02 WS-PAYS-TMP-TOTAL PIC 9(3).
        01 WS-TEMP-DT.   
               05 WS-TEMP-DATE-TIME.            
                      10 WS-TEMP-DATE.              
@@ -143,7 +566,58 @@
               OPEN OUTPUT farch
        END-IF
        CLOSE farch
-       
+
+       OPEN I-O fpays
+       IF cr_fpays=35 THEN
+              OPEN OUTPUT fpays
+              CLOSE fpays
+              PERFORM CHARGE_PAYS_DEFAUT
+       ELSE
+              CLOSE fpays
+       END-IF
+
+       OPEN EXTEND faudit
+       IF cr_faudit=35 THEN
+              OPEN OUTPUT faudit
+       END-IF
+       CLOSE faudit
+
+       OPEN I-O frelais
+       IF cr_frelais=35 THEN
+              OPEN OUTPUT frelais
+       END-IF
+       CLOSE frelais
+
+       OPEN I-O fpb
+       IF cr_fpb=35 THEN
+              OPEN OUTPUT fpb
+       END-IF
+       CLOSE fpb
+
+       OPEN I-O fnorme
+       IF cr_fnorme=35 THEN
+              OPEN OUTPUT fnorme
+       END-IF
+       CLOSE fnorme
+
+       OPEN I-O fdopage
+       IF cr_fdopage=35 THEN
+              OPEN OUTPUT fdopage
+       END-IF
+       CLOSE fdopage
+
+       OPEN I-O fenc
+       IF cr_fenc=35 THEN
+              OPEN OUTPUT fenc
+       END-IF
+       CLOSE fenc
+
+       OPEN I-O fcontact
+       IF cr_fcontact=35 THEN
+              OPEN OUTPUT fcontact
+       END-IF
+       CLOSE fcontact
+
        MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
        MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
        MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
@@ -152,15 +626,27 @@
        MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
        
        MOVE 0 TO current_athlete
-       
-       
-       
-       PERFORM AFFI_PART_athl
-       
+       MOVE 0 TO WS-NB-ESSAIS
+
+       PERFORM AFFICH_MENU
+
        STOP RUN.
-       COPY "participation.cbl".
-       COPY "athlete.cbl".
-       COPY "epreuve.cbl".
-       
+
+       COPY "secur.cpy".
+       COPY "pays.cpy".
+       COPY "athletes.cpy".
+       COPY "epreuve.cpy".
        COPY "participation.cpy".
-       
+       COPY "connexion.cpy".
+       COPY "classement.cpy".
+       COPY "distanciel.cpy".
+       COPY "archvive.cpy".
+       COPY "modifMdp.cpy".
+       COPY "admin.cpy".
+       COPY "menu.cpy".
+       COPY "audit.cpy".
+       COPY "relais.cpy".
+       COPY "normes.cpy".
+       COPY "dopage.cpy".
+       COPY "encadrement.cpy".
+
