@@ -1,4 +1,9 @@
        CONNEXION_ADMIN.
+      *Limite les tentatives de connexion admin (pas de fichier admin
+      *dedie : le verrouillage est en memoire pour le programme, dans
+      *WS-NB-ESSAIS, initialise une seule fois au lancement du
+      *programme pour survivre a un retour au menu puis un nouveau
+      *choix "3-Administrateur").
        MOVE 0 TO Wfin
        PERFORM WITH TEST AFTER UNTIL WFin = 1
         DISPLAY "Saisir le login de l'admin"
@@ -8,6 +13,18 @@
         IF Wlogin = "admin" AND Wmdp = "root"
               MOVE 3 to WidUtilisateurConnecte
               MOVE 1 to WFin
+              MOVE "admin" TO WS-AUDIT-ACTEUR
+              MOVE "Connexion administrateur" TO WS-AUDIT-ACTION
+              PERFORM AUDIT_ENREGISTRE
+        ELSE
+              ADD 1 TO WS-NB-ESSAIS
+              IF WS-NB-ESSAIS >= 5 THEN
+                     DISPLAY "Trop de tentatives, compte admin"
+                     DISPLAY "verrouille pour cette session"
+                     MOVE 1 TO Wfin
+              ELSE
+                     DISPLAY "Identifiants incorrects"
+              END-IF
         END-IF
        END-PERFORM
        .
@@ -15,8 +32,9 @@
 
 
        CONNEXION_ATHL.
-       OPEN INPUT fathletes
+       OPEN I-O fathletes
        MOVE 0 TO Wfin
+       MOVE 0 TO WS-FORCER-CHANGEMENT-MDP
        PERFORM WITH TEST AFTER UNTIL WFin = 1
 
         DISPLAY "Saisir l'identifiant athlete"
@@ -36,8 +54,59 @@
                                  END-IF
 
                      NOT INVALID KEY
-                           MOVE 2 to WidUtilisateurConnecte
-                           MOVE 1 to WFin
+                           PERFORM VERIFIE_CONNEXION_ATHL
        END-PERFORM
        CLOSE fathletes
+
+       IF WS-FORCER-CHANGEMENT-MDP = 1 THEN
+              DISPLAY "Mot de passe temporaire : vous devez le "
+                     "changer avant de continuer"
+              PERFORM ECRIT_NOUVEAU_MDP
+       END-IF
        .
+
+       VERIFIE_CONNEXION_ATHL.
+      *Verifie le mdp de l'athlete courant et applique le
+      *verrouillage au bout de 5 echecs (appelee par CONNEXION_ATHL).
+       IF FA-VERROUILLE THEN
+              DISPLAY "Compte verrouille, contactez un administrateur"
+              DISPLAY "Retenter ? "
+              DISPLAY "0-Non 1-Oui "
+              ACCEPT repUser
+              IF repUser = 0 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       ELSE
+              MOVE Wmdp TO WS-MDP-CLAIR
+              PERFORM HASH_MDP
+              IF WS-MDP-HASH = fa_mdp THEN
+                     MOVE 0 TO fa_nb_essais
+                     REWRITE tamp_fathletes
+                     MOVE 2 to WidUtilisateurConnecte
+                     MOVE 1 to WFin
+                     MOVE fa_numA TO WS-AUDIT-ACTEUR
+                     MOVE "Connexion athlete" TO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
+                     IF FA-DOIT-CHANGER-MDP THEN
+                            MOVE 1 TO WS-FORCER-CHANGEMENT-MDP
+                     END-IF
+              ELSE
+                     PERFORM ECHEC_CONNEXION_ATHL
+              END-IF
+       END-IF.
+
+       ECHEC_CONNEXION_ATHL.
+       ADD 1 TO fa_nb_essais
+       IF fa_nb_essais >= 5 THEN
+              MOVE 1 TO fa_verrouille
+              DISPLAY "Trop de tentatives, compte verrouille"
+              DISPLAY "Retenter ? "
+              DISPLAY "0-Non 1-Oui "
+              ACCEPT repUser
+              IF repUser = 0 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       ELSE
+              DISPLAY "Mot de passe incorrect"
+       END-IF
+       REWRITE tamp_fathletes.
