@@ -0,0 +1,88 @@
+       ADD_NORME.
+      *Enregistre une norme de qualification (temps maximum pour un
+      *type/distance/genre donne) (appelee par GESTION_EPREUVES).
+       DISPLAY "---------------------------------------"
+       DISPLAY "       AJOUT NORME DE QUALIFICATION    "
+       DISPLAY "---------------------------------------"
+       OPEN I-O fnorme
+
+       DISPLAY "Type d'epreuve : "
+       ACCEPT fn_type
+       DISPLAY "Distance : "
+       ACCEPT fn_distance
+       DISPLAY "Genre h/f : "
+       ACCEPT fn_genre
+       DISPLAY "Temps de qualification : "
+       ACCEPT fn_temps_qualif
+       DISPLAY "Libelle (ex : Norme olympique) : "
+       ACCEPT fn_libelle
+
+       WRITE tamp_fnorme
+              INVALID KEY
+                     DISPLAY "Cette norme existe deja, "
+                            "utilisez la modification"
+                     REWRITE tamp_fnorme
+                            INVALID KEY DISPLAY "Erreur mise a jour"
+                            NOT INVALID KEY DISPLAY "Norme mise a jour"
+                     END-REWRITE
+              NOT INVALID KEY DISPLAY "Norme enregistree"
+       END-WRITE
+
+       CLOSE fnorme.
+
+       LIST_NORME.
+      *Affiche toutes les normes de qualification enregistrees
+      *(appelee par GESTION_EPREUVES).
+       OPEN INPUT fnorme
+       MOVE 0 TO Wfin
+       DISPLAY "---------------------------------------"
+       DISPLAY "       NORMES DE QUALIFICATION         "
+       DISPLAY "---------------------------------------"
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fnorme NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     DISPLAY fn_type " " fn_distance " " fn_genre
+                            " - " fn_libelle " : " fn_temps_qualif
+       END-PERFORM
+       CLOSE fnorme.
+
+       DEL_NORME.
+      *Supprime une norme de qualification (appelee par
+      *GESTION_EPREUVES).
+       OPEN I-O fnorme
+       DISPLAY "Type d'epreuve : "
+       ACCEPT fn_type
+       DISPLAY "Distance : "
+       ACCEPT fn_distance
+       DISPLAY "Genre h/f : "
+       ACCEPT fn_genre
+
+       DELETE fnorme RECORD
+              INVALID KEY DISPLAY "Cette norme n'existe pas"
+              NOT INVALID KEY DISPLAY "Norme supprimee"
+       END-DELETE
+
+       CLOSE fnorme.
+
+       VERIFIE_NORME_QUALIF.
+      *Compare le temps realise a la norme de qualification du
+      *type/distance/genre de l'epreuve courante, s'il en existe
+      *une, et signale un temps qualificatif (appelee par
+      *ENREGISTRE_PARTICIPATION).
+       MOVE 0 TO WS-NORME-TROUVEE
+       MOVE WS-ARCH-TYPE TO fn_type
+       MOVE WS-ARCH-DISTANCE TO fn_distance
+       MOVE WS-ARCH-GENRE TO fn_genre
+
+       OPEN INPUT fnorme
+       READ fnorme
+              INVALID KEY CONTINUE
+              NOT INVALID KEY MOVE 1 TO WS-NORME-TROUVEE
+       END-READ
+       CLOSE fnorme
+
+       IF WS-NORME-TROUVEE = 1 AND fc_temps <= fn_temps_qualif THEN
+              DISPLAY "TEMPS QUALIFICATIF ! (" fn_libelle
+                     " : " fn_temps_qualif ")"
+       END-IF.
