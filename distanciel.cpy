@@ -1,9 +1,157 @@
+       STATISTIQUES_SPECTATEUR.
+      *Sous-menu statistiques spectateur : medailles par pays pour un
+      *type/distance d'epreuve (maisSiLa), ou meilleur temps
+      *enregistre pour un type/distance d'epreuve, tous pays
+      *confondus (appelee par AFFICH_MENU, menu spectateur).
+       DISPLAY "* 1-Medailles par pays pour une epreuve       *"
+       DISPLAY "* 2-Meilleur temps enregistre pour une epreuve*"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 3 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+       END-PERFORM
+       IF Wchoix2 = 1 THEN
+              PERFORM maisSiLa
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM MEILLEURS_TEMPS
+       END-IF.
+
+       MEILLEURS_TEMPS.
+      *Recherche le meilleur temps enregistre pour un type/distance
+      *d'epreuve donnes, tous pays confondus ; boucle pour permettre
+      *plusieurs recherches dans la meme session (appelee par
+      *STATISTIQUES_SPECTATEUR).
+       OPEN I-O fepreuves
+       OPEN I-O fathletes
+       OPEN I-O fparticipations
+
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              PERFORM MEILLEURS_TEMPS_UNE_RECHERCHE
+              DISPLAY "Faire une nouvelle recherche ? 1-Oui 0-Non"
+              ACCEPT repUser
+              IF repUser = 0 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       END-PERFORM
+
+       CLOSE fathletes
+       CLOSE fparticipations
+       CLOSE fepreuves.
+
+       MEILLEURS_TEMPS_UNE_RECHERCHE.
+      *Saisit type/distance puis affiche le meilleur temps
+      *correspondant (appelee par MEILLEURS_TEMPS).
+       PERFORM WITH TEST AFTER UNTIL choixType>0 AND choixType<5
+         DISPLAY "Pour quel type d'epreuve ?"
+         DISPLAY "1- Brasse"
+         DISPLAY "2- Crawl"
+         DISPLAY "3- Dos"
+         DISPLAY "4- Papillon"
+
+         ACCEPT choixType
+       END-PERFORM
+
+       PERFORM WITH TEST AFTER UNTIL
+              choixDistance = 100 OR choixDistance = 200
+         DISPLAY "Pour quelle distance (en metre)? (Entrez 100 ou 200)"
+
+         ACCEPT choixDistance
+       END-PERFORM
+
+       PERFORM MAISSILA_CHOIX_TYPE
+
+       MOVE 0 TO WS-STAT-TROUVE
+       MOVE chaineType TO fe_type
+       MOVE 0 TO Wfin2
+       START fepreuves, KEY IS = fe_type
+              INVALID KEY DISPLAY "Aucun enregistrement pour ce type"
+              NOT INVALID KEY
+                     PERFORM MEILLEURS_TEMPS_PARCOURT_EPREUVES
+                     UNTIL Wfin2 = 1
+       END-START
+
+       IF WS-STAT-TROUVE = 1 THEN
+              DISPLAY "Meilleur temps " chaineType "-" choixDistance
+                     "m : " WS-STAT-MEILLEUR-TEMPS
+              DISPLAY "Athlete : " WS-STAT-NOM " " WS-STAT-PRENOM
+       ELSE
+              DISPLAY "Aucun resultat termine pour cette epreuve"
+       END-IF.
+
+       MEILLEURS_TEMPS_PARCOURT_EPREUVES.
+       READ fepreuves NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fe_type NOT = chaineType THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            IF fe_distance = choixDistance THEN
+                                   PERFORM MEILLEURS_TEMPS_EPREUVE
+                            END-IF
+                     END-IF
+       END-READ.
+
+       MEILLEURS_TEMPS_EPREUVE.
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin3
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM MEILLEURS_TEMPS_PARTICIPANTS
+                     UNTIL Wfin3 = 1
+       END-START.
+
+       MEILLEURS_TEMPS_PARTICIPANTS.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin3
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin3
+                     ELSE
+                            IF FP-TERMINE THEN
+                                   PERFORM MEILLEURS_TEMPS_RETIENT
+                            END-IF
+                     END-IF
+       END-READ.
+
+       MEILLEURS_TEMPS_RETIENT.
+       IF WS-STAT-TROUVE = 0 OR fc_temps < WS-STAT-MEILLEUR-TEMPS THEN
+              MOVE 1 TO WS-STAT-TROUVE
+              MOVE fc_temps TO WS-STAT-MEILLEUR-TEMPS
+              MOVE fp_numA TO fa_numA
+              READ fathletes
+                     INVALID KEY CONTINUE
+                     NOT INVALID KEY
+                            MOVE fa_nom TO WS-STAT-NOM
+                            MOVE fa_prenom TO WS-STAT-PRENOM
+              END-READ
+       END-IF.
+
        maisSiLa.
+      *Recherche les medailles d'un pays pour un type et une distance
+      *donnes ; boucle pour permettre plusieurs recherches dans la
+      *meme session (appelee par AFFICH_MENU, stats spectateur).
        OPEN I-O fepreuves
        OPEN I-O fathletes
        OPEN I-O fparticipations
 
-       MOVE 1 TO Wfin
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              PERFORM MAISSILA_UNE_RECHERCHE
+              DISPLAY "Faire une nouvelle recherche ? 1-Oui 0-Non"
+              ACCEPT repUser
+              IF repUser = 0 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       END-PERFORM
+
+       CLOSE fathletes
+       CLOSE fparticipations
+       CLOSE fepreuves.
+
+       MAISSILA_UNE_RECHERCHE.
+      *Saisit pays/type/distance puis affiche les medailles
+      *correspondantes (appelee par maisSiLa).
        DISPLAY "Pour quel pays souhaitez-vous afficher les medailes"
        ACCEPT choixPays
 
@@ -17,13 +165,29 @@
          ACCEPT choixType
        END-PERFORM
 
-       PERFORM WITH TEST AFTER UNTIL choixDistance = 100 OR
-       choixDistance = 200
+       PERFORM WITH TEST AFTER UNTIL
+              choixDistance = 100 OR choixDistance = 200
          DISPLAY "Pour quelle distance (en metre)? (Entrez 100 ou 200)"
 
          ACCEPT choixDistance
        END-PERFORM
 
+       PERFORM MAISSILA_CHOIX_TYPE
+
+       DISPLAY "Affichage des medaille de l'epreuve "WITH NO ADVANCING
+       DISPLAY chaineType "-" choixDistance "m " WITH NO ADVANCING
+       DISPLAY " du pays " choixPays " : "
+
+       MOVE chaineType TO fe_type
+       MOVE 0 TO Wfin2
+       START fepreuves, KEY IS = fe_type
+              INVALID KEY DISPLAY "Aucun enregistrement pour ce type"
+              NOT INVALID KEY
+                     PERFORM MAISSILA_PARCOURT_EPREUVES
+                     UNTIL Wfin2 = 1
+       END-START.
+
+       MAISSILA_CHOIX_TYPE.
        IF choixType = 1 THEN
          MOVE "Brasse" TO chaineType
        ELSE IF choixType = 2 THEN
@@ -34,70 +198,53 @@
                      MOVE "Papillon" TO chaineType
                   END-IF
              END-IF
-        END-IF
-        END-IF
-
-        DISPLAY "Affichage des medaille de l'epreuve "WITH NO ADVANCING
-        DISPLAY chaineType "-" choixDistance "m " WITH NO ADVANCING
-        DISPLAY " du pays " choixPays " : "
-
-        MOVE chaineType TO fe_type
-        DISPLAY fe_type
-
-        START fepreuves, KEY IS=fe_type
-        INVALID KEY DISPLAY "Aucun enregistrement pour ce type"
-        NOT INVALID KEY
-         DISPLAY"----------------Enreg fe_type existe"
-         IF cr_fep=35 THEN
-          DISPLAY"----------------cr_fep=OK"
-          READ fepreuves NEXT
-          AT END DISPLAY "AUCUN ENREGISTREMENT"
-          NOT AT END
-
-           PERFORM WITH TEST AFTER UNTIL Wfin=0
-            READ fepreuves NEXT
-            AT END MOVE 0 TO Wfin
-            NOT AT END
-             IF fe_distance = choixDistance THEN
-              DISPLAY"----------------choix-distance bon"
-              MOVE fe_numE TO fp_numE
-              READ fparticipations
-              INVALID KEY DISPLAY "Pas d'enregistrement"
-              NOT INVALID KEY
-               IF cr_fparti=35 THEN
-                DISPLAY"----------------Enreg fe_numE"
-                IF fp_classement=1 OR fp_classement=2 or fp_classement=3
-                THEN
-                DISPLAY"----------------classement trouve"
-                 MOVE fp_numA TO fa_numA
-                 READ fathletes
-                 INVALID KEY DISPLAY
-                 "Aucun enregistrement de cet athlete"
-                 NOT INVALID KEY
-                  IF cr_fath=35 THEN
-                  DISPLAY"----------------classement trouve"
-                   IF fa_pays=choixPays THEN
-                    DISPLAY"----------------Pays trouvee"
-                    DISPLAY "Athlete : " fa_nom " " fa_prenom
-                    DISPLAY "Classement : " fp_classement
-                   END-IF
-                  ELSE
-                   DISPLAY "Auncun enregistrement"
-                  END-IF
-                 END-READ
-                ELSE
-                 DISPLAY "Auncun enregistrement"
-                END-iF
-               END-IF
-              END-READ
-             END-IF
-            END-READ
-           END-PERFORM
+       END-IF
+       END-IF.
 
+       MAISSILA_PARCOURT_EPREUVES.
+       READ fepreuves NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fe_type NOT = chaineType THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            IF fe_distance = choixDistance THEN
+                                   PERFORM MAISSILA_MEDAILLES_EPREUVE
+                            END-IF
+                     END-IF
+       END-READ.
 
-          END-READ
-        END-START
+       MAISSILA_MEDAILLES_EPREUVE.
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin3
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM MAISSILA_PARCOURT_PARTICIPANTS
+                     UNTIL Wfin3 = 1
+       END-START.
 
-       CLOSE fathletes
-       CLOSE fparticipations
-       CLOSE fepreuves.
+       MAISSILA_PARCOURT_PARTICIPANTS.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin3
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin3
+                     ELSE
+                            IF FP-TERMINE AND fp_classement < 4 THEN
+                                   PERFORM MAISSILA_VERIFIE_ATHLETE
+                            END-IF
+                     END-IF
+       END-READ.
+
+       MAISSILA_VERIFIE_ATHLETE.
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY
+                     "Aucun enregistrement de cet athlete"
+              NOT INVALID KEY
+                     IF fa_pays = choixPays THEN
+                            DISPLAY "Athlete : " fa_nom " " fa_prenom
+                            DISPLAY "Classement : " fp_classement
+                     END-IF
+       END-READ.
