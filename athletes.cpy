@@ -9,12 +9,152 @@
                      DISPLAY "Prenom : " fa_prenom
                      DISPLAY "Age: " fa_age " ans"
                      DISPLAY "Pays : " fa_pays
-                     DISPLAY "Genre : " fa_genre
+                     DISPLAY "Genre : " fa_genre OF tamp_fathletes
+                     PERFORM DETERMINE_CATEGORIE_AGE
+                     DISPLAY "Categorie d'age : " WS-CATEGORIE-AGE
+                     DISPLAY "Derniere mise a jour par : " fa_maj_par
+                            " le " fa_maj_date
                      DISPLAY " "
        END-READ
        CLOSE fathletes.
 
 
+       DETERMINE_CATEGORIE_AGE.
+      *Classe l'athlete courant (fa_age) par categorie d'age (junior
+      *jusqu'a 18 ans, senior de 19 a 34 ans, veteran a partir de 35
+      *ans) dans WS-CATEGORIE-AGE (appelee par LIST_ATHLETES,
+      *AFFI_INFOS_ATHLETE et RESUME_COMPTE_CATEGORIE_AGE).
+       IF fa_age <= 18 THEN
+              MOVE "JUNIOR" TO WS-CATEGORIE-AGE
+       ELSE IF fa_age <= 34 THEN
+              MOVE "SENIOR" TO WS-CATEGORIE-AGE
+       ELSE
+              MOVE "VETERAN" TO WS-CATEGORIE-AGE
+       END-IF
+       END-IF.
+
+       SAISIE_CRITERE_RECHERCHE_ATHLETE.
+      *Demande le pays optionnel pour restreindre LIST_ATHLETES ;
+      *laisser vide pour ne pas filtrer (appelee par LIST_ATHLETES).
+       DISPLAY "Filtrer par pays (vide = tous) : "
+       ACCEPT WS-FILTRE-PAYS.
+
+       GESTION_CONTACT_URGENCE.
+      *Sous-menu de gestion du contact d'urgence d'un athlete,
+      *enregistrement optionnel rattache a fa_numA (appelee par
+      *GESTION_ATHLETES).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Contact d'urgence de l'athlete           *"
+       DISPLAY "***********************************************"
+       DISPLAY "* 1-Ajouter/modifier le contact d'urgence      *"
+       DISPLAY "* 2-Visualiser le contact d'urgence            *"
+       DISPLAY "* 3-Supprimer le contact d'urgence             *"
+       DISPLAY "* 4-Retour                                     *"
+       DISPLAY "*                                             *"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 5 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+        DISPLAY "*                                             *"
+       END-PERFORM
+       DISPLAY "***********************************************"
+       IF Wchoix2 = 1 THEN
+              PERFORM ADD_CONTACT_URGENCE
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM AFFI_CONTACT_URGENCE
+       ELSE IF Wchoix2 = 3 THEN
+              PERFORM DEL_CONTACT_URGENCE
+       ELSE IF Wchoix2 = 4 THEN
+              MOVE -1 TO Wchoix2
+       END-IF.
+
+       ADD_CONTACT_URGENCE.
+      *Enregistre ou met a jour le contact d'urgence d'un athlete
+      *existant (appelee par GESTION_CONTACT_URGENCE).
+       OPEN INPUT fathletes
+       DISPLAY "Numero de l'athlete : "
+       ACCEPT fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "Cet athlete n'existe pas"
+              NOT INVALID KEY PERFORM SAISIE_CONTACT_URGENCE
+       END-READ
+       CLOSE fathletes.
+
+       SAISIE_CONTACT_URGENCE.
+      *Saisit les coordonnees du contact d'urgence de l'athlete
+      *courant puis l'enregistre (appelee par ADD_CONTACT_URGENCE).
+       MOVE fa_numA TO fco_numA
+       DISPLAY "Nom du contact : "
+       ACCEPT fco_nom
+       DISPLAY "Prenom du contact : "
+       ACCEPT fco_prenom
+       DISPLAY "Lien de parente : "
+       ACCEPT fco_lien
+       DISPLAY "Telephone : "
+       ACCEPT fco_telephone
+       DISPLAY "Informations medicales (allergies, etc.) : "
+       ACCEPT fco_info_medicale
+
+       OPEN I-O fcontact
+       WRITE tamp_fcontact
+              INVALID KEY
+                     REWRITE tamp_fcontact
+                            INVALID KEY
+                                   DISPLAY "Erreur mise a jour"
+                            NOT INVALID KEY
+                                   DISPLAY "Contact mis a jour"
+                     END-REWRITE
+              NOT INVALID KEY
+                     DISPLAY "Contact enregistre"
+       END-WRITE
+       CLOSE fcontact.
+
+       AFFI_CONTACT_URGENCE.
+      *Affiche le contact d'urgence d'un athlete, s'il existe
+      *(appelee par GESTION_CONTACT_URGENCE).
+       OPEN INPUT fcontact
+       DISPLAY "Numero de l'athlete : "
+       ACCEPT fco_numA
+       READ fcontact
+              INVALID KEY
+                     DISPLAY "Aucun contact d'urgence enregistre"
+              NOT INVALID KEY
+                     DISPLAY "Contact : " fco_nom " " fco_prenom
+                            " (" fco_lien ")"
+                     DISPLAY "Telephone : " fco_telephone
+                     DISPLAY "Infos medicales : " fco_info_medicale
+       END-READ
+       CLOSE fcontact.
+
+       DEL_CONTACT_URGENCE.
+      *Supprime le contact d'urgence d'un athlete (appelee par
+      *GESTION_CONTACT_URGENCE).
+       OPEN I-O fcontact
+       DISPLAY "Numero de l'athlete : "
+       ACCEPT fco_numA
+       DELETE fcontact RECORD
+              INVALID KEY DISPLAY "Aucun contact pour cet athlete"
+              NOT INVALID KEY DISPLAY "Contact supprime"
+       END-DELETE
+       CLOSE fcontact.
+
+       CALCULE_PROCHAIN_ID_ATHLETE.
+      *Recherche le plus grand fa_numA existant dans fathletes et
+      *propose l'identifiant suivant comme valeur par defaut
+      *(appelee par ADD_ATHLETE).
+       MOVE 0 TO WS-NEXT-NUMA
+       OPEN INPUT fathletes
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fathletes
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF fa_numA > WS-NEXT-NUMA THEN
+                            MOVE fa_numA TO WS-NEXT-NUMA
+                     END-IF
+       END-PERFORM
+       CLOSE fathletes
+       ADD 1 TO WS-NEXT-NUMA.
+
        ADD_ATHLETE.
       *Methode qui permet d'ajouter un athlete
        DISPLAY "---------------------------------------"
@@ -24,22 +164,30 @@
        MOVE 1 TO repUser
        MOVE 0 TO Wfin
 
+       PERFORM CALCULE_PROCHAIN_ID_ATHLETE
+
        OPEN I-O fathletes
 
        PERFORM WITH TEST AFTER UNTIL repUser=0
-              PERFORM WITH TEST AFTER UNTIL Wfin>0
-
-                     DISPLAY "Saisissez  l'id de l'athlete : "
-                     ACCEPT fa_numA
 
-                     IF fa_numA > 0 THEN
-                            MOVE 1 TO Wfin
-                     END-IF
+              DISPLAY "Identifiant propose : " WS-NEXT-NUMA
+              DISPLAY "Accepter cet identifiant ? 1-Oui 0-Non"
+              ACCEPT repUser
+              IF repUser = 1 THEN
+                     MOVE WS-NEXT-NUMA TO fa_numA
+              ELSE
+                     MOVE 0 TO Wfin
+                     PERFORM WITH TEST AFTER UNTIL Wfin>0
 
-              END-PERFORM
+                            DISPLAY "Saisissez  l'id de l'athlete : "
+                            ACCEPT fa_numA
 
-              MOVE 0 TO Wfin
+                            IF fa_numA > 0 THEN
+                                   MOVE 1 TO Wfin
+                            END-IF
 
+                     END-PERFORM
+              END-IF
 
               READ fathletes
               INVALID KEY
@@ -59,28 +207,55 @@
 
                      END-PERFORM
 
-                     MOVE 0 TO Wfin
-                     DISPLAY "Saisissez le pays : "
-                     ACCEPT fa_pays
-
-                     PERFORM WITH TEST AFTER UNTIL fa_genre='f' OR
-                     fa_genre='h'
+                     MOVE 0 TO WS-PAYS-VALIDE
+                     PERFORM WITH TEST AFTER UNTIL
+                            WS-PAYS-VALIDE = 1
+                            PERFORM LIST_PAYS
+                            DISPLAY "Saisissez le pays (nom exact "
+                                   "ci-dessus) : "
+                            ACCEPT fa_pays
+                            PERFORM VALIDE_PAYS
+                            IF WS-PAYS-VALIDE NOT = 1 THEN
+                                   DISPLAY "Pays inconnu, reessayez"
+                            END-IF
+                     END-PERFORM
 
+                     PERFORM WITH TEST AFTER UNTIL
+                            fa_genre OF tamp_fathletes = 'f' OR
+                            fa_genre OF tamp_fathletes = 'h'
 
-                            DISPLAY "Saisissez le genre de l'athlÃ¨te "
+                            DISPLAY "Saisissez le genre de l'athlete "
                             DISPLAY "(entrez f pour Femme"
                             DISPLAY "ou h pour Homme) "
 
-                            ACCEPT fa_genre
+                            ACCEPT fa_genre OF tamp_fathletes
 
                      END-PERFORM
 
-                     MOVE fa_nom TO fa_mdp
+                     MOVE fa_nom TO WS-MDP-CLAIR
+                     PERFORM HASH_MDP
+                     MOVE WS-MDP-HASH TO fa_mdp
+                     MOVE 0 TO fa_nb_essais
+                     MOVE 0 TO fa_verrouille
+                     MOVE 1 TO fa_doit_changer_mdp
+
+                     MOVE "admin" TO fa_maj_par
+                     PERFORM HORODATE_MAJ
+                     MOVE WS-FORMATTED-DATE-TIME TO fa_maj_date
 
                      WRITE tamp_fathletes
 
                      INVALID KEY DISPLAY "erreur dans l'ajout "
-                     NOT INVALID KEY DISPLAY "Ajout effectue "
+                     NOT INVALID KEY
+                            DISPLAY "Ajout effectue "
+                            MOVE "admin" TO WS-AUDIT-ACTEUR
+                            STRING "Ajout athlete " fa_numA
+                                   DELIMITED BY SIZE
+                                   INTO WS-AUDIT-ACTION
+                            PERFORM AUDIT_ENREGISTRE
+                            IF fa_numA >= WS-NEXT-NUMA THEN
+                                   ADD 1 TO WS-NEXT-NUMA
+                            END-IF
                      END-WRITE
               NOT INVALID KEY DISPLAY "cet id est deja utilise"
               END-READ
@@ -103,6 +278,194 @@
        CLOSE fathletes.
 
 
+       IMPORT_ATHLETES.
+      *Charge en masse des athletes depuis un fichier texte delimite
+      *par des points-virgules (numA;nom;prenom;age;pays;genre), une
+      *ligne par athlete, avec les memes controles d'age/genre/pays
+      *que ADD_ATHLETE (appelee par GESTION_ATHLETES).
+       DISPLAY "---------------------------------------"
+       DISPLAY "       IMPORT ATHLETES (fichier)       "
+       DISPLAY "---------------------------------------"
+
+       OPEN INPUT fimportA
+       IF cr_fimportA = 35 THEN
+              DISPLAY "Fichier import_athletes.dat introuvable"
+       ELSE
+              OPEN I-O fathletes
+              MOVE 0 TO Wfin
+              MOVE 0 TO WS-IMP-NB-LUES
+              MOVE 0 TO WS-IMP-NB-CHARGEES
+              MOVE 0 TO WS-IMP-NB-REJETEES
+
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ fimportA
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            ADD 1 TO WS-IMP-NB-LUES
+                            PERFORM CHARGE_LIGNE_IMPORT_ATHLETE
+              END-PERFORM
+
+              CLOSE fathletes
+              DISPLAY "Lignes lues : " WS-IMP-NB-LUES
+              DISPLAY "Athletes charges : " WS-IMP-NB-CHARGEES
+              DISPLAY "Lignes rejetees : " WS-IMP-NB-REJETEES
+       END-IF
+       CLOSE fimportA.
+
+       CHARGE_LIGNE_IMPORT_ATHLETE.
+      *Decoupe et controle une ligne du fichier d'import puis ecrit
+      *l'athlete correspondant (appelee par IMPORT_ATHLETES).
+       UNSTRING tamp_fimportA DELIMITED BY ";"
+              INTO WS-IMP-NUMA, WS-IMP-NOM, WS-IMP-PRENOM,
+                     WS-IMP-AGE, WS-IMP-PAYS, WS-IMP-GENRE
+       END-UNSTRING
+
+       IF WS-IMP-AGE <= 12 OR WS-IMP-AGE >= 70 THEN
+              DISPLAY "Ligne rejetee (age invalide) : " tamp_fimportA
+              ADD 1 TO WS-IMP-NB-REJETEES
+       ELSE IF WS-IMP-GENRE NOT = "f" AND WS-IMP-GENRE NOT = "h" THEN
+              DISPLAY "Ligne rejetee (genre invalide) : " tamp_fimportA
+              ADD 1 TO WS-IMP-NB-REJETEES
+       ELSE
+              MOVE WS-IMP-PAYS TO fa_pays
+              PERFORM VALIDE_PAYS
+              IF WS-PAYS-VALIDE NOT = 1 THEN
+                     DISPLAY "Ligne rejetee (pays inconnu) : "
+                            tamp_fimportA
+                     ADD 1 TO WS-IMP-NB-REJETEES
+              ELSE
+                     MOVE WS-IMP-NUMA TO fa_numA
+                     READ fathletes
+                            INVALID KEY
+                                   PERFORM ECRIT_LIGNE_IMPORT_ATHLETE
+                            NOT INVALID KEY
+                                   DISPLAY "Ligne rejetee (id deja "
+                                          "utilise) : " tamp_fimportA
+                                   ADD 1 TO WS-IMP-NB-REJETEES
+                     END-READ
+              END-IF
+       END-IF.
+
+       ECRIT_LIGNE_IMPORT_ATHLETE.
+      *Ecrit l'athlete valide issu de la ligne d'import courante
+      *(appelee par CHARGE_LIGNE_IMPORT_ATHLETE).
+       MOVE WS-IMP-NOM TO fa_nom
+       MOVE WS-IMP-PRENOM TO fa_prenom
+       MOVE WS-IMP-AGE TO fa_age
+       MOVE WS-IMP-GENRE TO fa_genre OF tamp_fathletes
+       MOVE fa_nom TO WS-MDP-CLAIR
+       PERFORM HASH_MDP
+       MOVE WS-MDP-HASH TO fa_mdp
+       MOVE 0 TO fa_nb_essais
+       MOVE 0 TO fa_verrouille
+       MOVE 1 TO fa_doit_changer_mdp
+       MOVE "admin" TO fa_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fa_maj_date
+       WRITE tamp_fathletes
+              INVALID KEY
+                     DISPLAY "Ligne rejetee (ecriture) : "
+                            tamp_fimportA
+                     ADD 1 TO WS-IMP-NB-REJETEES
+              NOT INVALID KEY
+                     ADD 1 TO WS-IMP-NB-CHARGEES
+                     MOVE "admin" TO WS-AUDIT-ACTEUR
+                     STRING "Import athlete " fa_numA
+                            DELIMITED BY SIZE
+                            INTO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
+       END-WRITE.
+
+       UPDATE_ATHLETE.
+      *Methode qui permet de modifier les informations d'un athlete
+       DISPLAY "---------------------------------------"
+       DISPLAY "            MODIFICATION ATHLETE       "
+       DISPLAY "---------------------------------------"
+
+       OPEN I-O fathletes
+
+       DISPLAY "Saisissez l'id de l'athlete a modifier : "
+       ACCEPT fa_numA
+
+       READ fathletes
+              INVALID KEY DISPLAY "Cet athlete n'existe pas"
+              NOT INVALID KEY PERFORM SAISIE_MAJ_ATHLETE
+       END-READ
+
+       CLOSE fathletes.
+
+       SAISIE_MAJ_ATHLETE.
+      *Saisit les nouvelles valeurs de l'athlete courant puis
+      *enregistre la modification (appelee par UPDATE_ATHLETE).
+       DISPLAY "Nom actuel : " fa_nom
+       DISPLAY "Nouveau nom : "
+       ACCEPT fa_nom
+
+       DISPLAY "Prenom actuel : " fa_prenom
+       DISPLAY "Nouveau prenom : "
+       ACCEPT fa_prenom
+
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin>0
+              DISPLAY "Age actuel : " fa_age
+              DISPLAY "Nouvel age : "
+              ACCEPT fa_age
+
+              IF fa_age>12 AND fa_age<70 THEN
+                     MOVE 1 TO Wfin
+              END-IF
+       END-PERFORM
+
+       MOVE 0 TO WS-PAYS-VALIDE
+       PERFORM WITH TEST AFTER UNTIL WS-PAYS-VALIDE = 1
+              PERFORM LIST_PAYS
+              DISPLAY "Pays actuel : " fa_pays
+              DISPLAY "Nouveau pays (nom exact ci-dessus) : "
+              ACCEPT fa_pays
+              PERFORM VALIDE_PAYS
+              IF WS-PAYS-VALIDE NOT = 1 THEN
+                     DISPLAY "Pays inconnu, reessayez"
+              END-IF
+       END-PERFORM
+
+       PERFORM WITH TEST AFTER UNTIL
+              fa_genre OF tamp_fathletes = 'f' OR
+              fa_genre OF tamp_fathletes = 'h'
+
+              DISPLAY "Genre actuel : " fa_genre OF tamp_fathletes
+              DISPLAY "Nouveau genre (f pour Femme ou h pour Homme) "
+              ACCEPT fa_genre OF tamp_fathletes
+
+       END-PERFORM
+
+       MOVE "admin" TO fa_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fa_maj_date
+
+       REWRITE tamp_fathletes
+              INVALID KEY DISPLAY "Erreur de mise a jour"
+              NOT INVALID KEY DISPLAY "Athlete mis a jour"
+       END-REWRITE.
+
+       DEVERROUILLE_ATHLETE.
+      *Remet a zero le compteur d'essais et leve le verrouillage d'un
+      *athlete (appelee par GESTION_ATHLETES).
+       OPEN I-O fathletes
+       DISPLAY "Saisissez l'id de l'athlete a deverrouiller : "
+       ACCEPT fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "Cet athlete n'existe pas"
+              NOT INVALID KEY
+                     MOVE 0 TO fa_nb_essais
+                     MOVE 0 TO fa_verrouille
+                     REWRITE tamp_fathletes
+                            INVALID KEY DISPLAY "Erreur de mise a jour"
+                            NOT INVALID KEY
+                                   DISPLAY "Athlete deverrouille"
+                     END-REWRITE
+       END-READ
+       CLOSE fathletes.
+
        LIST_ATHLETES.
       *Methode qui permet d'afficher la listes des athletes enregistrés
        DISPLAY "---------------------------------------"
@@ -110,25 +473,47 @@
        DISPLAY "---------------------------------------"
 
 
+       PERFORM SAISIE_CRITERE_RECHERCHE_ATHLETE
+
        OPEN I-O fathletes
 
        Move 1 TO Wfin
+       MOVE 0 TO WS-NB-AFFICHES
+       MOVE 1 TO WS-CONTINUE-PAGE
 
-
-       PERFORM WITH TEST AFTER UNTIL Wfin=0
+       PERFORM WITH TEST AFTER UNTIL Wfin=0 OR WS-CONTINUE-PAGE = 0
               READ fathletes
               AT END MOVE 0 to Wfin
               NOT AT END
-                     DISPLAY "---------------------------------"
-                     DISPLAY "ID : " fa_numA
-                     DISPLAY "Nom : " fa_nom
-                     DISPLAY "Prenom : " fa_prenom
-                     DISPLAY "Age : " fa_age
-                     DISPLAY "Pays : " fa_pays
+                     IF WS-FILTRE-PAYS = SPACE OR
+                            fa_pays = WS-FILTRE-PAYS THEN
+                            DISPLAY "---------------------------------"
+                            DISPLAY "ID : " fa_numA
+                            DISPLAY "Nom : " fa_nom
+                            DISPLAY "Prenom : " fa_prenom
+                            DISPLAY "Age : " fa_age
+                            PERFORM DETERMINE_CATEGORIE_AGE
+                            DISPLAY "Categorie d'age : "
+                                   WS-CATEGORIE-AGE
+                            DISPLAY "Pays : " fa_pays
+                            DISPLAY "Maj par : " fa_maj_par
+                                   " le " fa_maj_date
+                            ADD 1 TO WS-NB-AFFICHES
+                            IF WS-NB-AFFICHES >= WS-TAILLE-PAGE THEN
+                                   PERFORM DEMANDE_PAGE_SUIVANTE
+                                   MOVE 0 TO WS-NB-AFFICHES
+                            END-IF
+                     END-IF
               END-READ
        END-PERFORM
        close fathletes.
 
+       DEMANDE_PAGE_SUIVANTE.
+      *Demande a l'utilisateur s'il veut voir la page suivante
+      *d'une liste paginee (appelee par LIST_ATHLETES/LIST_EPREUVE).
+       DISPLAY "Voir la suite ? 1-Oui 0-Non"
+       ACCEPT WS-CONTINUE-PAGE.
+
 
        LISTE_EPREUVE_ATHLETE.
       *Methode qui permet de faire la liste des épreuves à venir pour un athlete
@@ -137,51 +522,57 @@
        DISPLAY "---------------------------------------"
 
 
+       PERFORM SAISIE_CRITERES_RECHERCHE_EPREUVE
+
        OPEN I-O fparticipations
        OPEN I-O fepreuves
 
        MOVE WIdUser TO fp_numA
+       MOVE 0 TO Wfin
 
        START fparticipations, KEY IS=fp_numA
        INVALID KEY DISPLAY "Aucun enregistrement"
        NOT INVALID KEY
-          IF cr_fparti=35
-             READ fparticipations NEXT
-             AT END DISPLAY "Aucun enregistrement"
-             NOT AT END
-                PERFORM UNTIL Wfin=0
-                IF fp_numA = WIdUser
-                   IF fp_classement NOT = SPACE AND LOW-VALUE
-                      READ fepreuves
-                      INVALID KEY
-                         DISPLAY"Aucun"
-                         DISPLAY" Enrg"
-                      NOT INVALID KEY
-                         IF cr_fep=35
-                            DISPLAY "Epreuve : "
-                            DISPLAY fe_type
-                            DISPLAY "Distance : "
-                            DISPLAY fe_distance
-                            DISPLAY "Date : "
-                            DISPLAY fe_date
-                            DISPLAY "Lieu : "
-                            DISPLAY fe_lieu
-                         ELSE
-                            DISPLAY "Epreuve non retrouvÃ©e"
-                         END-IF
-                      END-READ
-                   END-IF
-                ELSE
-                   MOVE 1 TO Wfin
-                END-IF
-                END-PERFORM
-             END-READ
-          END-IF
+              PERFORM AFFICHE_EPREUVE_ATHLETE UNTIL Wfin = 1
        END-START
 
        CLOSE fparticipations
        CLOSE fepreuves.
 
+       AFFICHE_EPREUVE_ATHLETE.
+      *Lit une participation de l'athlete courant et affiche
+      *l'epreuve correspondante si elle respecte les criteres de
+      *recherche (appelee par LISTE_EPREUVE_ATHLETE).
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF fp_numA NOT = WIdUser THEN
+                            MOVE 1 TO Wfin
+                     ELSE
+                     IF fp_classement NOT = SPACE AND LOW-VALUE
+                            MOVE fp_numE TO fe_numE
+                            READ fepreuves
+                                   INVALID KEY
+                                          DISPLAY "Aucun"
+                                          DISPLAY " Enrg"
+                                   NOT INVALID KEY
+                                   PERFORM EPREUVE_CORRESPOND_CRITERES
+                                   IF WS-CRITERES-OK = 1
+                                          DISPLAY "Epreuve : "
+                                          DISPLAY fe_type
+                                          DISPLAY "Distance : "
+                                          DISPLAY fe_distance
+                                          PERFORM FORMATE_DATE_EPREUVE
+                                          DISPLAY "Date : "
+                                          DISPLAY WS-FORMATTED-DATE-TIME
+                                          DISPLAY "Lieu : "
+                                          DISPLAY fe_lieu
+                                   END-IF
+                            END-READ
+                     END-IF
+                     END-IF
+       END-READ.
+
 
        DEL_ATH.
        OPEN I-O fathletes
@@ -202,7 +593,13 @@
 
                DELETE fathletes RECORD
                        INVALID KEY DISPLAY 'epreuve existe pas'
-                       NOT INVALID KEY DISPLAY 'epreuve supprimee'
+                       NOT INVALID KEY
+                              DISPLAY 'epreuve supprimee'
+                              MOVE "admin" TO WS-AUDIT-ACTEUR
+                              STRING "Suppression athlete " fa_numA
+                                     DELIMITED BY SIZE
+                                     INTO WS-AUDIT-ACTION
+                              PERFORM AUDIT_ENREGISTRE
                END-DELETE
 
                PERFORM WITH TEST AFTER UNTIL repUser>=0
