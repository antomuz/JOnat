@@ -4,18 +4,29 @@
 
        DELETE fepreuves RECORD
               INVALID KEY DISPLAY 'epreuve existe pas'
-              NOT INVALID KEY DISPLAY 'epreuve supprimee'
+              NOT INVALID KEY
+                     DISPLAY 'epreuve supprimee'
+                     MOVE "admin" TO WS-AUDIT-ACTEUR
+                     STRING "Suppression epreuve " fe_numE
+                            DELIMITED BY SIZE
+                            INTO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
        END-DELETE
 
        CLOSE fepreuves.
 
        AFFICHE_SCORE_EPREUVE.
+      *Affiche le classement d'une epreuve, trie par fp_classement.
        open input fepreuves
+       open input fathletes
        display "indiquer le numero de lepreuve a afficher"
+       close fepreuves
        perform EPREUVES_PASSEE
+       open input fepreuves
 
        accept Wchoix
        MOVE 0 tO Wfin
+       MOVE 0 TO WS-NB-SCORES
 
        MOVE Wchoix TO fp_numE
        START fparticipations, KEY IS = fp_numE
@@ -25,24 +36,200 @@
                READ fparticipations NEXT
                AT END MOVE 1 TO Wfin
                NOT AT END
-                   MOVE    fp_numA TO fa_numA
-                   READ    fathletes
-                   INVALID KEY display "erreur sur lathlete"
-                   NOT INVALID KEY
-                       display "classement - " fp_classement
-                       display "nom - " fa_nom
-                       display "prenom - " fa_prenom
-                       display "temps - " fc_temps
-                   END-READ
-               end-read
-           end-perform
+                   IF fp_numE NOT = Wchoix THEN
+                       MOVE 1 TO Wfin
+                   ELSE
+                       PERFORM CHARGE_SCORE_EPREUVE
+                   END-IF
+           END-PERFORM
        end-start
-       close fepreuves.
+
+       PERFORM TRIE_SCORES_EPREUVE
+       PERFORM AFFICHE_SCORES_TRIES
+
+       close fepreuves
+       close fathletes.
+
+       CHARGE_SCORE_EPREUVE.
+      *Ajoute le participant courant a la table des scores a trier.
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+           INVALID KEY display "erreur sur lathlete"
+           NOT INVALID KEY
+               PERFORM LIBELLE_STATUT_RESULTAT
+               ADD 1 TO WS-NB-SCORES
+               MOVE fp_classement TO WS-SC-CLASSEMENT(WS-NB-SCORES)
+               IF WS-STATUT-RESULTAT = SPACES THEN
+                      MOVE fp_classement TO WS-SC-RANG(WS-NB-SCORES)
+               ELSE
+      *Les non-partants/disqualifies/abandons (classement 0/98/99)
+      *ne doivent jamais se classer devant un athlete qui a termine
+      *la course : on les trie donc apres tous les arrivants, quel
+      *que soit leur classement brut.
+                      MOVE 100 TO WS-SC-RANG(WS-NB-SCORES)
+               END-IF
+               MOVE fa_nom TO WS-SC-NOM(WS-NB-SCORES)
+               MOVE fa_prenom TO WS-SC-PRENOM(WS-NB-SCORES)
+               MOVE fc_temps TO WS-SC-TEMPS(WS-NB-SCORES)
+               MOVE WS-STATUT-RESULTAT TO WS-SC-STATUT(WS-NB-SCORES)
+               MOVE fa_pays TO WS-SC-PAYS(WS-NB-SCORES)
+       END-READ.
+
+       TRIE_SCORES_EPREUVE.
+      *Tri a bulles de la table des scores sur WS-SC-RANG (les
+      *arrivants par classement croissant, puis les DNS/DQ/DNF).
+       PERFORM VARYING WS-SC-IDX FROM 1 BY 1
+              UNTIL WS-SC-IDX > WS-NB-SCORES
+              PERFORM VARYING WS-SC-J FROM 1 BY 1
+                     UNTIL WS-SC-J > WS-NB-SCORES - WS-SC-IDX
+                     IF WS-SC-RANG(WS-SC-J) >
+                            WS-SC-RANG(WS-SC-J + 1)
+                            PERFORM ECHANGE_SCORES_EPREUVE
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
+
+       ECHANGE_SCORES_EPREUVE.
+       MOVE WS-SCORE(WS-SC-J) TO WS-SC-TMP
+       MOVE WS-SCORE(WS-SC-J + 1) TO WS-SCORE(WS-SC-J)
+       MOVE WS-SC-TMP TO WS-SCORE(WS-SC-J + 1).
+
+       AFFICHE_SCORES_TRIES.
+       PERFORM VARYING WS-SC-IDX FROM 1 BY 1
+              UNTIL WS-SC-IDX > WS-NB-SCORES
+              IF WS-SC-STATUT(WS-SC-IDX) = SPACES THEN
+                     MOVE WS-SC-TEMPS(WS-SC-IDX) TO WS-TEMPS-BRUT
+                     PERFORM FORMATE_TEMPS
+                     display "classement - "
+                            WS-SC-CLASSEMENT(WS-SC-IDX)
+                     display "temps - " WS-TEMPS-FORMATE
+              ELSE
+                     display "resultat - " WS-SC-STATUT(WS-SC-IDX)
+              END-IF
+              display "nom - " WS-SC-NOM(WS-SC-IDX)
+              display "prenom - " WS-SC-PRENOM(WS-SC-IDX)
+       END-PERFORM.
+
+       EXPORT_RESULTATS_EPREUVE.
+      *Ecrit dans fexport, au format CSV, le classement trie d'une
+      *epreuve (nom/prenom/pays/temps/statut), pour diffusion a la
+      *presse (appelee par GESTION_PARTICIPATIONS).
+       open input fepreuves
+       open input fathletes
+       display "indiquer le numero de lepreuve a exporter"
+       close fepreuves
+       perform EPREUVES_PASSEE
+       open input fepreuves
+
+       accept Wchoix
+       MOVE 0 tO Wfin
+       MOVE 0 TO WS-NB-SCORES
+
+       MOVE Wchoix TO fp_numE
+       START fparticipations, KEY IS = fp_numE
+       INVALID KEY display "erreur sur lepreuve"
+       NOT INVALID KEY
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fparticipations NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fp_numE NOT = Wchoix THEN
+                       MOVE 1 TO Wfin
+                   ELSE
+                       PERFORM CHARGE_SCORE_EPREUVE
+                   END-IF
+           END-PERFORM
+       end-start
+
+       PERFORM TRIE_SCORES_EPREUVE
+
+       OPEN OUTPUT fexport
+       MOVE "classement;nom;prenom;pays;temps;statut"
+              TO tamp_fexport
+       WRITE tamp_fexport
+       PERFORM VARYING WS-SC-IDX FROM 1 BY 1
+              UNTIL WS-SC-IDX > WS-NB-SCORES
+              PERFORM ECRIT_LIGNE_EXPORT
+       END-PERFORM
+       CLOSE fexport
+
+       close fepreuves
+       close fathletes
+       DISPLAY "Resultats exportes dans resultats_export.csv".
+
+       ECRIT_LIGNE_EXPORT.
+      *Ecrit une ligne CSV pour une ligne triee de la table des
+      *scores (appelee par EXPORT_RESULTATS_EPREUVE).
+       IF WS-SC-STATUT(WS-SC-IDX) = SPACES THEN
+              MOVE WS-SC-TEMPS(WS-SC-IDX) TO WS-TEMPS-BRUT
+              PERFORM FORMATE_TEMPS
+              STRING WS-SC-CLASSEMENT(WS-SC-IDX) ";"
+                     WS-SC-NOM(WS-SC-IDX) ";"
+                     WS-SC-PRENOM(WS-SC-IDX) ";"
+                     WS-SC-PAYS(WS-SC-IDX) ";"
+                     WS-TEMPS-FORMATE ";"
+                     DELIMITED BY SIZE
+                     INTO tamp_fexport
+       ELSE
+              STRING WS-SC-CLASSEMENT(WS-SC-IDX) ";"
+                     WS-SC-NOM(WS-SC-IDX) ";"
+                     WS-SC-PRENOM(WS-SC-IDX) ";"
+                     WS-SC-PAYS(WS-SC-IDX) ";;"
+                     WS-SC-STATUT(WS-SC-IDX)
+                     DELIMITED BY SIZE
+                     INTO tamp_fexport
+       END-IF
+       WRITE tamp_fexport.
+
+       CALCULE_PROCHAIN_ID_EPREUVE.
+      *Recherche le plus grand fe_numE existant dans fepreuves et
+      *propose l'identifiant suivant comme valeur par defaut
+      *(appelee par ADD_EPREUVE).
+       MOVE 0 TO WS-NEXT-NUME
+       OPEN INPUT fepreuves
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF fe_numE > WS-NEXT-NUME THEN
+                            MOVE fe_numE TO WS-NEXT-NUME
+                     END-IF
+       END-PERFORM
+       CLOSE fepreuves
+       ADD 1 TO WS-NEXT-NUME.
+
+       VERIFIE_CONFLIT_LIEU.
+      *Recherche une autre epreuve occupant deja le meme lieu a la
+      *meme date/heure que WS-NOUVELLE-SEANCE (appelee par
+      *ADD_EPREUVE).
+       MOVE 0 TO WS-CONFLIT-LIEU
+       OPEN INPUT fepreuves
+       MOVE 0 TO Wfin2
+       PERFORM WITH TEST AFTER UNTIL Wfin2 = 1 OR WS-CONFLIT-LIEU = 1
+              READ fepreuves
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fe_lieu = WS-NV-LIEU AND
+                            fe_datetime = WS-NV-DATETIME THEN
+                            MOVE 1 TO WS-CONFLIT-LIEU
+                     END-IF
+       END-PERFORM
+       CLOSE fepreuves.
 
        ADD_EPREUVE.
+       PERFORM CALCULE_PROCHAIN_ID_EPREUVE
+       DISPLAY "Identifiant propose : " WS-NEXT-NUME
+       DISPLAY "Accepter cet identifiant ? 1-Oui 0-Non"
+       ACCEPT repUser
+       IF repUser = 1 THEN
+              MOVE WS-NEXT-NUME TO WIdE
+       ELSE
+              DISPLAY "Veuillez saisir l'id de la competition"
+              ACCEPT WIdE
+       END-IF
+
        OPEN INPUT fepreuves
-       DISPLAY "Veuillez saisir l'id de la competition"
-       ACCEPT WIdE
        MOVE 0 TO Wfin
        MOVE 0 TO Wtrouve
        PERFORM WITH TEST AFTER UNTIL Wfin=1 OR Wtrouve=1
@@ -62,34 +249,285 @@
               MOVE WIdE TO fe_numE
               DISPLAY "Saisir le type de l'epreuve"
               ACCEPT fe_type
-              DISPLAY "Saisir le genre"
-              ACCEPT fe_genre
+              PERFORM WITH TEST AFTER UNTIL
+                     fe_genre = 'f' OR fe_genre = 'h'
+                     DISPLAY "Saisir le genre "
+                     DISPLAY "(entrez f pour Femme ou h pour Homme)"
+                     ACCEPT fe_genre
+              END-PERFORM
               DISPLAY "Saisir la distance"
               ACCEPT fe_distance
-              DISPLAY "Saisir l'année"
-              ACCEPT fe_YEAR
-              DISPLAY "Saisir le mois"
-              ACCEPT fe_MONTH
-              DISPLAY "Saisir le jour"
-              ACCEPT fe_DAY
-              DISPLAY "Saisir l'heure"
-              ACCEPT fe_HOUR
-              DISPLAY "Saisir les minutes"
-              ACCEPT fe_MIN
+              PERFORM SAISIE_DATETIME_EPREUVE
               DISPLAY "Saisir le lieu"
               ACCEPT fe_lieu
               DISPLAY "Saisir le nb de participant"
               ACCEPT fe_nbParticipant
-              WRITE tamp_fepreuve
-              END-WRITE
-              DISPLAY cr_fep
-              IF cr_fep = 00 THEN
-                     DISPLAY  "epreuve bien enregistré"
+              PERFORM SAISIE_PHASE_EPREUVE
+
+              MOVE fe_lieu TO WS-NV-LIEU
+              MOVE fe_datetime TO WS-NV-DATETIME
+              CLOSE fepreuves
+              PERFORM VERIFIE_CONFLIT_LIEU
+              OPEN I-O fepreuves
+
+              IF WS-CONFLIT-LIEU = 1 THEN
+                     DISPLAY "Conflit : une epreuve occupe deja ce "
+                            "lieu a cette date/heure"
+              ELSE
+                     PERFORM ECRIT_EPREUVE
               END-IF
        END-IF
        Close fepreuves.
 
+       SAISIE_DATETIME_EPREUVE.
+      *Saisit annee/mois/jour/heure/minute de l'epreuve et controle
+      *qu'il s'agit d'une date/heure calendaire valide (annee
+      *bissextile comprise pour fevrier) avant de l'accepter
+      *(appelee par ADD_EPREUVE).
+       DISPLAY "Saisir l'année"
+       ACCEPT fe_YEAR
+
+       PERFORM WITH TEST AFTER UNTIL fe_MONTH > 0 AND fe_MONTH < 13
+              DISPLAY "Saisir le mois (1 a 12)"
+              ACCEPT fe_MONTH
+       END-PERFORM
+
+       PERFORM CALCULE_JOUR_MAX_MOIS
+
+       PERFORM WITH TEST AFTER UNTIL
+              fe_DAY > 0 AND fe_DAY <= WS-EPR-JOUR-MAX
+              DISPLAY "Saisir le jour (1 a " WS-EPR-JOUR-MAX ")"
+              ACCEPT fe_DAY
+       END-PERFORM
+
+       PERFORM WITH TEST AFTER UNTIL fe_HOUR < 24
+              DISPLAY "Saisir l'heure (0 a 23)"
+              ACCEPT fe_HOUR
+       END-PERFORM
+
+       PERFORM WITH TEST AFTER UNTIL fe_MIN < 60
+              DISPLAY "Saisir les minutes (0 a 59)"
+              ACCEPT fe_MIN
+       END-PERFORM.
+
+       CALCULE_JOUR_MAX_MOIS.
+      *Determine le nombre de jours du mois fe_MONTH pour l'annee
+      *fe_YEAR, fevrier tenant compte des annees bissextiles
+      *(appelee par SAISIE_DATETIME_EPREUVE).
+       MOVE 31 TO WS-EPR-JOUR-MAX
+       IF fe_MONTH = 4 OR fe_MONTH = 6 OR fe_MONTH = 9 OR
+              fe_MONTH = 11 THEN
+              MOVE 30 TO WS-EPR-JOUR-MAX
+       ELSE IF fe_MONTH = 2 THEN
+              PERFORM VERIFIE_ANNEE_BISSEXTILE
+              IF WS-EPR-BISSEXTILE = 1 THEN
+                     MOVE 29 TO WS-EPR-JOUR-MAX
+              ELSE
+                     MOVE 28 TO WS-EPR-JOUR-MAX
+              END-IF
+       END-IF.
+
+       VERIFIE_ANNEE_BISSEXTILE.
+      *Positionne WS-EPR-BISSEXTILE a 1 si fe_YEAR est bissextile
+      *(divisible par 4, sauf les siecles non divisibles par 400)
+      *(appelee par CALCULE_JOUR_MAX_MOIS).
+       MOVE 0 TO WS-EPR-BISSEXTILE
+       DIVIDE fe_YEAR BY 4 GIVING WS-EPR-QUOTIENT
+              REMAINDER WS-EPR-RESTE
+       IF WS-EPR-RESTE = 0 THEN
+              MOVE 1 TO WS-EPR-BISSEXTILE
+              DIVIDE fe_YEAR BY 100 GIVING WS-EPR-QUOTIENT
+                     REMAINDER WS-EPR-RESTE
+              IF WS-EPR-RESTE = 0 THEN
+                     MOVE 0 TO WS-EPR-BISSEXTILE
+                     DIVIDE fe_YEAR BY 400 GIVING WS-EPR-QUOTIENT
+                            REMAINDER WS-EPR-RESTE
+                     IF WS-EPR-RESTE = 0 THEN
+                            MOVE 1 TO WS-EPR-BISSEXTILE
+                     END-IF
+              END-IF
+       END-IF.
+
+       FORMATE_DATE_EPREUVE.
+      *Recopie la date/heure de l'epreuve courante (fe_YEAR/fe_MONTH/
+      *fe_DAY/fe_HOUR/fe_MIN) dans WS-FORMATTED-DATE-TIME, afin de
+      *l'afficher au format dd-mm-yyyy hh'h'mm plutot que sous la
+      *forme brute 9(4)9(2)9(2) (appelee par LIST_EPREUVE,
+      *EPREUVES_FUTURES, EPREUVES_PASSEE, AFFI_PART_athl et
+      *LISTE_EPREUVE_ATHLETE).
+       MOVE fe_DAY TO WS-FORMATTED-DAY
+       MOVE fe_MONTH TO WS-FORMATTED-MONTH
+       MOVE fe_YEAR TO WS-FORMATTED-YEAR
+       MOVE fe_HOUR TO WS-FORMATTED-HOUR
+       MOVE fe_MIN TO WS-FORMATTED-MIN.
+
+       SAISIE_PHASE_EPREUVE.
+      *Saisit et valide la phase de l'epreuve (serie/demi/finale)
+      *(appelee par ADD_EPREUVE).
+       MOVE 0 TO Wtrouve
+       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+              DISPLAY "Phase (SERIE/DEMI/FINALE) : "
+              ACCEPT fe_phase
+              IF FE-SERIE OR FE-DEMI OR FE-FINALE THEN
+                     MOVE 1 TO Wtrouve
+              ELSE
+                     DISPLAY "Phase invalide, reessayez"
+              END-IF
+       END-PERFORM.
+
+       ECRIT_EPREUVE.
+      *Ecrit la nouvelle epreuve une fois les controles de doublon
+      *et de conflit de lieu passes (appelee par ADD_EPREUVE).
+       MOVE "admin" TO fe_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fe_maj_date
+       WRITE tamp_fepreuve
+       END-WRITE
+       DISPLAY cr_fep
+       IF cr_fep = 00 THEN
+              DISPLAY  "epreuve bien enregistré"
+              MOVE "admin" TO WS-AUDIT-ACTEUR
+              STRING "Ajout epreuve " fe_numE
+                     DELIMITED BY SIZE
+                     INTO WS-AUDIT-ACTION
+              PERFORM AUDIT_ENREGISTRE
+       END-IF.
+
+       IMPORT_EPREUVES.
+      *Charge en masse le calendrier des epreuves depuis un fichier
+      *texte delimite par des points-virgules (numE;type;genre;
+      *distance;annee;mois;jour;heure;min;lieu;nbParticipant), avec
+      *le meme controle de doublon fe_numE que ADD_EPREUVE (appelee
+      *par GESTION_EPREUVES).
+       DISPLAY "---------------------------------------"
+       DISPLAY "       IMPORT CALENDRIER (fichier)     "
+       DISPLAY "---------------------------------------"
+
+       OPEN INPUT fimportE
+       IF cr_fimportE = 35 THEN
+              DISPLAY "Fichier import_epreuves.dat introuvable"
+       ELSE
+              OPEN I-O fepreuves
+              MOVE 0 TO Wfin
+              MOVE 0 TO WS-IMPE-NB-LUES
+              MOVE 0 TO WS-IMPE-NB-CHARGEES
+              MOVE 0 TO WS-IMPE-NB-REJETEES
+
+              PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ fimportE
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            ADD 1 TO WS-IMPE-NB-LUES
+                            PERFORM CHARGE_LIGNE_IMPORT_EPREUVE
+              END-PERFORM
+
+              CLOSE fepreuves
+              DISPLAY "Lignes lues : " WS-IMPE-NB-LUES
+              DISPLAY "Epreuves chargees : " WS-IMPE-NB-CHARGEES
+              DISPLAY "Lignes rejetees : " WS-IMPE-NB-REJETEES
+       END-IF
+       CLOSE fimportE.
+
+       CHARGE_LIGNE_IMPORT_EPREUVE.
+      *Decoupe une ligne du fichier d'import puis ecrit l'epreuve
+      *correspondante si son numero n'existe pas deja (appelee par
+      *IMPORT_EPREUVES).
+       UNSTRING tamp_fimportE DELIMITED BY ";"
+              INTO WS-IMPE-NUME, WS-IMPE-TYPE, WS-IMPE-GENRE,
+                     WS-IMPE-DISTANCE, WS-IMPE-YEAR, WS-IMPE-MONTH,
+                     WS-IMPE-DAY, WS-IMPE-HOUR, WS-IMPE-MIN,
+                     WS-IMPE-LIEU, WS-IMPE-NBPART
+       END-UNSTRING
+
+       IF WS-IMPE-GENRE NOT = "f" AND WS-IMPE-GENRE NOT = "h" THEN
+              DISPLAY "Ligne rejetee (genre invalide) : "
+                     tamp_fimportE
+              ADD 1 TO WS-IMPE-NB-REJETEES
+       ELSE
+              MOVE WS-IMPE-YEAR TO fe_YEAR
+              MOVE WS-IMPE-MONTH TO fe_MONTH
+              MOVE WS-IMPE-DAY TO fe_DAY
+              PERFORM CALCULE_JOUR_MAX_MOIS
+              IF fe_MONTH < 1 OR fe_MONTH > 12 OR
+                     fe_DAY < 1 OR fe_DAY > WS-EPR-JOUR-MAX OR
+                     WS-IMPE-HOUR > 23 OR WS-IMPE-MIN > 59 THEN
+                     DISPLAY "Ligne rejetee (date/heure invalide) : "
+                            tamp_fimportE
+                     ADD 1 TO WS-IMPE-NB-REJETEES
+              ELSE
+                     MOVE WS-IMPE-NUME TO fe_numE
+                     READ fepreuves
+                            INVALID KEY
+                                   PERFORM ECRIT_LIGNE_IMPORT_EPREUVE
+                            NOT INVALID KEY
+                                   DISPLAY "Ligne rejetee (id deja "
+                                          "utilise) : " tamp_fimportE
+                                   ADD 1 TO WS-IMPE-NB-REJETEES
+                     END-READ
+              END-IF
+       END-IF.
+
+       ECRIT_LIGNE_IMPORT_EPREUVE.
+      *Ecrit l'epreuve valide issue de la ligne d'import courante
+      *(appelee par CHARGE_LIGNE_IMPORT_EPREUVE).
+       MOVE WS-IMPE-TYPE TO fe_type
+       MOVE WS-IMPE-GENRE TO fe_genre
+       MOVE WS-IMPE-DISTANCE TO fe_distance
+       MOVE WS-IMPE-HOUR TO fe_HOUR
+       MOVE WS-IMPE-MIN TO fe_MIN
+       MOVE WS-IMPE-LIEU TO fe_lieu
+       MOVE WS-IMPE-NBPART TO fe_nbParticipant
+       MOVE "SERIE" TO fe_phase
+       MOVE "admin" TO fe_maj_par
+       PERFORM HORODATE_MAJ
+       MOVE WS-FORMATTED-DATE-TIME TO fe_maj_date
+       WRITE tamp_fepreuve
+              INVALID KEY
+                     DISPLAY "Ligne rejetee (ecriture) : "
+                            tamp_fimportE
+                     ADD 1 TO WS-IMPE-NB-REJETEES
+              NOT INVALID KEY
+                     ADD 1 TO WS-IMPE-NB-CHARGEES
+                     MOVE "admin" TO WS-AUDIT-ACTEUR
+                     STRING "Import epreuve " fe_numE
+                            DELIMITED BY SIZE
+                            INTO WS-AUDIT-ACTION
+                     PERFORM AUDIT_ENREGISTRE
+       END-WRITE.
+
+       SAISIE_CRITERES_RECHERCHE_EPREUVE.
+      *Demande les criteres optionnels (type/distance/genre) pour
+      *restreindre une liste d'epreuves ; laisser vide/zero pour ne
+      *pas filtrer sur ce critere (appelee par EPREUVES_FUTURES/
+      *EPREUVES_PASSEE/LISTE_EPREUVE_ATHLETE).
+       DISPLAY "Filtrer par type d'epreuve (vide = tous) : "
+       ACCEPT WS-FILTRE-TYPE
+       DISPLAY "Filtrer par distance (0 = toutes) : "
+       ACCEPT WS-FILTRE-DISTANCE
+       DISPLAY "Filtrer par genre h/f (vide = tous) : "
+       ACCEPT WS-FILTRE-GENRE.
+
+       EPREUVE_CORRESPOND_CRITERES.
+      *Verifie si l'epreuve courante (fe_type/fe_distance/fe_genre)
+      *correspond aux criteres saisis dans SAISIE_CRITERES_RECHERCHE_
+      *EPREUVE (appelee par EPREUVES_FUTURES/EPREUVES_PASSEE/
+      *LISTE_EPREUVE_ATHLETE).
+       MOVE 1 TO WS-CRITERES-OK
+       IF WS-FILTRE-TYPE NOT = SPACE AND
+              fe_type NOT = WS-FILTRE-TYPE THEN
+              MOVE 0 TO WS-CRITERES-OK
+       END-IF
+       IF WS-FILTRE-DISTANCE NOT = 0 AND
+              fe_distance NOT = WS-FILTRE-DISTANCE THEN
+              MOVE 0 TO WS-CRITERES-OK
+       END-IF
+       IF WS-FILTRE-GENRE NOT = SPACE AND
+              fe_genre NOT = WS-FILTRE-GENRE THEN
+              MOVE 0 TO WS-CRITERES-OK
+       END-IF.
+
        EPREUVES_FUTURES.
+       PERFORM SAISIE_CRITERES_RECHERCHE_EPREUVE
        OPEN INPUT fepreuves
        MOVE 0 TO Wfin
        MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
@@ -100,16 +538,20 @@
        PERFORM WITH TEST AFTER UNTIL Wfin=1
               READ fepreuves
               AT END        MOVE 1 TO Wfin
-              NOT AT END    IF WS-TEMP-DATE-TIME > fe_datetime then
-
+              NOT AT END    PERFORM EPREUVE_CORRESPOND_CRITERES
+                            IF WS-TEMP-DATE-TIME > fe_datetime AND
+                                   WS-CRITERES-OK = 1 then
+                                    PERFORM FORMATE_DATE_EPREUVE
                                     DISPLAY fe_numE " - " fe_distance
-                                    " " fe_type " " fe_genre " date : "
-                                    fe_DAY "/" fe_MONTH "/" fe_YEAR
+                                    " " fe_type " " fe_genre " - "
+                                    fe_phase " date : "
+                                    WS-FORMATTED-DATE-TIME
               END-READ
        END-PERFORM
        CLOSE fepreuves.
 
        EPREUVES_PASSEE.
+       PERFORM SAISIE_CRITERES_RECHERCHE_EPREUVE
        OPEN INPUT fepreuves
        MOVE 0 TO Wfin
        MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
@@ -117,9 +559,14 @@
        PERFORM WITH TEST AFTER UNTIL Wfin=1
               READ fepreuves
               AT END        MOVE 1 TO Wfin
-              NOT AT END    IF WS-TEMP-DATE-TIME < fe_datetime then
+              NOT AT END    PERFORM EPREUVE_CORRESPOND_CRITERES
+                            IF WS-TEMP-DATE-TIME < fe_datetime AND
+                                   WS-CRITERES-OK = 1 then
+                                    PERFORM FORMATE_DATE_EPREUVE
                                     DISPLAY fe_numE " - " fe_distance
-                                    " " fe_type " " fe_genre
+                                    " " fe_type " " fe_genre " - "
+                                    fe_phase " date : "
+                                    WS-FORMATTED-DATE-TIME
               END-READ
        END-PERFORM
        CLOSE fepreuves.
@@ -127,7 +574,9 @@
        LIST_EPREUVE.
        OPEN INPUT fepreuves
        MOVE 0 TO Wfin
-       PERFORM WITH TEST AFTER UNTIL Wfin=1
+       MOVE 0 TO WS-NB-AFFICHES
+       MOVE 1 TO WS-CONTINUE-PAGE
+       PERFORM WITH TEST AFTER UNTIL Wfin=1 OR WS-CONTINUE-PAGE = 0
               READ fepreuves
               AT END        MOVE 1 TO Wfin
               NOT AT END    DISPLAY "----------------------------------"
@@ -140,11 +589,88 @@
                             DISPLAY "Distance     : " WITH NO ADVANCING
                             DISPLAY fe_distance
                             DISPLAY "Date         : " WITH NO ADVANCING
-                            DISPLAY fe_datetime
+                            PERFORM FORMATE_DATE_EPREUVE
+                            DISPLAY WS-FORMATTED-DATE-TIME
                             DISPLAY "Lieu         : " WITH NO ADVANCING
                             DISPLAY fe_lieu
                             DISPLAY "Nb_participant " WITH NO ADVANCING
                             DISPLAY fe_nbParticipant
+                            DISPLAY "Phase        : " WITH NO ADVANCING
+                            DISPLAY fe_phase
+                            DISPLAY "Maj par      : " WITH NO ADVANCING
+                            DISPLAY fe_maj_par " le " fe_maj_date
+                            ADD 1 TO WS-NB-AFFICHES
+                            IF WS-NB-AFFICHES >= WS-TAILLE-PAGE THEN
+                                   PERFORM DEMANDE_PAGE_SUIVANTE
+                                   MOVE 0 TO WS-NB-AFFICHES
+                            END-IF
               END-READ
        END-PERFORM
        CLOSE fepreuves.
+
+       UPDATE_EPREUVE.
+      *Methode qui permet de saisir le classement et le temps de
+      *chaque participant d'une epreuve, en une seule passe.
+       DISPLAY "---------------------------------------"
+       DISPLAY "       SAISIE DES RESULTATS            "
+       DISPLAY "---------------------------------------"
+       OPEN I-O fparticipations
+       OPEN INPUT fepreuves
+
+       DISPLAY "Saisissez le numero de l'epreuve"
+       ACCEPT fe_numE
+
+       MOVE 0 TO Wtrouve
+       READ fepreuves
+              INVALID KEY DISPLAY "Cette epreuve n'existe pas"
+              NOT INVALID KEY MOVE 1 TO Wtrouve
+       END-READ
+
+       IF Wtrouve = 1 THEN
+              MOVE fe_numE TO fp_numE
+              MOVE 0 TO Wfin
+              START fparticipations, KEY IS = fp_numE
+                     INVALID KEY DISPLAY "Aucun participant"
+                     NOT INVALID KEY
+                            PERFORM SAISIE_RESULTAT_PARTICIPANT
+                            UNTIL Wfin = 1
+              END-START
+       END-IF
+
+       CLOSE fepreuves
+       CLOSE fparticipations.
+
+       SAISIE_RESULTAT_PARTICIPANT.
+      *Saisit classement et temps d'un participant, puis passe
+      *au suivant de la meme epreuve (appelee par UPDATE_EPREUVE).
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END PERFORM MAJ_RESULTAT_PARTICIPANT
+       END-READ.
+
+       MAJ_RESULTAT_PARTICIPANT.
+       IF fp_numE NOT = fe_numE THEN
+              MOVE 1 TO Wfin
+       ELSE
+              MOVE fp_numA TO fa_numA
+              DISPLAY "Athlete " fa_numA
+              DISPLAY "Classement (0=DNS 98=DQ 99=DNF) :"
+              ACCEPT fp_classement
+              IF FP-TERMINE THEN
+                     DISPLAY "Temps realise (mmsscc)"
+                     ACCEPT fc_temps
+              ELSE
+                     MOVE 0 TO fc_temps
+              END-IF
+              MOVE "admin" TO fp_maj_par
+              PERFORM HORODATE_MAJ
+              MOVE WS-FORMATTED-DATE-TIME TO fp_maj_date
+              REWRITE tamp_fparticipation
+                     INVALID KEY DISPLAY "Erreur de mise a jour"
+                     NOT INVALID KEY
+                            DISPLAY "Resultat enregistre"
+                            CLOSE fepreuves
+                            PERFORM VERIFIE_RECORD_PERSO
+                            OPEN INPUT fepreuves
+              END-REWRITE
+       END-IF.
