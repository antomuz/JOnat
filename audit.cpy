@@ -0,0 +1,42 @@
+       AUDIT_ENREGISTRE.
+      *Ajoute une ligne dans le journal d'audit (date, auteur, action).
+      *WS-AUDIT-ACTEUR et WS-AUDIT-ACTION doivent etre renseignes par
+      *le paragraphe appelant avant le PERFORM.
+       MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+       MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+       MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+       MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+       MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+       MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+
+       STRING
+              WS-FORMATTED-DATE-TIME DELIMITED BY SIZE
+              " - " DELIMITED BY SIZE
+              WS-AUDIT-ACTEUR DELIMITED BY SIZE
+              " - " DELIMITED BY SIZE
+              WS-AUDIT-ACTION DELIMITED BY SIZE
+              INTO WS-AUDIT-LIGNE
+       END-STRING
+
+       MOVE WS-AUDIT-LIGNE TO tamp_faudit
+
+       OPEN EXTEND faudit
+       IF cr_faudit=35 THEN
+              OPEN OUTPUT faudit
+       END-IF
+
+       WRITE tamp_faudit
+
+       CLOSE faudit.
+
+       HORODATE_MAJ.
+      *Rafraichit l'horodatage courant (WS-FORMATTED-DATE-TIME), pour
+      *tamponner les champs ..._maj_date d'un enregistrement juste
+      *avant son WRITE/REWRITE (appelee par les paragraphes d'ajout
+      *et de mise a jour de fathletes/fepreuves/fparticipations).
+       MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+       MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+       MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+       MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+       MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+       MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN.
