@@ -0,0 +1,15 @@
+       HASH_MDP.
+      *Calcule un hachage non reversible du mot de passe clair
+      *range dans WS-MDP-CLAIR, sale avec le numero d'athlete
+      *(fa_numA), et le depose dans WS-MDP-HASH sur 20 car.
+       MOVE fa_numA OF tamp_fathletes TO WS-HASH-ACC
+       PERFORM VARYING WS-HASH-IDX FROM 1 BY 1 UNTIL WS-HASH-IDX > 20
+              MOVE FUNCTION ORD(WS-MDP-CLAIR(WS-HASH-IDX:1))
+                     TO WS-HASH-CHAR
+              COMPUTE WS-HASH-ACC =
+                     FUNCTION REM(
+                            (WS-HASH-ACC * 131 + WS-HASH-CHAR)
+                            2147483647)
+       END-PERFORM
+       MOVE SPACES TO WS-MDP-HASH
+       MOVE WS-HASH-ACC TO WS-MDP-HASH(1:10).
