@@ -0,0 +1,130 @@
+       GESTION_DOPAGE.
+      *Sous-menu de gestion des controles antidopage (appelee par
+      *AFFICH_MENU, menu admin).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Gestion Controles Antidopage             *"
+       DISPLAY "***********************************************"
+       DISPLAY "* 1-Enregistrer un controle                   *"
+       DISPLAY "* 2-Visualiser les controles d'une epreuve    *"
+       DISPLAY "* 3-Saisir le resultat d'un controle          *"
+       DISPLAY "* 4-Supprimer un controle                     *"
+       DISPLAY "* 5-Retour                                     *"
+       DISPLAY "*                                             *"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+        DISPLAY "*                                             *"
+       END-PERFORM
+       DISPLAY "***********************************************"
+       IF Wchoix2 = 1 THEN
+              PERFORM ADD_CONTROLE_DOPAGE
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM LIST_CONTROLE_DOPAGE
+       ELSE IF Wchoix2 = 3 THEN
+              PERFORM SAISIE_RESULTAT_DOPAGE
+       ELSE IF Wchoix2 = 4 THEN
+              PERFORM DEL_CONTROLE_DOPAGE
+       ELSE IF Wchoix2 = 5 THEN
+              MOVE -1 TO Wchoix2
+       END-IF.
+
+       ADD_CONTROLE_DOPAGE.
+      *Enregistre qu'un athlete a ete controle pour une epreuve
+      *donnee (typiquement un finisseur podium), resultat en
+      *attente par defaut (appelee par GESTION_DOPAGE).
+       OPEN I-O fdopage
+       DISPLAY "Numero de l'athlete controle"
+       ACCEPT fd_numA
+       DISPLAY "Numero de l'epreuve"
+       ACCEPT fd_numE
+       MOVE 1 TO fd_teste
+       MOVE "ATTENTE" TO fd_resultat
+       WRITE tamp_fdopage
+              INVALID KEY
+                     DISPLAY "Controle deja enregistre, mise a jour"
+                     REWRITE tamp_fdopage
+                            INVALID KEY
+                                   DISPLAY "Erreur enregistrement"
+                            NOT INVALID KEY
+                                   DISPLAY "Controle mis a jour"
+                     END-REWRITE
+              NOT INVALID KEY
+                     DISPLAY "Controle enregistre"
+       END-WRITE
+       CLOSE fdopage.
+
+       LIST_CONTROLE_DOPAGE.
+      *Affiche les controles antidopage enregistres pour une epreuve
+      *(appelee par GESTION_DOPAGE).
+       OPEN INPUT fdopage
+       DISPLAY "Numero de l'epreuve"
+       ACCEPT fd_numE
+       MOVE fd_numE TO WS-DOP-NUME-RECHERCHE
+       MOVE 0 TO Wfin2
+       START fdopage, KEY IS = fd_numE
+              INVALID KEY
+                     DISPLAY "Aucun controle pour cette epreuve"
+              NOT INVALID KEY
+                     PERFORM AFFICHE_UN_CONTROLE_DOPAGE
+                     UNTIL Wfin2 = 1
+       END-START
+       CLOSE fdopage.
+
+       AFFICHE_UN_CONTROLE_DOPAGE.
+       READ fdopage NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fd_numE NOT = WS-DOP-NUME-RECHERCHE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            DISPLAY "Athlete " fd_numA " - resultat "
+                                   fd_resultat
+                     END-IF
+       END-READ.
+
+       SAISIE_RESULTAT_DOPAGE.
+      *Saisit le resultat d'un controle deja enregistre (appelee par
+      *GESTION_DOPAGE).
+       OPEN I-O fdopage
+       DISPLAY "Numero de l'athlete"
+       ACCEPT fd_numA
+       DISPLAY "Numero de l'epreuve"
+       ACCEPT fd_numE
+       READ fdopage
+              INVALID KEY
+                     DISPLAY "Ce controle n'existe pas"
+              NOT INVALID KEY
+                     PERFORM SAISIE_UN_RESULTAT_DOPAGE
+       END-READ
+       CLOSE fdopage.
+
+       SAISIE_UN_RESULTAT_DOPAGE.
+      *Boucle de saisie jusqu'a obtenir un resultat valide, puis
+      *enregistre (appelee par SAISIE_RESULTAT_DOPAGE).
+       MOVE 0 TO Wfin3
+       PERFORM WITH TEST AFTER UNTIL Wfin3 = 1
+              DISPLAY "Resultat (NEGATIF/POSITIF/ATTENTE)"
+              ACCEPT fd_resultat
+              IF FD-NEGATIF OR FD-POSITIF OR FD-ATTENTE THEN
+                     MOVE 1 TO Wfin3
+              ELSE
+                     DISPLAY "Resultat invalide, reessayez"
+              END-IF
+       END-PERFORM
+       REWRITE tamp_fdopage
+              INVALID KEY DISPLAY "Erreur enregistrement"
+              NOT INVALID KEY DISPLAY "Resultat enregistre"
+       END-REWRITE.
+
+       DEL_CONTROLE_DOPAGE.
+      *Supprime un controle antidopage (appelee par GESTION_DOPAGE).
+       OPEN I-O fdopage
+       DISPLAY "Numero de l'athlete"
+       ACCEPT fd_numA
+       DISPLAY "Numero de l'epreuve"
+       ACCEPT fd_numE
+       DELETE fdopage RECORD
+              INVALID KEY DISPLAY "Ce controle n'existe pas"
+              NOT INVALID KEY DISPLAY "Controle supprime"
+       END-DELETE
+       CLOSE fdopage.
