@@ -1,41 +1,104 @@
-
-       CLASSEMENT_PAYS.
-
-       Open input fparticipations
-       open input fathletes
-       MOVE 0 TO Wfin
-       move 1 to colonne
-       move 1 to fp_classement
-       PERFORM WITH TEST AFTER UNTIL Wfin=1
-           READ fparticipations KEY IS fp_classement
-           AT END          MOVE 1 TO Wfin
-           NOT AT END      MOVE 0 TO Wtrouve
-                           Move fp_numA to fa_numA
-                           READ fathletes
-                            INVALID KEY DISPLAY "inexistant"
-                            NOT INVALID KEY
-                               move 1 to colonne
-                               PERFORM WITH TEST AFTER UNTIL i = colonne
-                               or Wtrouve = 1
-                                   if listPays(i) = fa_pays
-                                       MOVE 1 to Wtrouve
-                                       ADD 1 TO nbMedPays(i)
-                                       ADD 1 TO i
-                                   end-if
-                               END-PERFORM
-                               if Wtrouve = 0
-                                   add 1 to colonne
-                                   move fa_pays to listPays(colonne)
-                                   move 0 to nbMedPays(colonne)
-                               end-if
-                           END-READ
-       end-perform
-
-       PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = colonne
-           display listPays(i) with no advancing
-           display " comporte " with no advancing
-           display nbMedPays(i) with no advancing
-           display " medailles" with no advancing
-       end-perform
-       close fparticipations
-       close fathletes.
+       CLASSEMENT_PAYS.
+      *Classement des pays par nombre de medailles (or/argent/bronze),
+      *avec un decompte distinct pour les epreuves masculines et
+      *feminines (fe_genre), trie par nombre total de medailles
+      *decroissant.
+       OPEN INPUT fparticipations
+       OPEN INPUT fathletes
+       OPEN INPUT fepreuves
+
+       MOVE 0 TO Wfin
+       MOVE 0 TO colonne
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF FP-TERMINE AND fp_classement < 4 THEN
+                            PERFORM CLASSEMENT_TRAITE_MEDAILLE
+                     END-IF
+       END-PERFORM
+
+       PERFORM CLASSEMENT_TRIE_PAYS
+
+       DISPLAY "------------------------------"
+       DISPLAY "   CLASSEMENT DES PAYS        "
+       DISPLAY "------------------------------"
+       PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i > colonne
+           display listPays(i) with no advancing
+           display " - Hommes : " with no advancing
+           display nbMedPaysH(i) with no advancing
+           display " - Femmes : " with no advancing
+           display nbMedPaysF(i) with no advancing
+           display " - Total : " with no advancing
+           display nbMedPaysTotal(i)
+       end-perform
+
+       CLOSE fparticipations
+       CLOSE fathletes
+       CLOSE fepreuves.
+
+       CLASSEMENT_TRAITE_MEDAILLE.
+      *Retrouve l'epreuve et l'athlete d'une participation medaillee
+      *(appelee par CLASSEMENT_PAYS).
+       MOVE fp_numE TO fe_numE
+       READ fepreuves
+              INVALID KEY DISPLAY "epreuve inexistante"
+              NOT INVALID KEY
+                     MOVE fp_numA TO fa_numA
+                     READ fathletes
+                            INVALID KEY DISPLAY "inexistant"
+                            NOT INVALID KEY
+                                   PERFORM CLASSEMENT_AJOUTE_PAYS
+                     END-READ
+       END-READ.
+
+       CLASSEMENT_AJOUTE_PAYS.
+      *Retrouve (ou cree) la ligne du pays de l'athlete courant dans
+      *listPays, puis y incremente la medaille (appelee par
+      *CLASSEMENT_TRAITE_MEDAILLE).
+       MOVE 0 TO Wtrouve
+       PERFORM VARYING i FROM 1 BY 1
+              UNTIL i > colonne OR Wtrouve = 1
+              IF listPays(i) = fa_pays THEN
+                     MOVE 1 TO Wtrouve
+              END-IF
+       END-PERFORM
+
+       IF Wtrouve = 1 THEN
+              SUBTRACT 1 FROM i
+       ELSE
+              MOVE i TO colonne
+              MOVE fa_pays TO listPays(i)
+              MOVE 0 TO nbMedPaysH(i)
+              MOVE 0 TO nbMedPaysF(i)
+              MOVE 0 TO nbMedPaysTotal(i)
+       END-IF
+
+       PERFORM CLASSEMENT_INCREMENTE_MEDAILLE.
+
+       CLASSEMENT_INCREMENTE_MEDAILLE.
+       IF fe_genre = "h" THEN
+              ADD 1 TO nbMedPaysH(i)
+       ELSE
+              ADD 1 TO nbMedPaysF(i)
+       END-IF
+       ADD 1 TO nbMedPaysTotal(i).
+
+       CLASSEMENT_TRIE_PAYS.
+      *Tri a bulles de WS-PAYS-MEDAILLES sur nbMedPaysTotal,
+      *par ordre decroissant.
+       PERFORM VARYING i FROM 1 BY 1
+              UNTIL i > colonne
+              PERFORM VARYING j FROM 1 BY 1
+                     UNTIL j > colonne - i
+                     IF nbMedPaysTotal(j) <
+                            nbMedPaysTotal(j + 1)
+                            PERFORM CLASSEMENT_ECHANGE_PAYS
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
+
+       CLASSEMENT_ECHANGE_PAYS.
+       MOVE WS-PAYS-ENTRY(j) TO WS-PAYS-TMP
+       MOVE WS-PAYS-ENTRY(j + 1) TO WS-PAYS-ENTRY(j)
+       MOVE WS-PAYS-TMP TO WS-PAYS-ENTRY(j + 1).
