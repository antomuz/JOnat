@@ -0,0 +1,106 @@
+       CHARGE_PAYS_DEFAUT.
+      *Alimente pays.dat avec une liste de depart de pays a la toute
+      *premiere creation du fichier (appelee depuis le mainline).
+       OPEN I-O fpays
+
+       MOVE "FRA" TO pa_code
+       MOVE "France" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "USA" TO pa_code
+       MOVE "Etats-Unis" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "GBR" TO pa_code
+       MOVE "Royaume-Uni" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "GER" TO pa_code
+       MOVE "Allemagne" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "ITA" TO pa_code
+       MOVE "Italie" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "ESP" TO pa_code
+       MOVE "Espagne" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "AUS" TO pa_code
+       MOVE "Australie" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "CAN" TO pa_code
+       MOVE "Canada" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "JPN" TO pa_code
+       MOVE "Japon" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       MOVE "CHN" TO pa_code
+       MOVE "Chine" TO pa_nom
+       WRITE tamp_fpays END-WRITE
+
+       CLOSE fpays.
+
+       LIST_PAYS.
+      *Affiche la table de reference des pays (appelee par
+      *ADD_ATHLETE/UPDATE_ATHLETE et GESTION_PAYS).
+       OPEN INPUT fpays
+       MOVE 0 TO Wfin
+       DISPLAY "--------- Pays references ---------"
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fpays NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END DISPLAY pa_code " - " pa_nom
+       END-PERFORM
+       DISPLAY "-------------------------------------"
+       CLOSE fpays.
+
+       VALIDE_PAYS.
+      *Verifie que fa_pays correspond a un nom de la table de
+      *reference des pays ; positionne WS-PAYS-VALIDE (appelee par
+      *ADD_ATHLETE/UPDATE_ATHLETE).
+       OPEN INPUT fpays
+       MOVE fa_pays OF tamp_fathletes TO pa_nom
+       READ fpays
+              INVALID KEY MOVE 0 TO WS-PAYS-VALIDE
+              NOT INVALID KEY MOVE 1 TO WS-PAYS-VALIDE
+       END-READ
+       CLOSE fpays.
+
+       AJOUTE_PAYS.
+      *Ajoute un nouveau pays a la table de reference (appelee par
+      *GESTION_PAYS).
+       OPEN I-O fpays
+       DISPLAY "Code pays (3 lettres) : "
+       ACCEPT pa_code
+       DISPLAY "Nom du pays : "
+       ACCEPT pa_nom
+       WRITE tamp_fpays
+              INVALID KEY DISPLAY "Ce pays existe deja"
+              NOT INVALID KEY DISPLAY "Pays ajoute"
+       END-WRITE
+       CLOSE fpays.
+
+       GESTION_PAYS.
+      *Sous-menu admin de gestion de la table de reference des pays
+      *(appelee par GESTION_ATHLETES).
+       DISPLAY "***********************************************"
+       DISPLAY "*          Gestion Pays                       *"
+       DISPLAY "***********************************************"
+       DISPLAY "* 1-Visualiser les pays references            *"
+       DISPLAY "* 2-Ajouter un pays                            *"
+       DISPLAY "* 3-Quitter                                    *"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 4 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+       END-PERFORM
+       DISPLAY "***********************************************"
+       IF Wchoix2 = 1 THEN
+              PERFORM LIST_PAYS
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM AJOUTE_PAYS
+       END-IF.
