@@ -0,0 +1,120 @@
+       GESTION_ENCADREMENT.
+      *Sous-menu de gestion de l'encadrement (entraineurs, chefs de
+      *delegation, ...) par pays (appelee par AFFICH_MENU, menu
+      *admin).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Gestion Encadrement des Delegations      *"
+       DISPLAY "***********************************************"
+       DISPLAY "* 1-Ajouter un membre de l'encadrement         *"
+       DISPLAY "* 2-Visualiser l'encadrement d'un pays         *"
+       DISPLAY "* 3-Supprimer un membre de l'encadrement       *"
+       DISPLAY "* 4-Retour                                     *"
+       DISPLAY "*                                             *"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 5 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+        DISPLAY "*                                             *"
+       END-PERFORM
+       DISPLAY "***********************************************"
+       IF Wchoix2 = 1 THEN
+              PERFORM ADD_ENCADREMENT
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM LIST_ENCADREMENT
+       ELSE IF Wchoix2 = 3 THEN
+              PERFORM DEL_ENCADREMENT
+       ELSE IF Wchoix2 = 4 THEN
+              MOVE -1 TO Wchoix2
+       END-IF.
+
+       ADD_ENCADREMENT.
+      *Enregistre un membre de l'encadrement (entraineur, chef de
+      *delegation, medecin, ...) rattache a un pays (appelee par
+      *GESTION_ENCADREMENT).
+       OPEN I-O fenc
+       DISPLAY "Pays de la delegation : "
+       ACCEPT fen_pays
+       PERFORM VALIDE_PAYS_ENCADREMENT
+       IF WS-PAYS-VALIDE NOT = 1 THEN
+              DISPLAY "Pays inconnu, operation annulee"
+       ELSE
+              DISPLAY "Numero du membre (au sein du pays) : "
+              ACCEPT fen_numero
+              DISPLAY "Nom : "
+              ACCEPT fen_nom
+              DISPLAY "Prenom : "
+              ACCEPT fen_prenom
+              DISPLAY "Role (ex: COACH, MEDECIN, CHEF) : "
+              ACCEPT fen_role
+              DISPLAY "Telephone : "
+              ACCEPT fen_telephone
+              WRITE tamp_fenc
+                     INVALID KEY
+                            DISPLAY "Ce membre existe deja, "
+                                   "utilisez la modification"
+                            REWRITE tamp_fenc
+                                   INVALID KEY
+                                          DISPLAY "Erreur mise a jour"
+                                   NOT INVALID KEY
+                                          DISPLAY "Membre mis a jour"
+                            END-REWRITE
+                     NOT INVALID KEY
+                            DISPLAY "Membre enregistre"
+              END-WRITE
+       END-IF
+       CLOSE fenc.
+
+       LIST_ENCADREMENT.
+      *Affiche l'encadrement enregistre pour un pays (appelee par
+      *GESTION_ENCADREMENT).
+       OPEN INPUT fenc
+       DISPLAY "Pays de la delegation : "
+       ACCEPT fen_pays
+       MOVE fen_pays TO WS-ENC-PAYS-RECHERCHE
+       MOVE 0 TO Wfin2
+       START fenc, KEY IS = fen_pays
+              INVALID KEY
+                     DISPLAY "Aucun encadrement pour ce pays"
+              NOT INVALID KEY
+                     PERFORM AFFICHE_UN_ENCADREMENT
+                     UNTIL Wfin2 = 1
+       END-START
+       CLOSE fenc.
+
+       AFFICHE_UN_ENCADREMENT.
+       READ fenc NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fen_pays NOT = WS-ENC-PAYS-RECHERCHE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            DISPLAY fen_numero " - " fen_nom " "
+                                   fen_prenom " (" fen_role ") "
+                                   fen_telephone
+                     END-IF
+       END-READ.
+
+       VALIDE_PAYS_ENCADREMENT.
+      *Verifie que fen_pays correspond a un nom de la table de
+      *reference des pays ; positionne WS-PAYS-VALIDE (appelee par
+      *ADD_ENCADREMENT).
+       OPEN INPUT fpays
+       MOVE fen_pays TO pa_nom
+       READ fpays
+              INVALID KEY MOVE 0 TO WS-PAYS-VALIDE
+              NOT INVALID KEY MOVE 1 TO WS-PAYS-VALIDE
+       END-READ
+       CLOSE fpays.
+
+       DEL_ENCADREMENT.
+      *Supprime un membre de l'encadrement (appelee par
+      *GESTION_ENCADREMENT).
+       OPEN I-O fenc
+       DISPLAY "Pays de la delegation : "
+       ACCEPT fen_pays
+       DISPLAY "Numero du membre : "
+       ACCEPT fen_numero
+       DELETE fenc RECORD
+              INVALID KEY DISPLAY "Ce membre n'existe pas"
+              NOT INVALID KEY DISPLAY "Membre supprime"
+       END-DELETE
+       CLOSE fenc.
