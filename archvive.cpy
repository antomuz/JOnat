@@ -1,69 +1,854 @@
-       ARCHIVAGE.
-
-       OPEN INPUT fparticipations
-       OPEN INPUT fathletes
-       OPEN INPUT fepreuves
-
-       MOVE WS-TEMP-YEAR TO fa_annee
-
-       MOVE 0 TO Wfin
-       MOVE 0 TO Wfin2
-       PERFORM    WITH TEST AFTER    UNTIL Wfin = 1
-       READ    fepreuves NEXT
-       AT END MOVE 1 TO Wfin
-       NOT AT END
-
-           move fe_genre  TO fa_genre_ath
-           move fe_type  TO fa_type
-           move fe_distance  TO fa_disatnce
-
-           MOVE    fe_numE TO fp_numE
-           START fparticipations, KEY IS = fp_numE
-           INVALID    KEY    display "erreur sur lepreuve"
-           NOT INVALID KEY
-
-           PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
-           READ    fparticipations    NEXT
-           AT END MOVE 1 TO Wfin2
-           NOT AT END
-               IF fp_classement = 1 then
-                   MOVE    fp_numA TO fa_numA
-                   READ    fathletes
-                   INVALID KEY display "erreur sur lathlete"
-                   NOT INVALID KEY
-                       MOVE fa_prenom TO fa_prenom_or
-                       MOVE fa_nom TO fa_nom_or
-                       MOVE fc_temps TO fa_temps_or
-                   END-READ
-               ELSE
-                   IF fp_classement = 2 then
-                          MOVE    fp_numA TO fa_numA
-                          READ    fathletes
-                          INVALID KEY display "erreur sur lathlete"
-                          NOT INVALID KEY
-                              MOVE fa_prenom TO fa_prenom_argent
-                              MOVE fa_nom TO fa_nom_argent
-                              MOVE fc_temps TO fa_temps_argent
-                          END-READ
-                   ELSE
-                       IF fp_classement = 3 then
-
-                              MOVE    fp_numA TO fa_numA
-                              READ    fathletes
-                              INVALID KEY display "erreur sur lathlete"
-                              NOT INVALID KEY
-                                  MOVE fa_prenom TO fa_prenom_bronze
-                                  MOVE fa_nom TO fa_nom_bronze
-                                  MOVE fc_temps TO fa_temps_bronze
-                              END-READ
-                       end-if
-                   end-if
-               end-if
-
-
-           END-READ
-           END-PERFORM
-           END-START
-
-       END-READ
-       END-PERFORM.
+       ARCHIVAGE.
+      *Archive, pour chaque epreuve passee, les 3 premiers athletes
+      *(or/argent/bronze) dans archive.dat (cle = annee/type/distance).
+      *Une epreuve deja presente dans archive.dat est ignoree, ce qui
+      *permet de relancer le traitement sans dupliquer les archives.
+      *Une fois archivee, l'epreuve et ses participations sont
+      *purgees des fichiers actifs.
+       OPEN I-O fparticipations
+       OPEN INPUT fathletes
+       OPEN I-O fepreuves
+       OPEN I-O farch
+
+       MOVE 0 TO Wfin
+       MOVE 0 TO WS-ARCH-NB-TRAITEES
+       MOVE 0 TO WS-ARCH-NB-ARCHIVEES
+       MOVE 0 TO WS-ARCH-NB-DEJA
+       MOVE 0 TO WS-ARCH-NB-NONFINALE
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END PERFORM ARCHIVE_UNE_EPREUVE
+       END-PERFORM
+
+       DISPLAY "---------------------------------------"
+       DISPLAY "       BILAN ARCHIVAGE                 "
+       DISPLAY "---------------------------------------"
+       DISPLAY "Epreuves traitees     : " WS-ARCH-NB-TRAITEES
+       DISPLAY "Nouvelles archives    : " WS-ARCH-NB-ARCHIVEES
+       DISPLAY "Deja archivees (rien) : " WS-ARCH-NB-DEJA
+       DISPLAY "Series/demies ignorees: " WS-ARCH-NB-NONFINALE
+
+       CLOSE fparticipations
+       CLOSE fathletes
+       CLOSE fepreuves
+       CLOSE farch.
+
+       ARCHIVE_UNE_EPREUVE.
+      *Verifie le point de reprise (epreuve deja archivee ?) puis
+      *construit et ecrit l'enregistrement d'archive (appelee par
+      *ARCHIVAGE). Seule une finale produit un podium : une serie
+      *ou une demi-finale est ignoree, elle repassera dans ce
+      *traitement une fois sa finale disputee.
+      *La cle d'archive est annee/type/distance/genre : sans le
+      *genre, l'epreuve masculine et l'epreuve feminine d'un meme
+      *type/distance/annee s'ecraseraient l'une l'autre.
+       IF NOT FE-FINALE THEN
+              ADD 1 TO WS-ARCH-NB-NONFINALE
+       ELSE
+              MOVE fe_YEAR TO fa_annee
+              MOVE fe_type TO fa_type
+              MOVE fe_distance TO fa_disatnce
+              MOVE fe_genre TO fa_genre OF tamp_farch
+              ADD 1 TO WS-ARCH-NB-TRAITEES
+
+              READ farch
+                     INVALID KEY PERFORM ARCHIVE_NOUVELLE_EPREUVE
+                     NOT INVALID KEY ADD 1 TO WS-ARCH-NB-DEJA
+              END-READ
+       END-IF.
+
+       ARCHIVE_NOUVELLE_EPREUVE.
+      *Calcule les medailles d'une epreuve non encore archivee et
+      *ecrit son enregistrement dans archive.dat.
+       MOVE SPACES TO fa_prenom_or fa_nom_or
+       MOVE SPACES TO fa_prenom_argent fa_nom_argent
+       MOVE SPACES TO fa_prenom_bronze fa_nom_bronze
+       MOVE 0 TO fa_temps_or fa_temps_argent fa_temps_bronze
+
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM CHARGE_MEDAILLE_EPREUVE
+                     UNTIL Wfin2 = 1
+       END-START
+
+       PERFORM ARCHIVE_ECRIT_EPREUVE.
+
+       CHARGE_MEDAILLE_EPREUVE.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            PERFORM CHARGE_MEDAILLE_PARTICIPANT
+                     END-IF
+       END-READ.
+
+       CHARGE_MEDAILLE_PARTICIPANT.
+       IF fp_classement = 1 THEN
+              PERFORM CHARGE_ATHLETE_OR
+       ELSE IF fp_classement = 2 THEN
+              PERFORM CHARGE_ATHLETE_ARGENT
+       ELSE IF fp_classement = 3 THEN
+              PERFORM CHARGE_ATHLETE_BRONZE
+       END-IF
+       END-IF
+       END-IF.
+
+       CHARGE_ATHLETE_OR.
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "erreur sur lathlete"
+              NOT INVALID KEY
+                     MOVE fa_prenom TO fa_prenom_or
+                     MOVE fa_nom TO fa_nom_or
+                     MOVE fc_temps TO fa_temps_or
+       END-READ.
+
+       CHARGE_ATHLETE_ARGENT.
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "erreur sur lathlete"
+              NOT INVALID KEY
+                     MOVE fa_prenom TO fa_prenom_argent
+                     MOVE fa_nom TO fa_nom_argent
+                     MOVE fc_temps TO fa_temps_argent
+       END-READ.
+
+       CHARGE_ATHLETE_BRONZE.
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "erreur sur lathlete"
+              NOT INVALID KEY
+                     MOVE fa_prenom TO fa_prenom_bronze
+                     MOVE fa_nom TO fa_nom_bronze
+                     MOVE fc_temps TO fa_temps_bronze
+       END-READ.
+
+       ARCHIVE_ECRIT_EPREUVE.
+       WRITE tamp_farch
+              INVALID KEY DISPLAY "Cette epreuve est deja archivee"
+              NOT INVALID KEY
+                     DISPLAY "Epreuve archivee"
+                     ADD 1 TO WS-ARCH-NB-ARCHIVEES
+                     PERFORM EXPORT_FLUX_RESULTAT
+                     PERFORM PURGE_EPREUVE_ARCHIVEE
+       END-WRITE.
+
+       EXPORT_FLUX_RESULTAT.
+      *Ajoute au fichier de flux presse/diffusion une ligne CSV pour
+      *le podium qui vient d'etre archive, afin que le systeme
+      *externe de diffusion recupere les resultats sans qu'un rapport
+      *ait besoin d'etre lance a la main (appelee par
+      *ARCHIVE_ECRIT_EPREUVE).
+       STRING
+              fa_annee ";" DELIMITED BY SIZE
+              fa_type ";" DELIMITED BY SIZE
+              fa_disatnce ";" DELIMITED BY SIZE
+              fa_genre OF tamp_farch ";" DELIMITED BY SIZE
+              fa_prenom_or " " fa_nom_or ";" DELIMITED BY SIZE
+              fa_temps_or ";" DELIMITED BY SIZE
+              fa_prenom_argent " " fa_nom_argent ";"
+                     DELIMITED BY SIZE
+              fa_temps_argent ";" DELIMITED BY SIZE
+              fa_prenom_bronze " " fa_nom_bronze ";"
+                     DELIMITED BY SIZE
+              fa_temps_bronze DELIMITED BY SIZE
+              INTO WS-LIGNE-FLUX
+       END-STRING
+
+       MOVE WS-LIGNE-FLUX TO tamp_ffeed
+
+       OPEN EXTEND ffeed
+       IF cr_ffeed=35 THEN
+              OPEN OUTPUT ffeed
+       END-IF
+
+       WRITE tamp_ffeed
+
+       CLOSE ffeed.
+
+       PURGE_EPREUVE_ARCHIVEE.
+      *Supprime des fichiers actifs l'epreuve qui vient d'etre
+      *archivee ainsi que toutes ses participations.
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM PURGE_PARTICIPATION_EPREUVE
+                     UNTIL Wfin2 = 1
+       END-START
+
+       DELETE fepreuves RECORD
+              INVALID KEY DISPLAY "Erreur suppression epreuve"
+              NOT INVALID KEY CONTINUE
+       END-DELETE.
+
+       PURGE_PARTICIPATION_EPREUVE.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            DELETE fparticipations RECORD
+                                   INVALID KEY
+                                   DISPLAY "Erreur suppression part."
+                                   NOT INVALID KEY CONTINUE
+                            END-DELETE
+                     END-IF
+       END-READ.
+
+       RECONCILIATION_REFERENTIELLE.
+      *Parcourt fparticipations et signale toute fp_numA sans
+      *athlete correspondant dans fathletes, ou toute fp_numE sans
+      *epreuve correspondante dans fepreuves (appelee par le menu
+      *administrateur).
+       OPEN INPUT fparticipations
+       OPEN INPUT fathletes
+       OPEN INPUT fepreuves
+
+       DISPLAY "---------------------------------------"
+       DISPLAY "   RECONCILIATION REFERENTIELLE        "
+       DISPLAY "---------------------------------------"
+
+       MOVE 0 TO Wfin
+       MOVE 0 TO WS-RECON-NB-LUES
+       MOVE 0 TO WS-RECON-NB-ORPHELINES
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END PERFORM RECONCILIE_UNE_PARTICIPATION
+       END-PERFORM
+
+       DISPLAY "---------------------------------------"
+       DISPLAY "Participations analysees : "
+              WS-RECON-NB-LUES
+       DISPLAY "Participations orphelines: "
+              WS-RECON-NB-ORPHELINES
+
+       CLOSE fparticipations
+       CLOSE fathletes
+       CLOSE fepreuves.
+
+       RECONCILIE_UNE_PARTICIPATION.
+      *Verifie les references fp_numA et fp_numE de la participation
+      *courante (appelee par RECONCILIATION_REFERENTIELLE).
+       ADD 1 TO WS-RECON-NB-LUES
+       MOVE 0 TO Wtrouve
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY
+                     DISPLAY "Orpheline - participation epreuve "
+                            fp_numE " : athlete " fp_numA
+                            " inexistant"
+                     MOVE 1 TO Wtrouve
+       END-READ
+
+       MOVE fp_numE TO fe_numE
+       READ fepreuves
+              INVALID KEY
+                     DISPLAY "Orpheline - participation athlete "
+                            fp_numA " : epreuve " fp_numE
+                            " inexistante"
+                     MOVE 1 TO Wtrouve
+       END-READ
+
+       IF Wtrouve = 1 THEN
+              ADD 1 TO WS-RECON-NB-ORPHELINES
+       END-IF.
+
+       CONTROLE_QUALITE_MEDAILLES.
+      *Parcourt fathletes et signale toute fa_numA dont le nombre de
+      *medailles (fp_classement < 4, FP-TERMINE) depasse le nombre
+      *d'epreuves auxquelles l'athlete est inscrit - une anomalie qui
+      *trahit le plus souvent un doublon de participation (appelee
+      *par le menu administrateur).
+       OPEN INPUT fathletes
+       OPEN INPUT fparticipations
+
+       DISPLAY "---------------------------------------"
+       DISPLAY "  CONTROLE QUALITE - MEDAILLES         "
+       DISPLAY "---------------------------------------"
+
+       MOVE 0 TO Wfin
+       MOVE 0 TO WS-QUALIMED-NB-ANOMALIES
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fathletes NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END PERFORM QUALIMED_CONTROLE_UN_ATHLETE
+       END-PERFORM
+
+       DISPLAY "---------------------------------------"
+       DISPLAY "Anomalies detectees : " WS-QUALIMED-NB-ANOMALIES
+
+       CLOSE fathletes
+       CLOSE fparticipations.
+
+       QUALIMED_CONTROLE_UN_ATHLETE.
+      *Compte les inscriptions et les medailles de l'athlete courant
+      *(fathletes) et signale une anomalie si les medailles depassent
+      *les inscriptions (appelee par CONTROLE_QUALITE_MEDAILLES).
+       MOVE 0 TO WS-QUALIMED-NB-INSCRITS
+       MOVE 0 TO WS-QUALIMED-NB-MEDAILLES
+       MOVE fa_numA TO fp_numA
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numA
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM QUALIMED_EXAMINE_PARTICIPATION
+                     UNTIL Wfin2 = 1
+       END-START
+
+       IF WS-QUALIMED-NB-MEDAILLES > WS-QUALIMED-NB-INSCRITS THEN
+              DISPLAY "Anomalie - athlete " fa_numA " (" fa_nom
+                     " " fa_prenom ") : " WS-QUALIMED-NB-MEDAILLES
+                     " medaille(s) pour " WS-QUALIMED-NB-INSCRITS
+                     " inscription(s)"
+              ADD 1 TO WS-QUALIMED-NB-ANOMALIES
+       END-IF.
+
+       QUALIMED_EXAMINE_PARTICIPATION.
+      *Lit une participation de l'athlete courant et met a jour ses
+      *compteurs d'inscriptions/medailles (appelee par
+      *QUALIMED_CONTROLE_UN_ATHLETE).
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numA NOT = fa_numA THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            ADD 1 TO WS-QUALIMED-NB-INSCRITS
+                            IF FP-TERMINE AND fp_classement < 4 THEN
+                                   ADD 1 TO WS-QUALIMED-NB-MEDAILLES
+                            END-IF
+                     END-IF
+       END-READ.
+
+       RAPPORT_RESUME_ADMIN.
+      *Rapport de synthese multi-fichiers pour l'administrateur :
+      *effectif d'athletes par pays, nombre d'epreuves par lieu et
+      *nombre d'inscrits par epreuve, le tout sur un seul ecran
+      *(appelee par AFFICH_MENU, menu admin).
+       MOVE 0 TO WS-RP-NB
+       MOVE 0 TO WS-RL-NB
+       MOVE 0 TO WS-RESUME-NB-JUNIOR
+       MOVE 0 TO WS-RESUME-NB-SENIOR
+       MOVE 0 TO WS-RESUME-NB-VETERAN
+
+       OPEN INPUT fathletes
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fathletes NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END
+                            PERFORM RESUME_COMPTE_ATHLETE_PAYS
+                            PERFORM RESUME_COMPTE_CATEGORIE_AGE
+       END-PERFORM
+       CLOSE fathletes
+
+       OPEN INPUT fepreuves
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END PERFORM RESUME_COMPTE_EPREUVE_LIEU
+       END-PERFORM
+       CLOSE fepreuves
+
+       DISPLAY "***********************************************"
+       DISPLAY "*     Rapport de synthese admin               *"
+       DISPLAY "***********************************************"
+       DISPLAY "-- Athletes par pays --"
+       PERFORM VARYING WS-RESUME-IDX FROM 1 BY 1
+              UNTIL WS-RESUME-IDX > WS-RP-NB
+              DISPLAY WS-RP-PAYS(WS-RESUME-IDX) " : "
+                     WS-RP-NB-ATHLETES(WS-RESUME-IDX)
+       END-PERFORM
+
+       DISPLAY "-- Athletes par categorie d'age --"
+       DISPLAY "JUNIOR  : " WS-RESUME-NB-JUNIOR
+       DISPLAY "SENIOR  : " WS-RESUME-NB-SENIOR
+       DISPLAY "VETERAN : " WS-RESUME-NB-VETERAN
+
+       DISPLAY "-- Epreuves par lieu --"
+       PERFORM VARYING WS-RESUME-IDX FROM 1 BY 1
+              UNTIL WS-RESUME-IDX > WS-RL-NB
+              DISPLAY WS-RL-LIEU(WS-RESUME-IDX) " : "
+                     WS-RL-NB-EPREUVES(WS-RESUME-IDX)
+       END-PERFORM
+
+       DISPLAY "-- Inscrits par epreuve --"
+       OPEN INPUT fepreuves
+       OPEN INPUT fparticipations
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END PERFORM RESUME_AFFICHE_INSCRITS
+       END-PERFORM
+       CLOSE fepreuves
+       CLOSE fparticipations.
+
+       RESUME_COMPTE_ATHLETE_PAYS.
+      *Cherche fa_pays dans WS-RESUME-PAYS et incremente son compteur,
+      *ou cree une nouvelle ligne si le pays n'y figure pas encore
+      *(appelee par RAPPORT_RESUME_ADMIN).
+       MOVE 0 TO WS-RESUME-TROUVE
+       PERFORM VARYING WS-RESUME-IDX FROM 1 BY 1
+              UNTIL WS-RESUME-IDX > WS-RP-NB
+              IF WS-RP-PAYS(WS-RESUME-IDX) = fa_pays THEN
+                     ADD 1 TO WS-RP-NB-ATHLETES(WS-RESUME-IDX)
+                     MOVE 1 TO WS-RESUME-TROUVE
+              END-IF
+       END-PERFORM
+       IF WS-RESUME-TROUVE = 0 AND WS-RP-NB < 50 THEN
+              ADD 1 TO WS-RP-NB
+              MOVE fa_pays TO WS-RP-PAYS(WS-RP-NB)
+              MOVE 1 TO WS-RP-NB-ATHLETES(WS-RP-NB)
+       END-IF.
+
+       RESUME_COMPTE_CATEGORIE_AGE.
+      *Incremente le compteur de la categorie d'age de l'athlete
+      *courant (appelee par RAPPORT_RESUME_ADMIN).
+       PERFORM DETERMINE_CATEGORIE_AGE
+       IF WS-CATEGORIE-AGE = "JUNIOR" THEN
+              ADD 1 TO WS-RESUME-NB-JUNIOR
+       ELSE IF WS-CATEGORIE-AGE = "SENIOR" THEN
+              ADD 1 TO WS-RESUME-NB-SENIOR
+       ELSE
+              ADD 1 TO WS-RESUME-NB-VETERAN
+       END-IF
+       END-IF.
+
+       RESUME_COMPTE_EPREUVE_LIEU.
+      *Cherche fe_lieu dans WS-RESUME-LIEU et incremente son compteur,
+      *ou cree une nouvelle ligne si le lieu n'y figure pas encore
+      *(appelee par RAPPORT_RESUME_ADMIN).
+       MOVE 0 TO WS-RESUME-TROUVE
+       PERFORM VARYING WS-RESUME-IDX FROM 1 BY 1
+              UNTIL WS-RESUME-IDX > WS-RL-NB
+              IF WS-RL-LIEU(WS-RESUME-IDX) = fe_lieu THEN
+                     ADD 1 TO WS-RL-NB-EPREUVES(WS-RESUME-IDX)
+                     MOVE 1 TO WS-RESUME-TROUVE
+              END-IF
+       END-PERFORM
+       IF WS-RESUME-TROUVE = 0 AND WS-RL-NB < 50 THEN
+              ADD 1 TO WS-RL-NB
+              MOVE fe_lieu TO WS-RL-LIEU(WS-RL-NB)
+              MOVE 1 TO WS-RL-NB-EPREUVES(WS-RL-NB)
+       END-IF.
+
+       RESUME_AFFICHE_INSCRITS.
+      *Compte et affiche le nombre d'inscrits de l'epreuve fe_numE
+      *courante (appelee par RAPPORT_RESUME_ADMIN).
+       MOVE 0 TO WS-NB-INSCRITS
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM COMPTE_INSCRIT_EPREUVE
+                     UNTIL Wfin2 = 1
+       END-START
+       DISPLAY "Epreuve " fe_numE " (" fe_lieu ") : "
+              WS-NB-INSCRITS " inscrit(s)".
+
+       RAPPORT_CEREMONIES_MEDAILLES.
+      *Planning des ceremonies protocolaires : pour chaque epreuve
+      *dont le podium est connu (classement 1/2/3 enregistre dans
+      *fparticipations), affiche les medailles d'or/argent/bronze et
+      *un creneau de ceremonie calcule a partir de l'heure de
+      *l'epreuve (appelee par AFFICH_MENU, menu admin).
+       OPEN INPUT fepreuves
+       OPEN INPUT fparticipations
+       OPEN INPUT fathletes
+
+       DISPLAY "***********************************************"
+       DISPLAY "*   Planning des ceremonies de medailles       *"
+       DISPLAY "***********************************************"
+
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves NEXT
+                     AT END MOVE 1 TO Wfin
+                     NOT AT END PERFORM CEREMONIE_UNE_EPREUVE
+       END-PERFORM
+
+       CLOSE fathletes
+       CLOSE fparticipations
+       CLOSE fepreuves.
+
+       CEREMONIE_UNE_EPREUVE.
+      *Recherche le podium de l'epreuve courante et, s'il existe,
+      *affiche la ligne de ceremonie correspondante (appelee par
+      *RAPPORT_CEREMONIES_MEDAILLES).
+       MOVE 0 TO WS-CEREM-TROUVE
+       MOVE SPACES TO WS-CEREM-OR-NOM WS-CEREM-OR-PRENOM
+       MOVE SPACES TO WS-CEREM-ARGENT-NOM WS-CEREM-ARGENT-PRENOM
+       MOVE SPACES TO WS-CEREM-BRONZE-NOM WS-CEREM-BRONZE-PRENOM
+
+       MOVE fe_numE TO fp_numE
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                     PERFORM CEREMONIE_PARCOURT_PARTICIPANTS
+                     UNTIL Wfin2 = 1
+       END-START
+
+       IF WS-CEREM-TROUVE = 1 THEN
+              PERFORM CALCULE_CRENEAU_CEREMONIE
+              DISPLAY "Epreuve " fe_numE " " fe_type "-" fe_distance
+                     "m (" fe_lieu ")"
+              DISPLAY "  Or     : " WS-CEREM-OR-NOM " "
+                     WS-CEREM-OR-PRENOM
+              DISPLAY "  Argent : " WS-CEREM-ARGENT-NOM " "
+                     WS-CEREM-ARGENT-PRENOM
+              DISPLAY "  Bronze : " WS-CEREM-BRONZE-NOM " "
+                     WS-CEREM-BRONZE-PRENOM
+              DISPLAY "  Creneau ceremonie : " WS-CEREM-HEURE "h"
+                     WS-CEREM-MIN
+       END-IF.
+
+       CEREMONIE_PARCOURT_PARTICIPANTS.
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numE NOT = fe_numE THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            IF FP-TERMINE AND fp_classement < 4 THEN
+                                   PERFORM CEREMONIE_RETIENT_MEDAILLE
+                            END-IF
+                     END-IF
+       END-READ.
+
+       CEREMONIE_RETIENT_MEDAILLE.
+      *Lit l'athlete medaille courant et range son nom/prenom selon
+      *son rang (appelee par CEREMONIE_PARCOURT_PARTICIPANTS).
+       MOVE 1 TO WS-CEREM-TROUVE
+       MOVE fp_numA TO fa_numA
+       READ fathletes
+              INVALID KEY CONTINUE
+              NOT INVALID KEY PERFORM CEREMONIE_AFFECTE_RANG
+       END-READ.
+
+       CEREMONIE_AFFECTE_RANG.
+       IF fp_classement = 1 THEN
+              MOVE fa_nom TO WS-CEREM-OR-NOM
+              MOVE fa_prenom TO WS-CEREM-OR-PRENOM
+       ELSE IF fp_classement = 2 THEN
+              MOVE fa_nom TO WS-CEREM-ARGENT-NOM
+              MOVE fa_prenom TO WS-CEREM-ARGENT-PRENOM
+       ELSE IF fp_classement = 3 THEN
+              MOVE fa_nom TO WS-CEREM-BRONZE-NOM
+              MOVE fa_prenom TO WS-CEREM-BRONZE-PRENOM
+       END-IF
+       END-IF.
+
+       BATCH_NOCTURNE.
+      *Point d'entree unique du traitement de fin de journee :
+      *archivage, puis reconciliation referentielle, puis rapport de
+      *synthese, dans cet ordre. Le point de reprise atteint est
+      *conserve dans batch_checkpoint.dat, si bien qu'une
+      *interruption en cours de traitement n'oblige pas a tout
+      *rejouer depuis le debut (appelee par AFFICH_MENU, menu admin).
+       PERFORM LIT_CHECKPOINT_BATCH
+
+       DISPLAY "***********************************************"
+       DISPLAY "*        Traitement de fin de journee          *"
+       DISPLAY "***********************************************"
+
+       IF WS-BATCH-ETAPE < 1 THEN
+              DISPLAY "Etape 1/3 : Archivage"
+              PERFORM ARCHIVAGE
+              MOVE 1 TO WS-BATCH-ETAPE
+              PERFORM ECRIT_CHECKPOINT_BATCH
+       ELSE
+              DISPLAY "Etape 1/3 : Archivage deja effectue, ignore"
+       END-IF
+
+       IF WS-BATCH-ETAPE < 2 THEN
+              DISPLAY "Etape 2/3 : Reconciliation referentielle"
+              PERFORM RECONCILIATION_REFERENTIELLE
+              MOVE 2 TO WS-BATCH-ETAPE
+              PERFORM ECRIT_CHECKPOINT_BATCH
+       ELSE
+              DISPLAY "Etape 2/3 : Reconciliation deja effectuee, "
+                     "ignoree"
+       END-IF
+
+       IF WS-BATCH-ETAPE < 3 THEN
+              DISPLAY "Etape 3/3 : Rapport de synthese"
+              PERFORM RAPPORT_RESUME_ADMIN
+              MOVE 3 TO WS-BATCH-ETAPE
+              PERFORM ECRIT_CHECKPOINT_BATCH
+       ELSE
+              DISPLAY "Etape 3/3 : Rapport deja effectue, ignore"
+       END-IF
+
+       DISPLAY "Traitement de fin de journee termine."
+       MOVE 0 TO WS-BATCH-ETAPE
+       PERFORM ECRIT_CHECKPOINT_BATCH.
+
+       LIT_CHECKPOINT_BATCH.
+      *Relit la derniere etape terminee du traitement de nuit, 0 si
+      *aucune execution precedente n'est enregistree (appelee par
+      *BATCH_NOCTURNE).
+       MOVE 0 TO WS-BATCH-ETAPE
+       OPEN INPUT fcheckpoint
+       IF cr_fcheckpoint NOT = 35 THEN
+              READ fcheckpoint INTO WS-BATCH-ETAPE
+                     AT END MOVE 0 TO WS-BATCH-ETAPE
+              END-READ
+       END-IF
+       CLOSE fcheckpoint.
+
+       ECRIT_CHECKPOINT_BATCH.
+      *Enregistre l'etape du traitement de nuit qui vient d'etre
+      *terminee (appelee par BATCH_NOCTURNE).
+       OPEN OUTPUT fcheckpoint
+       MOVE WS-BATCH-ETAPE TO tamp_fcheckpoint
+       WRITE tamp_fcheckpoint
+       CLOSE fcheckpoint.
+
+       CALCULE_CRENEAU_CEREMONIE.
+      *Calcule le creneau horaire de la ceremonie (30 minutes apres
+      *le depart de l'epreuve) (appelee par CEREMONIE_UNE_EPREUVE).
+       MOVE fe_HOUR TO WS-CEREM-HEURE
+       MOVE fe_MIN TO WS-CEREM-MIN
+       ADD 30 TO WS-CEREM-MIN
+       IF WS-CEREM-MIN >= 60 THEN
+              SUBTRACT 60 FROM WS-CEREM-MIN
+              ADD 1 TO WS-CEREM-HEURE
+              IF WS-CEREM-HEURE >= 24 THEN
+                     SUBTRACT 24 FROM WS-CEREM-HEURE
+              END-IF
+       END-IF.
+
+       RAPPORT_HISTORIQUE.
+      *Compare, annee par annee, le temps or archive pour un
+      *type/distance/genre d'epreuve donne, afin de degager une
+      *tendance meet a meet (appelee par AFFICH_MENU, menu admin).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Historique des temps gagnants            *"
+       DISPLAY "***********************************************"
+       MOVE 0 TO choixType
+       MOVE 0 TO choixDistance
+       PERFORM WITH TEST AFTER UNTIL choixType>0 AND choixType<5
+              DISPLAY "Pour quel type d'epreuve ?"
+              DISPLAY "1- Brasse"
+              DISPLAY "2- Crawl"
+              DISPLAY "3- Dos"
+              DISPLAY "4- Papillon"
+              ACCEPT choixType
+       END-PERFORM
+       PERFORM WITH TEST AFTER UNTIL
+              choixDistance = 100 OR choixDistance = 200
+              DISPLAY "Distance (100/200) : "
+              ACCEPT choixDistance
+       END-PERFORM
+       PERFORM MAISSILA_CHOIX_TYPE
+       DISPLAY "Genre (H/F) : "
+       ACCEPT WS-HIST-GENRE
+
+       MOVE 0 TO WS-HISTO-NB
+       MOVE chaineType TO fa_type
+       MOVE choixDistance TO fa_disatnce
+       OPEN INPUT farch
+       MOVE 0 TO Wfin4
+       START farch, KEY IS = fa_type_dist
+              INVALID KEY MOVE 1 TO Wfin4
+              NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL Wfin4 = 1
+                            READ farch NEXT
+                            AT END MOVE 1 TO Wfin4
+                            NOT AT END
+                                   PERFORM HISTO_EXAMINE_ARCHIVE
+                     END-PERFORM
+       END-START
+       CLOSE farch
+
+       IF WS-HISTO-NB = 0 THEN
+              DISPLAY "Aucune archive pour ce type/distance/genre"
+       ELSE
+              PERFORM HISTO_TRIE_ANNEES
+              DISPLAY "---------------------------------------"
+              DISPLAY chaineType "-" choixDistance "m " WS-HIST-GENRE
+              DISPLAY "---------------------------------------"
+              PERFORM HISTO_AFFICHE
+                     VARYING WS-HISTO-IDX FROM 1 BY 1
+                     UNTIL WS-HISTO-IDX > WS-HISTO-NB
+       END-IF.
+
+       HISTO_EXAMINE_ARCHIVE.
+      *Teste un enregistrement farch lu par START/READ NEXT : arrete
+      *le parcours si on sort du type/distance recherche, sinon
+      *empile l'annee dans la table a trier si le genre correspond
+      *(appelee par RAPPORT_HISTORIQUE).
+       IF fa_type NOT = chaineType OR
+              fa_disatnce NOT = choixDistance THEN
+              MOVE 1 TO Wfin4
+       ELSE
+              IF fa_genre OF tamp_farch = WS-HIST-GENRE THEN
+                     ADD 1 TO WS-HISTO-NB
+                     MOVE fa_annee TO WS-HISTO-ANNEE(WS-HISTO-NB)
+                     MOVE fa_nom_or TO WS-HISTO-NOM(WS-HISTO-NB)
+                     MOVE fa_prenom_or TO
+                            WS-HISTO-PRENOM(WS-HISTO-NB)
+                     MOVE fa_temps_or TO WS-HISTO-TEMPS(WS-HISTO-NB)
+              END-IF
+       END-IF.
+
+       HISTO_TRIE_ANNEES.
+      *Tri a bulles de la table des annees sur WS-HISTO-ANNEE, pour
+      *un affichage chronologique meet a meet (appelee par
+      *RAPPORT_HISTORIQUE).
+       PERFORM VARYING WS-HISTO-IDX FROM 1 BY 1
+              UNTIL WS-HISTO-IDX > WS-HISTO-NB
+              PERFORM VARYING WS-HISTO-J FROM 1 BY 1
+                     UNTIL WS-HISTO-J > WS-HISTO-NB - WS-HISTO-IDX
+                     IF WS-HISTO-ANNEE(WS-HISTO-J) >
+                            WS-HISTO-ANNEE(WS-HISTO-J + 1) THEN
+                            PERFORM HISTO_ECHANGE_ANNEES
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
+
+       HISTO_ECHANGE_ANNEES.
+      *Echange deux lignes de la table des annees (appelee par
+      *HISTO_TRIE_ANNEES).
+       MOVE WS-HISTO-ENTRY(WS-HISTO-J) TO WS-HISTO-TMP
+       MOVE WS-HISTO-ENTRY(WS-HISTO-J + 1) TO
+              WS-HISTO-ENTRY(WS-HISTO-J)
+       MOVE WS-HISTO-TMP TO WS-HISTO-ENTRY(WS-HISTO-J + 1).
+
+       RAPPORT_FEUILLE_DE_DEPART.
+      *Feuille de depart (heat sheet) : regroupe toutes les epreuves
+      *a venir par lieu puis par date/heure et liste, sous chaque
+      *epreuve, tous les athletes inscrits - la vue d'ensemble de la
+      *journee qu'EPREUVES_FUTURES (sans inscrits) et
+      *LISTE_EPREUVE_ATHLETE (un seul athlete) ne donnent pas
+      *(appelee par AFFICH_MENU, menu admin).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Feuille de depart                        *"
+       DISPLAY "***********************************************"
+
+       MOVE 0 TO WS-FDD-NB
+       OPEN INPUT fepreuves
+       MOVE 0 TO Wfin
+       MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fepreuves NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+                     IF WS-TEMP-DATE-TIME < fe_datetime THEN
+                            PERFORM FDD_CHARGE_SEANCE
+                     END-IF
+       END-PERFORM
+       CLOSE fepreuves
+
+       IF WS-FDD-NB = 0 THEN
+              DISPLAY "Aucune epreuve a venir"
+       ELSE
+              PERFORM FDD_TRIE_SEANCES
+              PERFORM FDD_AFFICHE_SEANCE
+                     VARYING WS-FDD-IDX FROM 1 BY 1
+                     UNTIL WS-FDD-IDX > WS-FDD-NB
+       END-IF.
+
+       FDD_CHARGE_SEANCE.
+      *Empile l'epreuve a venir courante dans la table a classer par
+      *lieu/date (appelee par RAPPORT_FEUILLE_DE_DEPART).
+       IF WS-FDD-NB < 50 THEN
+              ADD 1 TO WS-FDD-NB
+              MOVE fe_numE TO WS-FDD-NUME(WS-FDD-NB)
+              MOVE fe_lieu TO WS-FDD-LIEU(WS-FDD-NB)
+              MOVE fe_datetime TO WS-FDD-DATETIME(WS-FDD-NB)
+       END-IF.
+
+       FDD_TRIE_SEANCES.
+      *Tri a bulles de la table des seances sur lieu puis date/heure
+      *(appelee par RAPPORT_FEUILLE_DE_DEPART).
+       PERFORM VARYING WS-FDD-IDX FROM 1 BY 1
+              UNTIL WS-FDD-IDX > WS-FDD-NB
+              PERFORM VARYING WS-FDD-J FROM 1 BY 1
+                     UNTIL WS-FDD-J > WS-FDD-NB - WS-FDD-IDX
+                     IF WS-FDD-LIEU(WS-FDD-J) >
+                            WS-FDD-LIEU(WS-FDD-J + 1)
+                            PERFORM FDD_ECHANGE_SEANCES
+                     ELSE IF WS-FDD-LIEU(WS-FDD-J) =
+                            WS-FDD-LIEU(WS-FDD-J + 1) AND
+                            WS-FDD-DATETIME(WS-FDD-J) >
+                            WS-FDD-DATETIME(WS-FDD-J + 1)
+                            PERFORM FDD_ECHANGE_SEANCES
+                     END-IF
+                     END-IF
+              END-PERFORM
+       END-PERFORM.
+
+       FDD_ECHANGE_SEANCES.
+       MOVE WS-FDD-ENTRY(WS-FDD-J) TO WS-FDD-TMP
+       MOVE WS-FDD-ENTRY(WS-FDD-J + 1) TO WS-FDD-ENTRY(WS-FDD-J)
+       MOVE WS-FDD-TMP TO WS-FDD-ENTRY(WS-FDD-J + 1).
+
+       FDD_AFFICHE_SEANCE.
+      *Affiche l'entete (lieu, date/heure, type) d'une seance puis
+      *la liste de ses inscrits (appelee par
+      *RAPPORT_FEUILLE_DE_DEPART).
+       MOVE WS-FDD-DAY(WS-FDD-IDX) TO WS-FORMATTED-DAY
+       MOVE WS-FDD-MONTH(WS-FDD-IDX) TO WS-FORMATTED-MONTH
+       MOVE WS-FDD-YEAR(WS-FDD-IDX) TO WS-FORMATTED-YEAR
+       MOVE WS-FDD-HOUR(WS-FDD-IDX) TO WS-FORMATTED-HOUR
+       MOVE WS-FDD-MIN(WS-FDD-IDX) TO WS-FORMATTED-MIN
+
+       DISPLAY "---------------------------------------"
+       DISPLAY WS-FDD-LIEU(WS-FDD-IDX) " - "
+              WS-FORMATTED-DATE-TIME
+
+       OPEN INPUT fepreuves
+       MOVE WS-FDD-NUME(WS-FDD-IDX) TO fe_numE
+       READ fepreuves
+              INVALID KEY DISPLAY "Epreuve introuvable"
+              NOT INVALID KEY
+                     DISPLAY "Epreuve " fe_numE " : " fe_type " "
+                            fe_distance "m " fe_genre " - " fe_phase
+       END-READ
+       CLOSE fepreuves
+
+       OPEN INPUT fparticipations
+       MOVE WS-FDD-NUME(WS-FDD-IDX) TO fp_numE
+       MOVE 0 TO Wfin2
+       START fparticipations, KEY IS = fp_numE
+              INVALID KEY DISPLAY "Aucun inscrit"
+              NOT INVALID KEY
+                     PERFORM FDD_AFFICHE_INSCRIT UNTIL Wfin2 = 1
+       END-START
+       CLOSE fparticipations.
+
+       FDD_AFFICHE_INSCRIT.
+      *Lit et affiche un inscrit de la seance courante (appelee par
+      *FDD_AFFICHE_SEANCE).
+       READ fparticipations NEXT
+              AT END MOVE 1 TO Wfin2
+              NOT AT END
+                     IF fp_numE NOT = WS-FDD-NUME(WS-FDD-IDX) THEN
+                            MOVE 1 TO Wfin2
+                     ELSE
+                            DISPLAY "   Athlete " fp_numA
+                     END-IF
+       END-READ.
+
+       HISTO_AFFICHE.
+      *Affiche une ligne de la tendance historique (appelee par
+      *RAPPORT_HISTORIQUE).
+       DISPLAY WS-HISTO-ANNEE(WS-HISTO-IDX) " : "
+              WS-HISTO-TEMPS(WS-HISTO-IDX) " - "
+              WS-HISTO-PRENOM(WS-HISTO-IDX) " "
+              WS-HISTO-NOM(WS-HISTO-IDX).
