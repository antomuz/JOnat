@@ -1,21 +1,82 @@
        ModifierMDP.
-       OPEN I-O fathletes
+      *Permet a l'athlete connecte de changer son mot de passe a sa
+      *demande (appelee par le menu athlete).
        PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
               DISPLAY "Voulez vous modifier votre mot de passe"
               ACCEPT Wchoix
        END-PERFORM
-       IF Wchoix = 1
-              MOVE WidUser TO fa_numA
-              READ fathletes
-                     INVALID KEY DISPLAY "L'id n'existe pas"
-                     NOT INVALID KEY DISPLAY "Saisir nouveau mdp"
-                                     ACCEPT fa_mdp
-                                     WRITE tamp_fepreuve
-                                     END-WRITE
-                                     DISPLAY cr_fep
-                                         IF cr_fep = 00 THEN
-                                      DISPLAY  "mdp bien enregistr√©"
-                                     END-IF
-                     END-READ
-       CLOSE fathletes
+       IF Wchoix = 1 THEN
+              PERFORM ECRIT_NOUVEAU_MDP
+       END-IF.
+
+       ECRIT_NOUVEAU_MDP.
+      *Saisit, valide (politique de mot de passe) et enregistre le
+      *nouveau mot de passe de l'athlete WidUser dans fathletes,
+      *et leve le flag de changement obligatoire (appelee par
+      *ModifierMDP et par CONNEXION_ATHL apres une premiere
+      *connexion).
+       OPEN I-O fathletes
+       MOVE WidUser TO fa_numA
+       READ fathletes
+              INVALID KEY DISPLAY "L'id n'existe pas"
+              NOT INVALID KEY PERFORM SAISIE_NOUVEAU_MDP_VALIDE
+       END-READ
+       CLOSE fathletes.
+
+       SAISIE_NOUVEAU_MDP_VALIDE.
+      *Boucle de saisie du nouveau mot de passe jusqu'a ce qu'il
+      *respecte la politique (8 caracteres minimum, au moins une
+      *lettre et un chiffre) (appelee par ECRIT_NOUVEAU_MDP).
+       MOVE 0 TO WS-MDP-VALIDE
+       PERFORM WITH TEST AFTER UNTIL WS-MDP-VALIDE = 1
+              DISPLAY "Saisir nouveau mdp (8 caracteres mini, au "
+                     "moins une lettre et un chiffre) : "
+              ACCEPT WS-MDP-CLAIR
+              PERFORM VERIFIE_POLITIQUE_MDP
+              IF WS-MDP-VALIDE NOT = 1 THEN
+                     DISPLAY "Mot de passe trop faible, reessayez"
+              END-IF
+       END-PERFORM
+
+       PERFORM HASH_MDP
+       MOVE WS-MDP-HASH TO fa_mdp
+       MOVE 0 TO fa_doit_changer_mdp
+       REWRITE tamp_fathletes
+              INVALID KEY DISPLAY "Erreur enregistrement mdp"
+              NOT INVALID KEY DISPLAY "Mot de passe enregistre"
+       END-REWRITE.
+
+       VERIFIE_POLITIQUE_MDP.
+      *Verifie que WS-MDP-CLAIR fait au moins 8 caracteres et
+      *contient au moins une lettre et un chiffre (appelee par
+      *SAISIE_NOUVEAU_MDP_VALIDE).
+       MOVE 1 TO WS-MDP-VALIDE
+       IF WS-MDP-CLAIR(8:1) = SPACE THEN
+              MOVE 0 TO WS-MDP-VALIDE
+       END-IF
+       IF FUNCTION UPPER-CASE(WS-MDP-CLAIR) =
+              FUNCTION LOWER-CASE(WS-MDP-CLAIR) THEN
+              MOVE 0 TO WS-MDP-VALIDE
+       END-IF
+       PERFORM RECHERCHE_CHIFFRE_MDP
+       IF WS-MDP-A-CHIFFRE NOT = 1 THEN
+              MOVE 0 TO WS-MDP-VALIDE
+       END-IF.
+
+       RECHERCHE_CHIFFRE_MDP.
+      *Parcourt WS-MDP-CLAIR caractere par caractere et leve
+      *WS-MDP-A-CHIFFRE si l'un d'eux est un chiffre (appelee par
+      *VERIFIE_POLITIQUE_MDP).
+       MOVE 0 TO WS-MDP-A-CHIFFRE
+       PERFORM VARYING WS-MDP-IDX FROM 1 BY 1
+              UNTIL WS-MDP-IDX > 20
+              PERFORM TESTE_CARACTERE_MDP
+       END-PERFORM.
+
+       TESTE_CARACTERE_MDP.
+      *Teste si le caractere courant de WS-MDP-CLAIR est un chiffre
+      *(appelee par RECHERCHE_CHIFFRE_MDP).
+       IF WS-MDP-CLAIR(WS-MDP-IDX:1) >= "0" AND
+              WS-MDP-CLAIR(WS-MDP-IDX:1) <= "9" THEN
+              MOVE 1 TO WS-MDP-A-CHIFFRE
        END-IF.
