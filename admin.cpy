@@ -10,9 +10,11 @@
        DISPLAY "* 4-Visualiser les epreuves passées           *"
        DISPLAY "* 5-Visualiser les epreuves futures           *"
        DISPLAY "* 6-Inserer resultat d une epreuve            *"
-       DISPLAY "* 7-Quitter                                   *"
+       DISPLAY "* 7-Importer le calendrier (fichier)          *"
+       DISPLAY "* 8-Gerer les normes de qualification          *"
+       DISPLAY "* 9-Quitter                                    *"
        DISPLAY "*                                             *"
-       PERFORM WITH TEST AFTER UNTIL Wchoix < 8 AND Wchoix > 0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 10 AND Wchoix2 > 0
         DISPLAY "* Saisir le nombre :                          *"
         ACCEPT Wchoix2
         DISPLAY "*                                             *"
@@ -31,6 +33,37 @@
        ELSE IF Wchoix2 = 6 THEN
               PERFORM UPDATE_EPREUVE
        ELSE IF Wchoix2 = 7 THEN
+              PERFORM IMPORT_EPREUVES
+       ELSE IF Wchoix2 = 8 THEN
+              PERFORM GESTION_NORMES
+       ELSE IF Wchoix2 = 9 THEN
+              MOVE -1 TO Wchoix2
+       END-IF.
+
+       GESTION_NORMES.
+      *Sous-menu de gestion des normes de qualification (appelee
+      *par GESTION_EPREUVES).
+       DISPLAY "***********************************************"
+       DISPLAY "*     Gestion Normes de Qualification         *"
+       DISPLAY "***********************************************"
+       DISPLAY "* 1-Visualiser les normes                     *"
+       DISPLAY "* 2-Ajouter/modifier une norme                *"
+       DISPLAY "* 3-Supprimer une norme                        *"
+       DISPLAY "* 4-Retour                                     *"
+       DISPLAY "*                                             *"
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 5 AND Wchoix2 > 0
+        DISPLAY "* Saisir le nombre :                          *"
+        ACCEPT Wchoix2
+        DISPLAY "*                                             *"
+       END-PERFORM
+       DISPLAY "***********************************************"
+       IF Wchoix2 = 1 THEN
+              PERFORM LIST_NORME
+       ELSE IF Wchoix2 = 2 THEN
+              PERFORM ADD_NORME
+       ELSE IF Wchoix2 = 3 THEN
+              PERFORM DEL_NORME
+       ELSE IF Wchoix2 = 4 THEN
               MOVE -1 TO Wchoix2
        END-IF.
 
@@ -43,9 +76,14 @@
        DISPLAY "* 1-Visualiser les athletes                   *"
        DISPLAY "* 2-Ajouter un athlete                        *"
        DISPLAY "* 3-Supprimer un athlete                      *"
-       DISPLAY "* 4-Quitter                                   *"
+       DISPLAY "* 4-Modifier un athlete                       *"
+       DISPLAY "* 5-Gerer la liste des pays                   *"
+       DISPLAY "* 6-Deverrouiller un athlete                  *"
+       DISPLAY "* 7-Importer des athletes (fichier)           *"
+       DISPLAY "* 8-Gerer le contact d'urgence d'un athlete    *"
+       DISPLAY "* 9-Quitter                                    *"
        DISPLAY "*                                             *"
-       PERFORM WITH TEST AFTER UNTIL Wchoix < 5 AND Wchoix > 0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 10 AND Wchoix2 > 0
         DISPLAY "* Saisir le nombre :                          *"
         ACCEPT Wchoix2
         DISPLAY "*                                             *"
@@ -58,6 +96,16 @@
        ELSE IF Wchoix2 = 3 THEN
               PERFORM DEL_ATH
        ELSE IF Wchoix2 = 4 THEN
+              PERFORM UPDATE_ATHLETE
+       ELSE IF Wchoix2 = 5 THEN
+              PERFORM GESTION_PAYS
+       ELSE IF Wchoix2 = 6 THEN
+              PERFORM DEVERROUILLE_ATHLETE
+       ELSE IF Wchoix2 = 7 THEN
+              PERFORM IMPORT_ATHLETES
+       ELSE IF Wchoix2 = 8 THEN
+              PERFORM GESTION_CONTACT_URGENCE
+       ELSE IF Wchoix2 = 9 THEN
               MOVE -1 TO Wchoix2
        END-IF.
 
@@ -72,9 +120,15 @@
        DISPLAY "* 3-Supprimer une participation               *"
        DISPLAY "* 4-Visualiser les participations dune epreuve*"
        DISPLAY "* 5-Visualiser les scores d'une épreuve       *"
-       DISPLAY "* 6-Quitter                                   *"
+       DISPLAY "* 6-Ajouter un resultat de relais             *"
+       DISPLAY "* 7-Visualiser les relais d'une épreuve       *"
+       DISPLAY "* 8-Supprimer un resultat de relais            *"
+       DISPLAY "* 9-Exporter les resultats d'une epreuve (CSV) *"
+       DISPLAY "* 10-Importer les resultats (chronometrage)    *"
+       DISPLAY "* 11-Classement des relais d'une epreuve       *"
+       DISPLAY "* 12-Quitter                                  *"
        DISPLAY "*                                             *"
-       PERFORM WITH TEST AFTER UNTIL Wchoix < 7 AND Wchoix > 0
+       PERFORM WITH TEST AFTER UNTIL Wchoix2 < 13 AND Wchoix2 > 0
         DISPLAY "* Saisir le nombre :                          *"
         ACCEPT Wchoix2
         DISPLAY "*                                             *"
@@ -91,5 +145,17 @@
        ELSE IF Wchoix2 = 5 THEN
               PERFORM AFFICHE_SCORE_EPREUVE
        ELSE IF Wchoix2 = 6 THEN
+              PERFORM ADD_RELAIS
+       ELSE IF Wchoix2 = 7 THEN
+              PERFORM AFFICHE_RELAIS_EPREUVE
+       ELSE IF Wchoix2 = 8 THEN
+              PERFORM DEL_RELAIS
+       ELSE IF Wchoix2 = 9 THEN
+              PERFORM EXPORT_RESULTATS_EPREUVE
+       ELSE IF Wchoix2 = 10 THEN
+              PERFORM IMPORT_RESULTATS_CHRONO
+       ELSE IF Wchoix2 = 11 THEN
+              PERFORM AFFICHE_CLASSEMENT_RELAIS_EPREUVE
+       ELSE IF Wchoix2 = 12 THEN
               MOVE -1 TO Wchoix2
        END-IF.
