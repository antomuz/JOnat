@@ -66,7 +66,7 @@
             PERFORM CLASSEMENT_PAYS
            ELSE IF Wchoix2 = 4 THEN
              DISPLAY "affi stats"
-      *      PERFORM maisSiLa
+             PERFORM STATISTIQUES_SPECTATEUR
            ELSE IF Wchoix2 = 5 THEN
             MOVE 0 TO Wchoix2
             MOVE 0 TO WidUtilisateurConnecte
@@ -79,9 +79,10 @@
            DISPLAY "* 1 - Mes informations                        *"
            DISPLAY "* 2 - Mes epreuves a venir                    *"
            DISPLAY "* 3 - Mes victoires                           *"
-           DISPLAY "* 4 - Deconnexion                             *"
+           DISPLAY "* 4 - Changer mon mot de passe                 *"
+           DISPLAY "* 5 - Deconnexion                             *"
            DISPLAY "*                                             *"
-           PERFORM WITH TEST AFTER UNTIL Wchoix2 < 5 AND Wchoix2 > 0
+           PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 > 0
             DISPLAY "* Saisir le nombre :                          *"
              ACCEPT Wchoix2
            END-PERFORM
@@ -94,6 +95,8 @@
            ELSE IF Wchoix2 = 3 THEN
             PERFORM VISU_MEDAILLES
            ELSE IF Wchoix2 = 4 THEN
+            PERFORM ModifierMDP
+           ELSE IF Wchoix2 = 5 THEN
             MOVE 0 TO Wchoix2
             MOVE 0 TO WidUser
             MOVE 0 TO WidUtilisateurConnecte
@@ -107,9 +110,18 @@
            DISPLAY "* 2 - Gerer les epreuves                      *"
            DISPLAY "* 3 - Gerer les participations                *"
            DISPLAY "* 4 - Archiver les donnees                    *"
-           DISPLAY "* 5 - Deconnexion                             *"
+           DISPLAY "* 5 - Reconciliation referentielle            *"
+           DISPLAY "* 6 - Rapport de synthese                     *"
+           DISPLAY "* 7 - Planning ceremonies medailles            *"
+           DISPLAY "* 8 - Gerer les controles antidopage          *"
+           DISPLAY "* 9 - Gerer l'encadrement des delegations     *"
+           DISPLAY "* 10 - Lancer le traitement de fin de journee *"
+           DISPLAY "* 11 - Historique des temps gagnants           *"
+           DISPLAY "* 12 - Controle qualite des medailles          *"
+           DISPLAY "* 13 - Feuille de depart du jour               *"
+           DISPLAY "* 14 - Deconnexion                            *"
            DISPLAY "*                                             *"
-           PERFORM WITH TEST AFTER UNTIL Wchoix2 < 6 AND Wchoix2 > 0
+           PERFORM WITH TEST AFTER UNTIL Wchoix2 < 15 AND Wchoix2 > 0
             DISPLAY "* Saisir le nombre :                          *"
              ACCEPT Wchoix2
            END-PERFORM
@@ -124,6 +136,24 @@
            ELSE IF Wchoix2 = 4 THEN
             PERFORM ARCHIVAGE
            ELSE IF Wchoix2 = 5 THEN
+            PERFORM RECONCILIATION_REFERENTIELLE
+           ELSE IF Wchoix2 = 6 THEN
+            PERFORM RAPPORT_RESUME_ADMIN
+           ELSE IF Wchoix2 = 7 THEN
+            PERFORM RAPPORT_CEREMONIES_MEDAILLES
+           ELSE IF Wchoix2 = 8 THEN
+            PERFORM GESTION_DOPAGE
+           ELSE IF Wchoix2 = 9 THEN
+            PERFORM GESTION_ENCADREMENT
+           ELSE IF Wchoix2 = 10 THEN
+            PERFORM BATCH_NOCTURNE
+           ELSE IF Wchoix2 = 11 THEN
+            PERFORM RAPPORT_HISTORIQUE
+           ELSE IF Wchoix2 = 12 THEN
+            PERFORM CONTROLE_QUALITE_MEDAILLES
+           ELSE IF Wchoix2 = 13 THEN
+            PERFORM RAPPORT_FEUILLE_DE_DEPART
+           ELSE IF Wchoix2 = 14 THEN
             MOVE 0 TO Wchoix2
             MOVE 0 TO WidUtilisateurConnecte
            END-IF
